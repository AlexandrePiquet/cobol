@@ -0,0 +1,321 @@
+       program-id. MajAssureVehicule as
+           "StatistiqueSinistresAssures.MajAssureVehicule".
+
+       environment division.
+       configuration section.
+       special-names. decimal-point is comma.
+       input-output section.
+       file-control.
+       COPY FICHASGN.
+
+       data division.
+       File Section.
+       COPY FICHFD.
+
+       working-storage section.
+
+       01 Assure.
+            10 A-Assur     sql char-varying(5).
+            10 A-Nom       sql char-varying(25).
+            10 A-Prenom    sql char-varying(20).
+            10 A-Adresse   sql char-varying(40).
+            10 A-CodePost  sql char-varying(5).
+            10 A-Ville     sql char-varying(25).
+            10 A-Tel       sql char-varying(15).
+            10 A-Email     sql char-varying(40).
+
+       01 VehiculeDonne.
+            10 VAssur      sql char-varying(5).
+            10 VImma       sql char-varying(9).
+            10 VRisq       pic 9.
+            10 VDom        pic 9.
+            10 VPuiss      pic 99.
+
+       77 TypeMaj         pic 9.
+       77 NAssurRecherche sql char-varying(5).
+       77 NImmaRecherche  sql char-varying(9).
+       77 EnrTrouve       pic 9.
+       77 DateMaj         pic 9(8).
+       77 CouleurFond     pic 99 value 15.
+       77 CouleurTexte    pic 99 value 0.
+       77 OptionChoisie   pic 9.
+
+      *---- Ligne ecrite dans le journal des maintenances manuelles.
+       01 LigneMajAssureVehic.
+           05 DateMajFic  pic 9(8).
+           05 HeureMajFic pic 9(8).
+           05 TypeMajFic  pic x(8).
+           05 CleMajFic   pic x(16).
+       77 FichMajAssureVehic pic x(60).
+
+       77  CNXDB STRING.
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+           EXEC SQL
+               INCLUDE SQLDA
+           END-EXEC.
+
+       screen section.
+
+      **** Ecran vide
+       01  Ecran-Blanc background-color is CouleurFond
+               foreground-color is CouleurTexte.
+           05 line  1 col  1 Blank Screen.
+
+       01 M-ChoixMaj
+           background-color is 1 foreground-color is 15.
+           10 line 2 col 1
+               value " Maintenance : 1=Assure 2=Vehicule 0=Annuler : "
+               background-color is CouleurTexte
+               foreground-color is CouleurFond.
+
+       01 M-Recherche-Assur
+           background-color is 1 foreground-color is 15.
+           10 line 2 col 1
+               value " Numero Assure a modifier : "
+               background-color is CouleurTexte
+               foreground-color is CouleurFond.
+
+       01 M-Recherche-Vehic
+           background-color is 1 foreground-color is 15.
+           10 line 2 col 1
+               value " Numero Assure du vehicule : "
+               background-color is CouleurTexte
+               foreground-color is CouleurFond.
+           10 line 3 col 1
+               value " Immatriculation du vehicule : "
+               background-color is CouleurTexte
+               foreground-color is CouleurFond.
+
+      *---- Fiche assure : anciennes valeurs et saisie des nouvelles.
+       01 T-SaisieAssure foreground-color is CouleurTexte
+               background-color is CouleurFond.
+           10 line 1  col 20 value "Maintenance assure".
+           10 line 3  col 2  value "Assure".
+           10 line 3  col 12 from A-Assur    of Assure.
+           10 line 4  col 2  value "Nom".
+           10 line 4  col 12 from A-Nom      of Assure.
+           10 line 4  col 40 value "Nouveau :".
+           10 line 5  col 2  value "Prenom".
+           10 line 5  col 12 from A-Prenom   of Assure.
+           10 line 5  col 40 value "Nouveau :".
+           10 line 7  col 2  value "Adresse".
+           10 line 7  col 12 from A-Adresse  of Assure.
+           10 line 7  col 40 value "Nouveau :".
+           10 line 8  col 2  value "Code postal".
+           10 line 8  col 12 from A-CodePost of Assure.
+           10 line 8  col 40 value "Nouveau :".
+           10 line 9  col 2  value "Ville".
+           10 line 9  col 12 from A-Ville    of Assure.
+           10 line 9  col 40 value "Nouveau :".
+           10 line 11 col 2  value "Telephone".
+           10 line 11 col 12 from A-Tel      of Assure.
+           10 line 11 col 40 value "Nouveau :".
+           10 line 12 col 2  value "Email".
+           10 line 12 col 12 from A-Email    of Assure.
+           10 line 12 col 40 value "Nouveau :".
+
+       01 T-AssureNonTrouve foreground-color is CouleurTexte
+               background-color is CouleurFond.
+           10 line 10 col 2
+               value "Aucun assure trouve pour ce numero.".
+
+      *---- Fiche vehicule : anciennes valeurs et saisie des nouvelles.
+       01 T-SaisieVehicule foreground-color is CouleurTexte
+               background-color is CouleurFond.
+           10 line 1 col 20 value "Maintenance vehicule".
+           10 line 3 col 2  value "Assure".
+           10 line 3 col 12 from VAssur of VehiculeDonne.
+           10 line 4 col 2  value "Immatriculation".
+           10 line 4 col 12 from VImma  of VehiculeDonne.
+           10 line 6 col 2  value "Risque".
+           10 line 6 col 12 from VRisq  of VehiculeDonne.
+           10 line 6 col 30 value "Nouveau :".
+           10 line 7 col 2  value "Dommages".
+           10 line 7 col 12 from VDom   of VehiculeDonne.
+           10 line 7 col 30 value "Nouveau :".
+           10 line 8 col 2  value "Puissance".
+           10 line 8 col 12 from VPuiss of VehiculeDonne.
+           10 line 8 col 30 value "Nouveau :".
+
+       01 T-VehiculeNonTrouve foreground-color is CouleurTexte
+               background-color is CouleurFond.
+           10 line 10 col 2
+               value "Aucun vehicule trouve pour cette cle.".
+
+       01 T-MajTerminee foreground-color is CouleurTexte
+               background-color is CouleurFond.
+           10 line 14 col 2 value "Mise a jour enregistree.".
+           10 line 15 col 2 value "Appuyez sur Entree pour continuer".
+
+       procedure division.
+
+      *-------------------------------------------------------------------------------------
+      *----- Maintenance manuelle d'un assure ou d'un vehicule : recherche
+      *----- par cle, saisie des nouvelles valeurs et mise a jour de la
+      *----- base, tracee dans le fichier FichierMajAssureVehic.
+      *-------------------------------------------------------------------------------------
+       MajAssureVehicule.
+           perform MajAssureVehicule-Init.
+           display Ecran-Blanc.
+           display M-ChoixMaj.
+           accept TypeMaj line 2 col 50.
+           evaluate TypeMaj
+               when 1
+                   perform MajAssure
+               when 2
+                   perform MajVehiculeFiche
+               when other
+                   continue
+           end-evaluate.
+           perform MajAssureVehicule-Fin.
+
+       MajAssureVehicule-Init.
+           accept DateMaj from date yyyymmdd.
+           open output FichierMajAssureVehic.
+           string
+               "Date;Heure;Type;Cle"
+               into FichMajAssureVehic
+           end-string.
+           write Enr-FichierMajAssureVehic from FichMajAssureVehic.
+
+       MajAssureVehicule-Fin.
+           close FichierMajAssureVehic.
+           accept OptionChoisie.
+           goback.
+
+      *---- Modification des coordonnees d'un assure.
+       MajAssure.
+           display Ecran-Blanc.
+           display M-Recherche-Assur.
+           accept NAssurRecherche line 2 col 30.
+           move 0 to EnrTrouve.
+           exec sql
+               select AAssur,ANom,APrenom,AAdresse,ACodePost,AVille,
+                      ATel,AEmail
+                   into :Assure.A-Assur,:Assure.A-Nom,:Assure.A-Prenom,
+                        :Assure.A-Adresse,:Assure.A-CodePost,
+                        :Assure.A-Ville,:Assure.A-Tel,:Assure.A-Email
+                   from Assure
+                   where AAssur = :NAssurRecherche
+           end-exec.
+           if SQLCODE = 0
+               move 1 to EnrTrouve
+           end-if.
+           display Ecran-Blanc.
+           if EnrTrouve = 1
+               perform SaisieAssure
+               perform EnrMajAssure
+           else
+               display T-AssureNonTrouve
+               accept OptionChoisie
+           end-if.
+
+       SaisieAssure.
+           display T-SaisieAssure.
+           accept A-Nom      of Assure line 4  col 50.
+           accept A-Prenom   of Assure line 5  col 50.
+           accept A-Adresse  of Assure line 7  col 50.
+           accept A-CodePost of Assure line 8  col 50.
+           accept A-Ville    of Assure line 9  col 50.
+           accept A-Tel      of Assure line 11 col 50.
+           accept A-Email    of Assure line 12 col 50.
+
+       EnrMajAssure.
+           exec sql
+               update Assure
+                   set ANom = :Assure.A-Nom,
+                       APrenom = :Assure.A-Prenom,
+                       AAdresse = :Assure.A-Adresse,
+                       ACodePost = :Assure.A-CodePost,
+                       AVille = :Assure.A-Ville,
+                       ATel = :Assure.A-Tel,
+                       AEmail = :Assure.A-Email
+                   where AAssur = :Assure.A-Assur
+           end-exec.
+           exec sql
+               commit
+           end-exec.
+           move A-Assur of Assure to CleMajFic of LigneMajAssureVehic.
+           move "ASSURE" to TypeMajFic of LigneMajAssureVehic.
+           perform TraceMajAssureVehic.
+           display T-MajTerminee.
+           accept OptionChoisie.
+
+      *---- Modification des caracteristiques d'un vehicule.
+       MajVehiculeFiche.
+           display Ecran-Blanc.
+           display M-Recherche-Vehic.
+           accept NAssurRecherche line 2 col 32.
+           accept NImmaRecherche  line 3 col 34.
+           move 0 to EnrTrouve.
+           exec sql
+               select VAssur,VImma,VRisq,VDom,VPuiss
+                   into :VehiculeDonne.VAssur,:VehiculeDonne.VImma,
+                        :VehiculeDonne.VRisq,:VehiculeDonne.VDom,
+                        :VehiculeDonne.VPuiss
+                   from Vehicule
+                   where VAssur = :NAssurRecherche
+                     and VImma = :NImmaRecherche
+           end-exec.
+           if SQLCODE = 0
+               move 1 to EnrTrouve
+           end-if.
+           display Ecran-Blanc.
+           if EnrTrouve = 1
+               perform SaisieVehicule
+               perform EnrMajVehicule
+           else
+               display T-VehiculeNonTrouve
+               accept OptionChoisie
+           end-if.
+
+       SaisieVehicule.
+           display T-SaisieVehicule.
+           accept VRisq  of VehiculeDonne line 6 col 40.
+           accept VDom   of VehiculeDonne line 7 col 40.
+           accept VPuiss of VehiculeDonne line 8 col 40.
+
+       EnrMajVehicule.
+           exec sql
+               update Vehicule
+                   set VRisq = :VehiculeDonne.VRisq,
+                       VDom = :VehiculeDonne.VDom,
+                       VPuiss = :VehiculeDonne.VPuiss,
+                       TypeModif = "M",
+                       DateModif = :DateMaj
+                   where VAssur = :VehiculeDonne.VAssur
+                     and VImma = :VehiculeDonne.VImma
+           end-exec.
+           exec sql
+               commit
+           end-exec.
+           string
+               VAssur of VehiculeDonne
+               "/" VImma of VehiculeDonne
+               into CleMajFic of LigneMajAssureVehic
+           end-string.
+           move "VEHICULE" to TypeMajFic of LigneMajAssureVehic.
+           perform TraceMajAssureVehic.
+           display T-MajTerminee.
+           accept OptionChoisie.
+
+      *---- Trace d'audit d'une maintenance manuelle, avec date/heure.
+       TraceMajAssureVehic.
+           move DateMaj to DateMajFic of LigneMajAssureVehic.
+           accept HeureMajFic of LigneMajAssureVehic from time.
+           string
+               DateMajFic of LigneMajAssureVehic
+               ";" HeureMajFic of LigneMajAssureVehic
+               ";" TypeMajFic of LigneMajAssureVehic
+               ";" CleMajFic of LigneMajAssureVehic
+               into FichMajAssureVehic
+           end-string.
+           write Enr-FichierMajAssureVehic from FichMajAssureVehic.
+
+      *-------------------------------------------------------------------------------------
+      *----- Fin de la maintenance assure/vehicule
+      *-------------------------------------------------------------------------------------
+
+       end program MajAssureVehicule.
