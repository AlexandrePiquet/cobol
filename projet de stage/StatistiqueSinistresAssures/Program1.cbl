@@ -1,312 +1,976 @@
-       program-id. Program1 as "StatistiqueSinistresAssures.Program1".
-
-       environment division.
-       input-output section.
-       file-control.
-       
-       select FichierSinistre assign to "\home\utilisateur\Documents\emploi\book\cobol\projet de stage\fichiers\Sinistre.csv"
-                organization is line sequential access sequential.
-
-       select FichierMouvement assign to "\home\utilisateur\Documents\emploi\book\cobol\projet de stage\fichiers\Mouvement.csv"
-                organization is line sequential access sequential.
-
-        select FichierTranches assign to "\home\utilisateur\Documents\emploi\book\cobol\projet de stage\fichiers\tranches.csv"
-                organization is line sequential access sequential.
-
-       select FichierSinistresParTranche assign to "\home\utilisateur\Documents\emploi\book\cobol\projet de stage\fichiers\SinistresParTranche.csv"
-                organization is line sequential access sequential.
-
-       select FichierSinistresParAssure assign to "\home\utilisateur\Documents\emploi\book\cobol\projet de stage\fichiers\SinistresParAssure.csv"
-                organization is line sequential access sequential.
-
-       select FichierMajMouvement assign to "\home\utilisateur\Documents\emploi\book\cobol\projet de stage\fichiers\FichierMajMouvement.csv"
-                organization is line sequential access sequential.
-
-       DATA DIVISION.
-
-       FILE SECTION.
-       FD FichierSinistre record varying from 0 to 255.
-       01 EnrFichierSinistre pic X(255).
-       FD FichierMouvement record varying from 0 to 255.
-       01 EnrFichierMouvement pic X(255).
-       FD FichierTranches record varying from 0 to 255.
-       01 Enr-FichierTranches  pic x(255).
-
-       FD FichierSinistresParTranche record varying from 0 to 255.
-       01 Enr-FichierSinistresParTranche  pic x(255).
-       FD FichierSinistresParAssure record varying from 0 to 255.
-       01 Enr-FichierSinistresParAssure  pic x(255).
-
-       FD FichierMajMouvement record varying from 0 to 255.
-       01 Enr-FichierMajMouvement pic x(255).
-
-       working-storage section.
-      ******************** Sinistre *********************
-       01 DateSinistre.
-           10 Annee Pic 9(4).
-           10 Mois Pic 99.
-           10 Jour Pic 99.
-       01 SinistreDonne.
-            10 NSin        sql char-varying(2).
-            10 NAssur      SQL CHAR-VARYING(5).
-            10 DAteNai pic 9(8).
-            10 DateNaiRed Redefines DAteNai.
-               15 DateATester-Annee pic 9(4).
-               15 DateATester-Mois pic 9(2).
-               15 DateATester-Jour pic 9(2).
-            10 TypeSin     Sql char(1).
-            10 NImma       sql char-varying(9).
-            10 DateSin     sql char-varying(8).
-            10 MontSin     Pic 9(8)V99.
-       01 Assure.
-            10 A-Assur     sql char-varying(5).
-            10 A-Nom       sql char-varying(25).
-            10 A-Prenom    sql char-varying(20).
-       
-       01 Mouvement.
-            10 NAssur      SQL CHAR-VARYING(5).
-            10 NImma       sql char-varying(9).
-            10 CodeMouv    pic x(1).
-            10 Vrisque       pic 9.
-            10 OptDom      pic 9.
-            10 Puiss       Pic 99.
-            10 MouvDate    sql char-varying(8).
-
-
-      *******************  Variables
-       77 TrancheAgeSup pic 99.
-       77 EofImport       pic 9.
-       77 CouleurFond     pic 99 value 15.
-       77 CouleurTexte    pic 99 value 0.
-       77 MessageErreur   pic X(20).
-       77 OptionChoisie   pic 9.
-       77 Option          pic 9.
-       77 NoLigne         pic 99.
-
-      **** Var anexe 1:
-       77 NombreTotalAgeInf pic 9(3).
-       77 MontantTotalAgeInf pic 9(8)V99.
-
-       77 NombreTotalAgeSup pic 9(3).
-       77 MontantTotalAgeSup pic 9(8)V99.
-       
-       77  CNXDB STRING.
-           EXEC SQL 
-               INCLUDE SQLCA
-           END-EXEC.
-           EXEC SQL 
-               INCLUDE SQLDA
-           END-EXEC.
-
-       screen section.
-
-      **** Ecran vide
-       01  Ecran-Blanc background-color is CouleurFond foreground-color is CouleurTexte.
-           05 line  1 col  1 Blank Screen.
-
-      **** Menu d'entrée dans le programme
-
-       01 MenuPrincipal background-color is CouleurFond foreground-color is CouleurTexte.
-           05 line 01 col 33 display "Menu d'affichage".
-           05 line 03 col 02 display "0- Quitter.".
-           05 line 04 col 02 display "1- Sinistres par tranche d'age.".
-           05 line 05 col 02 display "2- Sinistres Par Assure.".
-           05 line 06 col 02 display "3- Fichier recapitulatif de la mise a jour du fichier des vehicules.".
-           05 line 07 col 02 display "4- Cotisations de tous les assures.".
-           05 line 11 col 02 display "Choix : ".
-           05 line 24 col 35 from MessageErreur.
-
-      *---- Tableau d'affichage Les mouvement faites sur le Fichier Cehicule.
-       01  T-AfficheMouv foreground-color is CouleurTexte background-color is CouleurFond.
-           10 line 1  col 17 value "Les mouvements faites sur le fichier vehicule".
-           10 line 3  col 2 value "Numero Assure".
-           10 line 3  col 18 value "Immatriculation".
-           10 line 3  col 36 value "Modification".
-           10 line 3  col 51 value "Date".
-           10 line NoLigne  col 2  from NAssur   of Mouvement.
-           10 line NoLigne  col 18 from NImma    of Mouvement.
-           10 line NoLigne  col 36 from CodeMouv of Mouvement.
-           10 line NoLigne  col 51 from MouvDate of Mouvement.
-
-
-       procedure division.
-      *********** Connexion à la base de données ***********************
-           MOVE "Trusted_Connection=yes;Database=Assurance;server=MOHAMED-PC\SQLEXPRESS;factory=System.DATA.SqlClient;" to CNXDB.
-           exec sql
-               Connect using :CnxDb
-           end-exec.
-      ****** Choix de l'option Autocommit  *************************
-           EXEC SQL
-               SET AUTOCOMMIT ON
-           End-EXEC.
-      **************************************************************************************************************
-      * En 1er:  Importation du fichier 
-      **************************************************************************************************************
-       ImportationFichier.
-*-------------  1- Importations Fichier Sinistre:
-           perform ImportSinistre-Init.
-           perform ImportSinistre-Trt Until EofImport = 1.
-           perform ImportSinistre-Fin.
-      *---------------------------------------------------------------------------------------------
-      * Initialisation de l'importation
-      *---------------------------------------------------------------------------------------------  
-       ImportSinistre-Init.
-           Move 0 to EofImport.
-           open input FichierSinistre.
-      *    read FichierSinistre.
-      *---------------------------------------------------------------------------------------------
-      * Traitement d'une boucle de l'importation : lecture des lignes du fichier jusqu'à la fin
-      *---------------------------------------------------------------------------------------------
-       ImportSinistre-Trt.
-           read FichierSinistre
-               at end move 1 to EofImport
-               not at end perform TrtLigneSin
-           end-read.
-
-      *---------------------------------------------------------------------------------------------
-      * Fin de l'importation : on ferme le fichier
-      *---------------------------------------------------------------------------------------------
-       ImportSinistre-Fin.
-           close FichierSinistre.
-           Perform ImportationFichierMouv.
-           
-      *---------------------------------------------------------------------------------------------
-      * Traitement d'une ligne du fichier
-      *---------------------------------------------------------------------------------------------
-           TrtLigneSin.
-      * On sépare les informations de la ligne pour le Fichier Sinistre. 
-           unstring EnrFichierSinistre delimited by ";" or " " into
-               NSin    of SinistreDonne
-               NAssur  of SinistreDonne    
-               TypeSin of SinistreDonne
-               NImma   of SinistreDonne
-               DateSin of SinistreDonne
-               MontSin of SinistreDonne
-           end-unstring.
-                 
-      * Traitement du Montant de sinistre : on travaille en Centimes.
-           Divide 100 into MontSin of SinistreDonne.
-      * On crée l'enregistrement Sinistre : 
-           exec sql
-                INSERT INTO Sinistre
-                    (SNSin,SNAssur,STypeSin,SNImma,SDateSin,SMontSin)
-                VALUES
-                    (:SinistreDonne.NSin,:SinistreDonne.NAssur,:SinistreDonne.TypeSin,
-                     :SinistreDonne.NImma,:SinistreDonne.DateSin,:SinistreDonne.MontSin)
-           end-exec.
-
-*------------ 2- Importation Fichier Mouvement
-       ImportationFichierMouv.
-           perform ImportMouvement-Init.
-           perform ImportMouvement-Trt Until EofImport = 1.
-           perform ImportMouvement-Fin.
-      *---------------------------------------------------------------------------------------------
-*------------------------ Initialisation de l'importation
-      *---------------------------------------------------------------------------------------------  
-       ImportMouvement-Init.
-           Move 0 to EofImport.
-           open input FichierMouvement.
-      *---------------------------------------------------------------------------------------------
-* Traitement d'une boucle de l'importation : lecture des lignes du fichier jusqu'à la fin
-      *---------------------------------------------------------------------------------------------
-       ImportMouvement-Trt.
-           read FichierMouvement
-               at end move 1 to EofImport
-               not at end perform TrtLigneMouv
-           end-read.
-
-        TrtLigneMouv.
-* ---------- On sépare les informations de la ligne pour le Fichier Mouvement. 
-           unstring EnrFichierMouvement delimited by ";" or " " into
-               NAssur      of Mouvement
-               NImma       of Mouvement    
-               CodeMouv    of Mouvement
-               Vrisque     of Mouvement
-               OptDom      of Mouvement
-               Puiss       of Mouvement
-               MouvDate    of Mouvement
-           end-unstring.
-* -------- On crée l'enregistrement Mouvement : 
-           evaluate CodeMouv
-                   when 'S' 
-                       exec sql
-                           INSERT INTO Mouvement
-                               (MAssur,MImma,MCodeMouv,MDate)
-                           VALUES
-                               (:Mouvement.NAssur,:Mouvement.NImma,:Mouvement.CodeMouv,:Mouvement.MouvDate)
-                       end-exec
-                   when 'M' 
-                       exec sql
-                        INSERT INTO Mouvement
-                            (MAssur,MImma,MCodeMouv,MRisq,MDom,MDate)
-                        VALUES
-                            (:Mouvement.NAssur,:Mouvement.NImma,:Mouvement.CodeMouv,:Mouvement.VRisque,
-                            :Mouvement.OptDom,:Mouvement.MouvDate)
-                       end-exec
-                   when 'A' 
-                       exec sql
-                            INSERT INTO Mouvement
-                                (MAssur,MImma,MCodeMouv,MRisq,Mdom,MPuiss,MDate)
-                            VALUES
-                                (:Mouvement.NAssur,:Mouvement.NImma,:Mouvement.CodeMouv,:Mouvement.VRisque,
-                                :Mouvement.OptDom,:Mouvement.Puiss,:Mouvement.MouvDate)
-                       end-exec
-           end-evaluate.
-
-       ImportMouvement-Fin.
-           close FichierMouvement.
-           call "SinistreParAssure".
-
-*------- Affichage de menu
-       perform EnTroisieme.
-      *-------------------------------------------------------------------------------    
-*----- Appel des Sous Programmes pour les calculs
-      *------------------------------------------------------------------------------- 
-       CalculParTranche.
-           call "SinistreParAge".
-
-       CalculParAssureAffich.
-           call "SinistreParAssureAffich".
-
-       MajVehicule.
-           call "SinPourMaj".
-
-
-      *-------------------------------------------------------------------------------    
-*----- 3eme On affiche le menu jusqu'à ce qu'une option valide a été choisie
-      *-------------------------------------------------------------------------------  
-
-       EnTroisieme.
-           perform Menu-Init.
-           perform Menu-Trt until OptionChoisie = 1.
-           perform Menu-Fin.
-
-       Menu-Init.
-           move 0 to OptionChoisie.
-       Menu-Trt.
-           display Ecran-Blanc.
-           display MenuPrincipal.
-           accept Option line 11 col 10.
-           move " " to MessageErreur.
-
-           evaluate Option
-               when 0
-                   continue
-               when 1
-                   perform CalculParTranche
-               when 2
-                   perform CalculParAssureAffich
-               when 3
-                   PERFORM MajVehicule
-               when 4
-                   
-               when 5
-                   stop run
-               when other
-                   move "Choix invalide" to MessageErreur
-           end-evaluate.
-
-       Menu-Fin.
-               stop run.
-           
-       end program Program1.
+       program-id. Program1 as "StatistiqueSinistresAssures.Program1".
+
+       environment division.
+       input-output section.
+       file-control.
+       COPY FICHASGN.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       COPY FICHFD.
+
+       working-storage section.
+      ******************** Sinistre *********************
+       01 DateSinistre.
+           10 Annee Pic 9(4).
+           10 Mois Pic 99.
+           10 Jour Pic 99.
+       01 SinistreDonne.
+            10 NSin        sql char-varying(6).
+            10 NAssur      SQL CHAR-VARYING(5).
+            10 DAteNai pic 9(8).
+            10 DateNaiRed Redefines DAteNai.
+               15 DateATester-Annee pic 9(4).
+               15 DateATester-Mois pic 9(2).
+               15 DateATester-Jour pic 9(2).
+            10 TypeSin     Sql char(1).
+            10 NImma       sql char-varying(9).
+            10 DateSin     sql char-varying(8).
+            10 MontSin     Pic 9(8)V99.
+            10 StatutSin   pic 9.
+            10 MontProvision pic 9(8)V99.
+            10 CodeDevise  sql char(3).
+       01 Assure.
+            10 A-Assur     sql char-varying(5).
+            10 A-Nom       sql char-varying(25).
+            10 A-Prenom    sql char-varying(20).
+       
+       01 Mouvement.
+            10 NAssur      SQL CHAR-VARYING(5).
+            10 NImma       sql char-varying(9).
+            10 CodeMouv    pic x(1).
+            10 Vrisque       pic 9.
+            10 OptDom      pic 9.
+            10 Puiss       Pic 99.
+            10 MouvDate    sql char-varying(8).
+
+      *---- Ligne ecrite dans le fichier des rejets d'import
+       01 EnrRejet pic x(255).
+      *---- Ligne ecrite dans le fichier des codes mouvement non reconnus
+       01 EnrException pic x(255).
+
+      *******************  Variables
+       77 LigneRejetee    pic 9.
+       77 MotifRejet      pic x(40).
+       77 NbSinistreExistant pic 9(4).
+
+      **** Controle des dates calendaires (DateSin, MouvDate) a l'import
+       77 DateCalendrierValide  pic 9.
+       77 NbrJoursDuMois        pic 99.
+       77 AnneeBissextileQuotient pic 9(4).
+       77 AnneeBissextileReste4   pic 99.
+       77 AnneeBissextileReste100 pic 99.
+       77 AnneeBissextileReste400 pic 99.
+
+      **** Taux de change des devises acceptees sur le Fichier Sinistre,
+      **** charges depuis TauxChange.csv : chaque montant de sinistre est
+      **** converti en euros a l'import, la devise d'origine restant tracee
+      **** sur l'enregistrement Sinistre.
+       01 TableTauxChange.
+           05 TauxDevise Occurs 10 times.
+               10 CodeDeviseTable pic x(3).
+               10 TauxVersEUR     pic 9(3)V9999.
+       77 NbrDevises        pic 99.
+       77 IndiceDevise      pic 99.
+       77 DeviseValide      pic 9.
+       77 TauxDeviseCourant pic 9(3)V9999.
+
+      **** Compteurs pour le bilan de l'importation [Req controle-total]
+       77 NbLuSin        pic 9(5).
+       77 NbAccepteSin   pic 9(5).
+       77 NbRejeteSin    pic 9(5).
+       77 NbLuMouv       pic 9(5).
+       77 NbAccepteMouv  pic 9(5).
+       77 NbRejeteMouv   pic 9(5).
+
+      **** Commit par lots au fil de l'import (plutot qu'une transaction
+      **** unique pour tout le fichier), avec un point de reprise ecrit
+      **** apres chaque lot valide : si l'import est interrompu en cours
+      **** de route, la reprise saute les lignes deja commitees au lieu
+      **** de rejouer tout le fichier depuis le debut.
+       77 ErreurImportSin  pic 9.
+       77 ErreurImportMouv pic 9.
+       77 MsgAnnulSin      pic x(40).
+       77 MsgAnnulMouv     pic x(40).
+       77 NbrLignesParCommit    pic 9(5) value 500.
+       77 NbLigneRepriseSin     pic 9(5).
+       77 NbLigneRepriseMouv    pic 9(5).
+       77 NbLigneCheckpointSin  pic 9(5).
+       77 NbLigneCheckpointMouv pic 9(5).
+       77 QuotientPointReprise  pic 9(5).
+       77 RestePointReprise     pic 9(5).
+       77 IndiceSautLigne       pic 9(5).
+       77 TrancheAgeSup pic 99.
+       77 EofImport       pic 9.
+       77 CouleurFond     pic 99 value 15.
+       77 CouleurTexte    pic 99 value 0.
+       77 MessageErreur   pic X(20).
+       77 OptionChoisie   pic 99.
+       77 Option          pic 99.
+       77 NoLigne         pic 99.
+
+      **** Mode d'execution : interactif (defaut) ou BATCH pour un import
+      **** nocturne sans intervention, lance sans afficher le menu.
+       77 ModeExecution   pic x(10).
+
+      **** Var anexe 1:
+       77 NombreTotalAgeInf pic 9(3).
+       77 MontantTotalAgeInf pic 9(8)V99.
+
+       77 NombreTotalAgeSup pic 9(3).
+       77 MontantTotalAgeSup pic 9(8)V99.
+
+      *---- Trace d'audit : une ligne par option choisie dans le menu.
+       01 LigneAuditMenu.
+           05 DateAuditMenu   pic 9(8).
+           05 HeureAuditMenu  pic 9(8).
+           05 OptionAuditMenu pic 99.
+       77 FichAuditMenu pic x(40).
+
+       77  CNXDB STRING.
+           EXEC SQL 
+               INCLUDE SQLCA
+           END-EXEC.
+           EXEC SQL 
+               INCLUDE SQLDA
+           END-EXEC.
+
+       screen section.
+
+      **** Ecran vide
+       01  Ecran-Blanc background-color is CouleurFond
+               foreground-color is CouleurTexte.
+           05 line  1 col  1 Blank Screen.
+
+      **** Menu d'entrée dans le programme
+
+       01 MenuPrincipal background-color is CouleurFond
+               foreground-color is CouleurTexte.
+           05 line 01 col 33 display "Menu d'affichage".
+           05 line 03 col 02 display "0- Quitter.".
+           05 line 04 col 02 display "1- Sinistres par tranche d'age.".
+           05 line 05 col 02 display "2- Sinistres Par Assure.".
+           05 line 06 col 02 display "3- Recapitulatif maj vehicules.".
+           05 line 07 col 02 display "4- Cotisations de tous assures.".
+           05 line 08 col 02 display "5- Bilan du parc de vehicules.".
+           05 line 09 col 02 display "6- Sinistres par mois.".
+           05 line 10 col 02 display "7- Sinistres par immatriculation.".
+           05 line 11 col 02 display "8- Sinistres en cours.".
+           05 line 12 col 02 display "9- Top assures a risque.".
+           05 line 13 col 02 display "10- Recalcul bonus-malus.".
+           05 line 14 col 02 display "11- Archivage et purge.".
+           05 line 15 col 02 display "12- Recalcul sin. par assure.".
+           05 line 16 col 02 display "13- Fiche assure (coordonnees).".
+           05 line 17 col 02 display "14- Export format actuariel.".
+           05 line 18 col 02
+               display "15- Distribution du parc de flotte.".
+           05 line 19 col 02
+               display "16- Taux de sinistralite par assure.".
+           05 line 20 col 02 display "17- Bilan annuel.".
+           05 line 21 col 02
+               display "18- Maintenance assure/vehicule.".
+           05 line 23 col 02 display "Choix : ".
+           05 line 24 col 35 from MessageErreur.
+
+      *---- Tableau d'affichage Les mouvement faites sur le Fichier Cehicule.
+       01  T-AfficheMouv foreground-color is CouleurTexte
+               background-color is CouleurFond.
+           10 line 1  col 17 value "Mouvements sur fichier vehicule".
+           10 line 3  col 2 value "Numero Assure".
+           10 line 3  col 18 value "Immatriculation".
+           10 line 3  col 36 value "Modification".
+           10 line 3  col 51 value "Date".
+           10 line NoLigne  col 2  from NAssur   of Mouvement.
+           10 line NoLigne  col 18 from NImma    of Mouvement.
+           10 line NoLigne  col 36 from CodeMouv of Mouvement.
+           10 line NoLigne  col 51 from MouvDate of Mouvement.
+
+      *---- Bilan (controle-total) de l'importation des fichiers Sinistre
+      *---- et Mouvement.
+       01  T-ControleImport foreground-color is CouleurTexte
+               background-color is CouleurFond.
+           05 line 1 col 20 value "Bilan de l'importation".
+           05 line 3 col 12 value "Lues".
+           05 line 3 col 24 value "Acceptees".
+           05 line 3 col 37 value "Rejetees".
+           05 line 4 col 2  value "Sinistre".
+           05 line 4 col 12 from NbLuSin.
+           05 line 4 col 24 from NbAccepteSin.
+           05 line 4 col 37 from NbRejeteSin.
+           05 line 5 col 2  value "Mouvement".
+           05 line 5 col 12 from NbLuMouv.
+           05 line 5 col 24 from NbAccepteMouv.
+           05 line 5 col 37 from NbRejeteMouv.
+           05 line 6 col 2  from MsgAnnulSin.
+           05 line 7 col 2  from MsgAnnulMouv.
+           05 line 9 col 2  value "Appuyez sur Entree pour continuer".
+
+
+       procedure division.
+      *********** Mode d'execution (interactif ou nocturne) ************
+           move spaces to ModeExecution.
+           accept ModeExecution from command-line.
+           inspect ModeExecution converting
+               "batch" to "BATCH".
+      *********** Connexion a la base de donnees ***********************
+           STRING "Trusted_Connection=yes;Database=Assurance;"
+                  "server=MOHAMED-PC\SQLEXPRESS;"
+                  "factory=System.DATA.SqlClient;"
+               INTO CNXDB
+           END-STRING.
+           exec sql
+               Connect using :CnxDb
+           end-exec.
+           if SQLCODE < 0
+               display "Connexion a la base de donnees impossible"
+               stop run
+           end-if.
+      ****** Choix de l'option Autocommit  *************************
+      ****** Chaque fichier importe forme sa propre transaction ; on
+      ****** valide (COMMIT) ou on annule (ROLLBACK) au niveau du
+      ****** fichier, pas ligne par ligne.
+           EXEC SQL
+               SET AUTOCOMMIT OFF
+           End-EXEC.
+      **************************************************************************************************************
+      * En 1er:  Importation du fichier 
+      **************************************************************************************************************
+       ImportationFichier.
+      *-------------  1- Importations Fichier Sinistre:
+           perform ChargeTauxChange.
+           perform Ouvrir-FichierRejets.
+           perform ImportSinistre-Init.
+           perform ImportSinistre-Trt Until EofImport = 1.
+           perform ImportSinistre-Fin.
+      *---------------------------------------------------------------------------------------------
+      * Chargement de la table des devises acceptees et de leur taux de
+      * change vers l'euro (fichier TauxChange.csv, une devise par ligne).
+      *---------------------------------------------------------------------------------------------
+       ChargeTauxChange.
+           move 0 to NbrDevises.
+           move 0 to EofImport.
+           open input FichierTauxChange.
+           perform ChargeTauxChange-Trt until EofImport = 1.
+           close FichierTauxChange.
+           move 0 to EofImport.
+
+       ChargeTauxChange-Trt.
+           read FichierTauxChange
+               at end
+                   move 1 to EofImport
+               not at end
+                   add 1 to NbrDevises
+                   unstring Enr-FichierTauxChange
+                           delimited by ";" or " " into
+                       CodeDeviseTable(NbrDevises)
+                       TauxVersEUR(NbrDevises)
+                   end-unstring
+           end-read.
+
+      *---------------------------------------------------------------------------------------------
+      * Ouverture du fichier des lignes rejetees et ecriture de l'entete
+      *---------------------------------------------------------------------------------------------
+       Ouvrir-FichierRejets.
+           open output FichierRejetsImport.
+           string
+               "Fichier;Ligne;Motif"
+               into EnrRejet
+           end-string.
+           write Enr-FichierRejetsImport from EnrRejet.
+      *---------------------------------------------------------------------------------------------
+      * Initialisation de l'importation
+      *---------------------------------------------------------------------------------------------
+       ImportSinistre-Init.
+           Move 0 to EofImport.
+           Move 0 to ErreurImportSin.
+           open input FichierSinistre.
+           perform LirePointRepriseSin.
+           move NbLigneRepriseSin to NbLuSin.
+           if NbLigneRepriseSin > 0
+               perform varying IndiceSautLigne from 1 by 1
+                       until IndiceSautLigne > NbLigneRepriseSin
+                          or EofImport = 1
+                   read FichierSinistre
+                       at end move 1 to EofImport
+                   end-read
+               end-perform
+           end-if.
+      *---------------------------------------------------------------------------------------------
+      * Traitement d'une boucle de l'importation : lecture des lignes du fichier jusqu'à la fin
+      *---------------------------------------------------------------------------------------------
+       ImportSinistre-Trt.
+           read FichierSinistre
+               at end move 1 to EofImport
+               not at end perform TrtLigneSin
+           end-read.
+
+      *---------------------------------------------------------------------------------------------
+      * Fin de l'importation : on ferme le fichier
+      *---------------------------------------------------------------------------------------------
+       ImportSinistre-Fin.
+           close FichierSinistre.
+           if ErreurImportSin = 1
+               exec sql
+                   rollback
+               end-exec
+           else
+               exec sql
+                   commit
+               end-exec
+      *---- Import termine sans erreur : on remet le point de reprise a
+      *---- zero, un futur import repartira du debut du fichier.
+               move 0 to NbLigneCheckpointSin
+               perform EcrirePointRepriseSin
+           end-if.
+           Perform ImportationFichierMouv.
+           
+      *---------------------------------------------------------------------------------------------
+      * Traitement d'une ligne du fichier
+      *---------------------------------------------------------------------------------------------
+           TrtLigneSin.
+      * On sépare les informations de la ligne pour le Fichier Sinistre.
+           unstring EnrFichierSinistre delimited by ";" or " " into
+               NSin    of SinistreDonne
+               NAssur  of SinistreDonne
+               TypeSin of SinistreDonne
+               NImma   of SinistreDonne
+               DateSin of SinistreDonne
+               MontSin of SinistreDonne
+               StatutSin of SinistreDonne
+               MontProvision of SinistreDonne
+               CodeDevise of SinistreDonne
+           end-unstring.
+           add 1 to NbLuSin.
+      * On controle la ligne avant de l'enregistrer.
+           perform ValideLigneSin.
+           if LigneRejetee = 0
+               perform DetecteDoublonSin
+           end-if.
+           if LigneRejetee = 1
+               add 1 to NbRejeteSin
+               perform EnrRejetSin
+           else
+               add 1 to NbAccepteSin
+      * Traitement du Montant de sinistre : on travaille en Centimes.
+               Divide 100 into MontSin of SinistreDonne
+               Divide 100 into MontProvision of SinistreDonne
+      * Conversion en euros si le sinistre est libelle dans une autre
+      * devise (taux retenu par ControleDevise lors de la validation).
+               if CodeDevise of SinistreDonne <> "EUR"
+                   compute MontSin of SinistreDonne rounded =
+                       MontSin of SinistreDonne * TauxDeviseCourant
+                   compute MontProvision of SinistreDonne rounded =
+                       MontProvision of SinistreDonne
+                           * TauxDeviseCourant
+               end-if
+      * On crée l'enregistrement Sinistre :
+               exec sql
+                    INSERT INTO Sinistre
+                        (SNSin,SNAssur,STypeSin,SNImma,SDateSin,SMontSin,
+                         SStatut,SProvision,SDevise)
+                    VALUES
+                        (:SinistreDonne.NSin,:SinistreDonne.NAssur,:SinistreDonne.TypeSin,
+                         :SinistreDonne.NImma,:SinistreDonne.DateSin,:SinistreDonne.MontSin,
+                         :SinistreDonne.StatutSin,:SinistreDonne.MontProvision,
+                         :SinistreDonne.CodeDevise)
+               end-exec
+               if SQLCODE < 0
+                   move 1 to ErreurImportSin
+               end-if
+           end-if.
+           perform ControlePointRepriseSin.
+      *---------------------------------------------------------------------------------------------
+      * Point de reprise : tous les NbrLignesParCommit lignes, on valide
+      * en base les insertions faites jusqu'ici et on note dans le
+      * fichier de reprise le nombre de lignes du fichier deja traitees,
+      * afin de pouvoir reprendre l'import a cet endroit s'il est
+      * interrompu au lieu de rejouer tout le fichier depuis le debut.
+      *---------------------------------------------------------------------------------------------
+       ControlePointRepriseSin.
+           if ErreurImportSin = 0
+               divide NbLuSin by NbrLignesParCommit
+                   giving QuotientPointReprise
+                   remainder RestePointReprise
+               if RestePointReprise = 0
+                   exec sql
+                       commit
+                   end-exec
+                   move NbLuSin to NbLigneCheckpointSin
+                   perform EcrirePointRepriseSin
+               end-if
+           end-if.
+      *---------------------------------------------------------------------------------------------
+      * Lecture du point de reprise du Fichier Sinistre (0 si aucun
+      * import n'a ete interrompu depuis la derniere reprise a zero)
+      *---------------------------------------------------------------------------------------------
+       LirePointRepriseSin.
+           move 0 to NbLigneRepriseSin.
+           open input FichierPointRepriseSin.
+           read FichierPointRepriseSin
+               at end move 0 to NbLigneRepriseSin
+               not at end
+                   move Enr-FichierPointRepriseSin(1:5)
+                       to NbLigneRepriseSin
+           end-read.
+           close FichierPointRepriseSin.
+      *---------------------------------------------------------------------------------------------
+      * Ecriture du point de reprise du Fichier Sinistre
+      *---------------------------------------------------------------------------------------------
+       EcrirePointRepriseSin.
+           move NbLigneCheckpointSin to Enr-FichierPointRepriseSin.
+           open output FichierPointRepriseSin.
+           write Enr-FichierPointRepriseSin.
+           close FichierPointRepriseSin.
+      *---------------------------------------------------------------------------------------------
+      * Detection d'un sinistre deja importe (meme numero de sinistre et
+      * meme assure), pour eviter de le comptabiliser deux fois
+      *---------------------------------------------------------------------------------------------
+       DetecteDoublonSin.
+           exec sql
+               select count(*) into :NbSinistreExistant
+                   from Sinistre
+                   where SNSin = :SinistreDonne.NSin
+                     and SNAssur = :SinistreDonne.NAssur
+           end-exec.
+           if NbSinistreExistant > 0
+               move 1 to LigneRejetee
+               move "Sinistre deja importe (doublon)" to MotifRejet
+           end-if.
+      *---------------------------------------------------------------------------------------------
+      * Controle de validite d'une ligne du Fichier Sinistre
+      *---------------------------------------------------------------------------------------------
+       ValideLigneSin.
+           move 0 to LigneRejetee.
+           move spaces to MotifRejet.
+           if NSin of SinistreDonne = spaces or NAssur of SinistreDonne = spaces
+               move 1 to LigneRejetee
+               move "Numero de sinistre ou d'assure manquant"
+                   to MotifRejet
+           else
+               if TypeSin of SinistreDonne <> "1" and
+                  TypeSin of SinistreDonne <> "2" and
+                  TypeSin of SinistreDonne <> "3" and
+                  TypeSin of SinistreDonne <> "4"
+                   move 1 to LigneRejetee
+                   move "Type de sinistre invalide" to MotifRejet
+               else
+                   if NImma of SinistreDonne = spaces or
+                      DateSin of SinistreDonne = spaces
+                       move 1 to LigneRejetee
+                       move "Immatriculation ou date manquante"
+                           to MotifRejet
+                   else
+                       if DateSin of SinistreDonne is not numeric
+                           move 1 to LigneRejetee
+                           move "Date de sinistre invalide"
+                               to MotifRejet
+                       else
+                           move DateSin of SinistreDonne to DateSinistre
+                           perform ControleDateCalendrier
+                           if DateCalendrierValide = 0
+                               move 1 to LigneRejetee
+                               move "Date de sinistre invalide"
+                                   to MotifRejet
+                           else
+                               if MontSin of SinistreDonne
+                                       is not numeric
+                                   move 1 to LigneRejetee
+                                   move
+                                     "Montant du sinistre non numerique"
+                                       to MotifRejet
+                               else
+                                   if StatutSin of SinistreDonne <> 0
+                                      and StatutSin of SinistreDonne
+                                          <> 1
+                                       move 1 to LigneRejetee
+                                       move
+                                         "Statut du sinistre invalide"
+                                           to MotifRejet
+                                   else
+                                       if MontProvision of SinistreDonne
+                                               is not numeric
+                                           move 1 to LigneRejetee
+                                           move
+                                             "Provision non numerique"
+                                               to MotifRejet
+                                       else
+                                           perform ControleDevise
+                                           if DeviseValide = 0
+                                               move 1 to LigneRejetee
+                                               move "Devise inconnue"
+                                                   to MotifRejet
+                                           end-if
+                                       end-if
+                                   end-if
+                               end-if
+                           end-if
+                       end-if
+                   end-if
+               end-if
+           end-if.
+
+      *---------------------------------------------------------------------------------------------
+      * Recherche la devise du sinistre dans la table chargee au demarrage
+      * de l'import, et retient son taux de conversion vers l'euro.
+      *---------------------------------------------------------------------------------------------
+       ControleDevise.
+           move 0 to DeviseValide.
+           move 0 to TauxDeviseCourant.
+           perform varying IndiceDevise from 1 by 1
+                   until IndiceDevise > NbrDevises
+               if CodeDeviseTable(IndiceDevise) =
+                       CodeDevise of SinistreDonne
+                   move 1 to DeviseValide
+                   move TauxVersEUR(IndiceDevise) to TauxDeviseCourant
+               end-if
+           end-perform.
+      *---------------------------------------------------------------------------------------------
+      * Controle qu'une date au format AAAAMMJJ (chargee dans DateSinistre)
+      * est une date calendaire reelle : mois entre 1 et 12, jour valide
+      * pour ce mois, annee bissextile prise en compte pour fevrier.
+      * Utilise pour le controle des dates du Fichier Sinistre et du
+      * Fichier Mouvement.
+      *---------------------------------------------------------------------------------------------
+       ControleDateCalendrier.
+           move 1 to DateCalendrierValide.
+           if Mois of DateSinistre < 1 or Mois of DateSinistre > 12
+               move 0 to DateCalendrierValide
+           else
+               evaluate Mois of DateSinistre
+                   when 4 when 6 when 9 when 11
+                       move 30 to NbrJoursDuMois
+                   when 2
+                       divide Annee of DateSinistre by 4
+                           giving AnneeBissextileQuotient
+                           remainder AnneeBissextileReste4
+                       divide Annee of DateSinistre by 100
+                           giving AnneeBissextileQuotient
+                           remainder AnneeBissextileReste100
+                       divide Annee of DateSinistre by 400
+                           giving AnneeBissextileQuotient
+                           remainder AnneeBissextileReste400
+                       if AnneeBissextileReste4 = 0 and
+                          (AnneeBissextileReste100 <> 0 or
+                           AnneeBissextileReste400 = 0)
+                           move 29 to NbrJoursDuMois
+                       else
+                           move 28 to NbrJoursDuMois
+                       end-if
+                   when other
+                       move 31 to NbrJoursDuMois
+               end-evaluate
+               if Jour of DateSinistre < 1 or
+                  Jour of DateSinistre > NbrJoursDuMois
+                   move 0 to DateCalendrierValide
+               end-if
+           end-if.
+      *---------------------------------------------------------------------------------------------
+      * Ecriture d'une ligne rejetee du Fichier Sinistre
+      *---------------------------------------------------------------------------------------------
+       EnrRejetSin.
+           string
+               "Sinistre;"
+               EnrFichierSinistre delimited by size
+               ";"
+               MotifRejet delimited by size
+               into EnrRejet
+           end-string.
+           write Enr-FichierRejetsImport from EnrRejet.
+
+      *------------ 2- Importation Fichier Mouvement
+       ImportationFichierMouv.
+           perform ImportMouvement-Init.
+           perform ImportMouvement-Trt Until EofImport = 1.
+           perform ImportMouvement-Fin.
+      *---------------------------------------------------------------------------------------------
+      *------------------------ Initialisation de l'importation
+      *---------------------------------------------------------------------------------------------  
+       ImportMouvement-Init.
+           Move 0 to EofImport.
+           Move 0 to ErreurImportMouv.
+           open input FichierMouvement.
+           open output FichierExceptionsMouv.
+           string
+               "Ligne;CodeMouvement"
+               into EnrException
+           end-string.
+           write Enr-FichierExceptionsMouv from EnrException.
+           perform LirePointRepriseMouv.
+           move NbLigneRepriseMouv to NbLuMouv.
+           if NbLigneRepriseMouv > 0
+               perform varying IndiceSautLigne from 1 by 1
+                       until IndiceSautLigne > NbLigneRepriseMouv
+                          or EofImport = 1
+                   read FichierMouvement
+                       at end move 1 to EofImport
+                   end-read
+               end-perform
+           end-if.
+      *---------------------------------------------------------------------------------------------
+      * Traitement d'une boucle de l'importation : lecture des lignes du fichier jusqu'à la fin
+      *---------------------------------------------------------------------------------------------
+       ImportMouvement-Trt.
+           read FichierMouvement
+               at end move 1 to EofImport
+               not at end perform TrtLigneMouv
+           end-read.
+
+        TrtLigneMouv.
+      * ---------- On sépare les informations de la ligne pour le Fichier Mouvement.
+           unstring EnrFichierMouvement delimited by ";" or " " into
+               NAssur      of Mouvement
+               NImma       of Mouvement
+               CodeMouv    of Mouvement
+               Vrisque     of Mouvement
+               OptDom      of Mouvement
+               Puiss       of Mouvement
+               MouvDate    of Mouvement
+           end-unstring.
+           add 1 to NbLuMouv.
+      * On controle la ligne avant de l'enregistrer.
+           perform ValideLigneMouv.
+           if LigneRejetee = 1
+               add 1 to NbRejeteMouv
+               perform EnrRejetMouv
+           else
+      * -------- On crée l'enregistrement Mouvement :
+               evaluate CodeMouv
+                       when 'S'
+                           add 1 to NbAccepteMouv
+                           exec sql
+                               INSERT INTO Mouvement
+                                   (MAssur,MImma,MCodeMouv,MDate)
+                               VALUES
+                                   (:Mouvement.NAssur,:Mouvement.NImma,:Mouvement.CodeMouv,:Mouvement.MouvDate)
+                           end-exec
+                           if SQLCODE < 0
+                               move 1 to ErreurImportMouv
+                           end-if
+                       when 'M'
+                           add 1 to NbAccepteMouv
+                           exec sql
+                            INSERT INTO Mouvement
+                                (MAssur,MImma,MCodeMouv,MRisq,MDom,MDate)
+                            VALUES
+                                (:Mouvement.NAssur,:Mouvement.NImma,:Mouvement.CodeMouv,:Mouvement.VRisque,
+                                :Mouvement.OptDom,:Mouvement.MouvDate)
+                           end-exec
+                           if SQLCODE < 0
+                               move 1 to ErreurImportMouv
+                           end-if
+                       when 'A'
+                           add 1 to NbAccepteMouv
+                           exec sql
+                                INSERT INTO Mouvement
+                                    (MAssur,MImma,MCodeMouv,MRisq,Mdom,MPuiss,MDate)
+                                VALUES
+                                    (:Mouvement.NAssur,:Mouvement.NImma,:Mouvement.CodeMouv,:Mouvement.VRisque,
+                                    :Mouvement.OptDom,:Mouvement.Puiss,:Mouvement.MouvDate)
+                           end-exec
+                           if SQLCODE < 0
+                               move 1 to ErreurImportMouv
+                           end-if
+                       when 'R'
+      * Resiliation : seul le mouvement est trace, pas de risque/dommages.
+                           add 1 to NbAccepteMouv
+                           exec sql
+                               INSERT INTO Mouvement
+                                   (MAssur,MImma,MCodeMouv,MDate)
+                               VALUES
+                                   (:Mouvement.NAssur,:Mouvement.NImma,:Mouvement.CodeMouv,:Mouvement.MouvDate)
+                           end-exec
+                           if SQLCODE < 0
+                               move 1 to ErreurImportMouv
+                           end-if
+                       when other
+      * Code mouvement non reconnu : signale dans le rapport d'exceptions.
+                           add 1 to NbRejeteMouv
+                           perform EnrExceptionMouv
+               end-evaluate
+           end-if.
+           perform ControlePointRepriseMouv.
+      *---------------------------------------------------------------------------------------------
+      * Point de reprise du Fichier Mouvement, meme principe que le point
+      * de reprise du Fichier Sinistre.
+      *---------------------------------------------------------------------------------------------
+       ControlePointRepriseMouv.
+           if ErreurImportMouv = 0
+               divide NbLuMouv by NbrLignesParCommit
+                   giving QuotientPointReprise
+                   remainder RestePointReprise
+               if RestePointReprise = 0
+                   exec sql
+                       commit
+                   end-exec
+                   move NbLuMouv to NbLigneCheckpointMouv
+                   perform EcrirePointRepriseMouv
+               end-if
+           end-if.
+      *---------------------------------------------------------------------------------------------
+      * Lecture du point de reprise du Fichier Mouvement
+      *---------------------------------------------------------------------------------------------
+       LirePointRepriseMouv.
+           move 0 to NbLigneRepriseMouv.
+           open input FichierPointRepriseMouv.
+           read FichierPointRepriseMouv
+               at end move 0 to NbLigneRepriseMouv
+               not at end
+                   move Enr-FichierPointRepriseMouv(1:5)
+                       to NbLigneRepriseMouv
+           end-read.
+           close FichierPointRepriseMouv.
+      *---------------------------------------------------------------------------------------------
+      * Ecriture du point de reprise du Fichier Mouvement
+      *---------------------------------------------------------------------------------------------
+       EcrirePointRepriseMouv.
+           move NbLigneCheckpointMouv to Enr-FichierPointRepriseMouv.
+           open output FichierPointRepriseMouv.
+           write Enr-FichierPointRepriseMouv.
+           close FichierPointRepriseMouv.
+      *---------------------------------------------------------------------------------------------
+      * Signalement d'un code mouvement non reconnu (ni S, ni M, ni A)
+      *---------------------------------------------------------------------------------------------
+       EnrExceptionMouv.
+           string
+               EnrFichierMouvement delimited by size
+               ";"
+               CodeMouv of Mouvement delimited by size
+               into EnrException
+           end-string.
+           write Enr-FichierExceptionsMouv from EnrException.
+      *---------------------------------------------------------------------------------------------
+      * Controle de validite d'une ligne du Fichier Mouvement
+      *---------------------------------------------------------------------------------------------
+       ValideLigneMouv.
+           move 0 to LigneRejetee.
+           move spaces to MotifRejet.
+           if NAssur of Mouvement = spaces or NImma of Mouvement = spaces
+               move 1 to LigneRejetee
+               move "Numero d'assure ou immatriculation manquant"
+                   to MotifRejet
+           else
+               if CodeMouv of Mouvement = spaces
+                   move 1 to LigneRejetee
+                   move "Code mouvement manquant" to MotifRejet
+               else
+                   if MouvDate of Mouvement = spaces
+                       move 1 to LigneRejetee
+                       move "Date de mouvement manquante" to MotifRejet
+                   else
+                       if MouvDate of Mouvement is not numeric
+                           move 1 to LigneRejetee
+                           move "Date de mouvement invalide"
+                               to MotifRejet
+                       else
+                           move MouvDate of Mouvement to DateSinistre
+                           perform ControleDateCalendrier
+                           if DateCalendrierValide = 0
+                               move 1 to LigneRejetee
+                               move "Date de mouvement invalide"
+                                   to MotifRejet
+                           end-if
+                       end-if
+                   end-if
+               end-if
+           end-if.
+      *---------------------------------------------------------------------------------------------
+      * Ecriture d'une ligne rejetee du Fichier Mouvement
+      *---------------------------------------------------------------------------------------------
+       EnrRejetMouv.
+           string
+               "Mouvement;"
+               EnrFichierMouvement delimited by size
+               ";"
+               MotifRejet delimited by size
+               into EnrRejet
+           end-string.
+           write Enr-FichierRejetsImport from EnrRejet.
+
+       ImportMouvement-Fin.
+           close FichierMouvement.
+           close FichierRejetsImport.
+           close FichierExceptionsMouv.
+           if ErreurImportMouv = 1
+               exec sql
+                   rollback
+               end-exec
+           else
+               exec sql
+                   commit
+               end-exec
+      *---- Import termine sans erreur : on remet le point de reprise a
+      *---- zero, un futur import repartira du debut du fichier.
+               move 0 to NbLigneCheckpointMouv
+               perform EcrirePointRepriseMouv
+           end-if.
+           perform AfficheControleImport.
+           call "SinistreParAssure".
+           call "SinistreParImma".
+      *---------------------------------------------------------------------------------------------
+      * Bilan (controle-total) de l'importation : lues, acceptees, rejetees
+      *---------------------------------------------------------------------------------------------
+       AfficheControleImport.
+           move spaces to MsgAnnulSin.
+           move spaces to MsgAnnulMouv.
+           if ErreurImportSin = 1
+               move "Import Sinistre annule (erreur SQL)" to MsgAnnulSin
+           end-if.
+           if ErreurImportMouv = 1
+               move "Import Mouvement annule (erreur SQL)"
+                   to MsgAnnulMouv
+           end-if.
+           if ModeExecution = "BATCH"
+               goback
+           end-if.
+           display Ecran-Blanc.
+           display T-ControleImport.
+           accept OptionChoisie.
+
+      *------- Affichage de menu
+       perform EnTroisieme.
+      *-------------------------------------------------------------------------------    
+      *----- Appel des Sous Programmes pour les calculs
+      *------------------------------------------------------------------------------- 
+       CalculParTranche.
+           call "SinistreParAge".
+
+       CalculParAssureAffich.
+           call "SinistreParAssureAffich".
+
+       MajVehicule.
+           call "SinPourMaj".
+
+       CalculCotisations.
+           call "CotisationParAssure".
+
+       CalculBilanVehicule.
+           call "BilanVehicule".
+
+       CalculParMois.
+           call "SinistreParMois".
+
+       CalculParImmaAffich.
+           call "SinistreParImmaAffich".
+
+       CalculEnCours.
+           call "SinistreEnCours".
+
+       CalculTopAssures.
+           call "TopAssuresRisque".
+
+       CalculBonusMalus.
+           call "BonusMalus".
+
+       CalculArchivePurge.
+           call "ArchivePurge".
+
+       RecalculParAssure.
+           call "SinistreParAssure".
+
+       ConsulteFicheAssure.
+           call "FicheAssure".
+
+       CalculInterchangeActu.
+           call "InterchangeActuariat".
+
+       DistributionFlotteVehicule.
+           call "DistributionParcVehicule".
+
+       CalculTauxSinistraliteAssure.
+           call "SinistraliteParAssure".
+
+       EditionBilanAnnuel.
+           call "BilanAnnuel".
+
+       MaintenanceAssureVehicule.
+           call "MajAssureVehicule".
+
+
+      *-------------------------------------------------------------------------------    
+      *----- 3eme On affiche le menu jusqu'à ce qu'une option valide a été choisie
+      *-------------------------------------------------------------------------------  
+
+       EnTroisieme.
+           perform Menu-Init.
+           perform Menu-Trt until OptionChoisie = 1.
+           perform Menu-Fin.
+
+       Menu-Init.
+           move 0 to OptionChoisie.
+           open output FichierAuditMenu.
+           string
+               "Date;Heure;Option"
+               into FichAuditMenu
+           end-string.
+           write Enr-FichierAuditMenu from FichAuditMenu.
+       Menu-Trt.
+           display Ecran-Blanc.
+           display MenuPrincipal.
+           accept Option line 23 col 10.
+           move " " to MessageErreur.
+           perform TraceAuditMenu.
+
+           evaluate Option
+               when 0
+                   continue
+               when 1
+                   perform CalculParTranche
+               when 2
+                   perform CalculParAssureAffich
+               when 3
+                   PERFORM MajVehicule
+               when 4
+                   perform CalculCotisations
+               when 5
+                   perform CalculBilanVehicule
+               when 6
+                   perform CalculParMois
+               when 7
+                   perform CalculParImmaAffich
+               when 8
+                   perform CalculEnCours
+               when 9
+                   perform CalculTopAssures
+               when 10
+                   perform CalculBonusMalus
+               when 11
+                   perform CalculArchivePurge
+               when 12
+                   perform RecalculParAssure
+               when 13
+                   perform ConsulteFicheAssure
+               when 14
+                   perform CalculInterchangeActu
+               when 15
+                   perform DistributionFlotteVehicule
+               when 16
+                   perform CalculTauxSinistraliteAssure
+               when 17
+                   perform EditionBilanAnnuel
+               when 18
+                   perform MaintenanceAssureVehicule
+               when 19
+                   stop run
+               when other
+                   move "Choix invalide" to MessageErreur
+           end-evaluate.
+
+       Menu-Fin.
+               close FichierAuditMenu.
+               stop run.
+
+      *---- Trace d'audit d'une option choisie au menu, avec date/heure.
+       TraceAuditMenu.
+           accept DateAuditMenu of LigneAuditMenu from date yyyymmdd.
+           accept HeureAuditMenu of LigneAuditMenu from time.
+           move Option to OptionAuditMenu of LigneAuditMenu.
+           string
+               DateAuditMenu of LigneAuditMenu
+               ";" HeureAuditMenu of LigneAuditMenu
+               ";" OptionAuditMenu of LigneAuditMenu
+               into FichAuditMenu
+           end-string.
+           write Enr-FichierAuditMenu from FichAuditMenu.
+           
+       end program Program1.
