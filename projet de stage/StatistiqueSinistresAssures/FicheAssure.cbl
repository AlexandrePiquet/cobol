@@ -0,0 +1,117 @@
+       program-id. FicheAssure as
+           "StatistiqueSinistresAssures.FicheAssure".
+
+       environment division.
+       configuration section.
+       special-names. decimal-point is comma.
+       input-output section.
+       file-control.
+       COPY FICHASGN.
+
+       data division.
+       File Section.
+       COPY FICHFD.
+
+       working-storage section.
+
+       01 Assure.
+            10 A-Assur     sql char-varying(5).
+            10 A-Nom       sql char-varying(25).
+            10 A-Prenom    sql char-varying(20).
+            10 A-Adresse   sql char-varying(40).
+            10 A-CodePost  sql char-varying(5).
+            10 A-Ville     sql char-varying(25).
+            10 A-Tel       sql char-varying(15).
+            10 A-Email     sql char-varying(40).
+
+       77 NAssurRecherche sql char-varying(5).
+       77 AssureTrouve    pic 9.
+       77 CouleurFond     pic 99 value 15.
+       77 CouleurTexte    pic 99 value 0.
+       77 OptionChoisie   pic 9.
+
+       77  CNXDB STRING.
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+           EXEC SQL
+               INCLUDE SQLDA
+           END-EXEC.
+
+       screen section.
+
+      **** Ecran vide
+       01  Ecran-Blanc background-color is CouleurFond
+               foreground-color is CouleurTexte.
+           05 line  1 col  1 Blank Screen.
+
+       01 M-Recherche-Question
+           background-color is 1 foreground-color is 15.
+           10 line 2 col 1
+               value " Numero Assure recherche : "
+               background-color is CouleurTexte
+               foreground-color is CouleurFond.
+
+      *---- Fiche coordonnees d'un assure
+       01  T-FicheAssure foreground-color is CouleurTexte
+               background-color is CouleurFond.
+           10 line 1  col 26 value "Fiche assure".
+           10 line 3  col 2  value "Assure".
+           10 line 3  col 12 from A-Assur    of Assure.
+           10 line 4  col 2  value "Nom".
+           10 line 4  col 12 from A-Nom      of Assure.
+           10 line 5  col 2  value "Prenom".
+           10 line 5  col 12 from A-Prenom   of Assure.
+           10 line 7  col 2  value "Adresse".
+           10 line 7  col 12 from A-Adresse  of Assure.
+           10 line 8  col 2  value "Code postal".
+           10 line 8  col 12 from A-CodePost of Assure.
+           10 line 9  col 2  value "Ville".
+           10 line 9  col 12 from A-Ville    of Assure.
+           10 line 11 col 2  value "Telephone".
+           10 line 11 col 12 from A-Tel      of Assure.
+           10 line 12 col 2  value "Email".
+           10 line 12 col 12 from A-Email    of Assure.
+           10 line 24 col 2  value "Appuyez sur Entree pour continuer".
+
+       01 T-NonTrouve foreground-color is CouleurTexte
+               background-color is CouleurFond.
+           10 line 10 col 2
+               value "Aucun assure trouve pour ce numero.".
+
+       procedure division.
+
+      *-------------------------------------------------------------------------------------
+      *----- Consultation directe des coordonnees d'un assure, a partir de son numero.
+      *-------------------------------------------------------------------------------------
+       ConsulteFicheAssure.
+           display Ecran-Blanc.
+           display M-Recherche-Question.
+           accept NAssurRecherche line 2 col 29.
+           move 0 to AssureTrouve.
+           exec sql
+               select AAssur,ANom,APrenom,AAdresse,ACodePost,AVille,
+                      ATel,AEmail
+                   into :Assure.A-Assur,:Assure.A-Nom,:Assure.A-Prenom,
+                        :Assure.A-Adresse,:Assure.A-CodePost,
+                        :Assure.A-Ville,:Assure.A-Tel,:Assure.A-Email
+                   from Assure
+                   where AAssur = :NAssurRecherche
+           end-exec.
+           if SQLCODE = 0
+               move 1 to AssureTrouve
+           end-if.
+           display Ecran-Blanc.
+           if AssureTrouve = 1
+               display T-FicheAssure
+           else
+               display T-NonTrouve
+           end-if.
+           accept OptionChoisie.
+           goback.
+
+      *-------------------------------------------------------------------------------------
+      *----- Fin de la consultation de la fiche assure
+      *-------------------------------------------------------------------------------------
+
+       end program FicheAssure.
