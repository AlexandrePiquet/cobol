@@ -0,0 +1,252 @@
+       program-id. CotisationParAssure as
+           "StatistiqueSinistresAssures.CotisationParAssure".
+
+       environment division.
+       configuration section.
+       special-names. decimal-point is comma.
+       input-output section.
+       file-control.
+       COPY FICHASGN.
+
+       data division.
+       File Section.
+       COPY FICHFD.
+
+       working-storage section.
+
+       01 VehiculeDonne.
+            10 VAssur      sql char-varying(5).
+            10 VImma       sql char-varying(9).
+            10 VRisq       pic 9.
+            10 VDom        pic 9.
+            10 VPuiss      pic 99.
+
+       01 Assure.
+            10 A-Assur       sql char-varying(5).
+            10 A-Nom         sql char-varying(25).
+            10 A-Prenom      sql char-varying(20).
+            10 A-Coefficient pic 9V99.
+
+      *---- Cotisation cumulee d'un assure (toutes ses vehicules)
+       01 CotisationAssure.
+           05 NumAssure        sql char-varying(5).
+           05 NomAssure        sql char-varying(25).
+           05 PrenomAssure     sql char-varying(20).
+           05 NbrVehicule      pic 99.
+           05 MontantCotisation pic 9(8)V99.
+
+      *---- Bareme de calcul de la cotisation par vehicule
+       77 TarifBase        pic 9(4)V99 value 300,00.
+       77 TarifPuissance   pic 9(3)V99 value 8,50.
+       77 CotisationVehicule pic 9(6)V99.
+
+      *---- Indexation du tarif sur l'inflation : le bareme ci-dessus est
+      *---- exprime en euros de l'annee TarifAnneeReference : on le
+      *---- reevalue chaque annee du taux d'inflation annuel moyen pour
+      *---- obtenir la cotisation en euros courants.
+       77 TarifAnneeReference pic 9(4) value 2020.
+       77 TauxInflationAnnuel pic 9v9999 value 0,0200.
+       77 DateCourante        pic 9(8).
+       77 AnneeCourante       pic 9(4).
+       77 NbrAnneesInflation  pic 99.
+       77 IndiceAnneeInflation pic 99.
+       77 CoeffInflation      pic 9v9999.
+
+       77 EoDB pic 9.
+       77 NoLigne pic 99.
+       77 CouleurFond     pic 99 value 15.
+       77 CouleurTexte    pic 99 value 0.
+       77 OptionChoisie   pic 9.
+       77 OptSuite        pic x.
+
+       77  CNXDB STRING.
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+           EXEC SQL
+               INCLUDE SQLDA
+           END-EXEC.
+
+       screen section.
+
+       01 M-Cotis-Question
+           background-color is 1 foreground-color is 15.
+           10 line 2 col 1
+               value " Page [S]uivante - [M]enu :"
+               background-color is CouleurTexte
+               foreground-color is CouleurFond.
+
+      **** Ecran vide
+       01  Ecran-Blanc background-color is CouleurFond
+               foreground-color is CouleurTexte.
+           05 line  1 col  1 Blank Screen.
+
+      *---- Entete du tableau des cotisations
+       01  T-EnteteCotis foreground-color is CouleurTexte
+               background-color is CouleurFond.
+           10 line 1 col 22 value "Cotisations de tous les assures".
+           10 line 3 col 2  value "Assure".
+           10 line 3 col 10 value "Nom".
+           10 line 3 col 36 value "Prenom".
+           10 line 3 col 50 value "Vehic.".
+           10 line 3 col 58 value "Cotisation".
+
+      *---- Tableau d'affichage : une ligne par assure
+       01  T-AfficheCotis foreground-color is CouleurTexte
+               background-color is CouleurFond.
+           10 line NoLigne col 2  from NumAssure    of CotisationAssure.
+           10 line NoLigne col 10 from NomAssure
+               of CotisationAssure.
+           10 line NoLigne col 36 from PrenomAssure
+               of CotisationAssure.
+           10 line NoLigne col 50 from NbrVehicule of CotisationAssure
+               pic Z9.
+           10 line NoLigne col 58
+               from MontantCotisation of CotisationAssure
+               pic Z(6)9,99.
+
+       procedure division.
+
+      *-------------------------------------------------------------------------------------
+      *----- Cotisations de tous les assures : une cotisation par vehicule, cumulee par assure.
+      *-------------------------------------------------------------------------------------
+       CalculCotisationAssure.
+           perform CalculCotisationAssure-Init.
+           perform CalculCotisationAssure-Trt until EoDB=1.
+           perform CalculCotisationAssure-Fin.
+
+       CalculCotisationAssure-Init.
+           display Ecran-Blanc.
+           display T-EnteteCotis.
+           move 4 to NoLigne.
+           move 0 to EoDB.
+           initialize CotisationAssure.
+      *---- Calcul du coefficient d'indexation sur l'inflation.
+           accept DateCourante from date yyyymmdd.
+           move DateCourante(1:4) to AnneeCourante.
+           compute NbrAnneesInflation =
+               AnneeCourante - TarifAnneeReference.
+           move 1,0000 to CoeffInflation.
+           perform varying IndiceAnneeInflation from 1 by 1
+                   until IndiceAnneeInflation > NbrAnneesInflation
+               compute CoeffInflation rounded =
+                   CoeffInflation * (1 + TauxInflationAnnuel)
+           end-perform.
+      **** Création du curseur
+           exec sql
+               Declare Cotisation-Cursor cursor for
+                   select AAssur,ANom,APrenom,ACoefficient,
+                          VImma,VRisq,VDom,VPuiss
+                       from Vehicule
+                       inner join Assure on AAssur = VAssur
+                       order by AAssur
+           end-exec.
+      **** Ouverture du curseur
+           exec sql
+               open Cotisation-Cursor
+           end-exec.
+      *--- Chercher le 1er vehicule
+           exec sql
+               fetch Cotisation-Cursor into
+                   :Assure.A-Assur,:Assure.A-Nom,:Assure.A-Prenom,
+                   :Assure.A-Coefficient,:VehiculeDonne.VImma,
+                   :VehiculeDonne.VRisq,:VehiculeDonne.VDom,
+                   :VehiculeDonne.VPuiss
+           end-exec.
+           if SQLCODE=100 or SQLCODE=101
+               move 1 to EoDB
+               perform EnrCotisation
+           else
+      *--- on enregistre le numéro d'assuré dans NumAssure pour comparer
+               move A-Assur  of Assure to NumAssure  of CotisationAssure
+               move A-Nom    of Assure to NomAssure  of CotisationAssure
+               move A-Prenom of Assure
+                   to PrenomAssure of CotisationAssure
+               perform CalCotisVehicule
+           end-if.
+
+       CalculCotisationAssure-Trt.
+           exec sql
+               fetch Cotisation-Cursor into
+                   :Assure.A-Assur,:Assure.A-Nom,:Assure.A-Prenom,
+                   :Assure.A-Coefficient,:VehiculeDonne.VImma,
+                   :VehiculeDonne.VRisq,:VehiculeDonne.VDom,
+                   :VehiculeDonne.VPuiss
+           end-exec.
+           if SQLCODE=100 or SQLCODE=101
+               move 1 to EoDB
+      *---- Enregistrement de la cotisation pour le dernier assuré trouvé :
+               perform EnrCotisation
+           else perform CalCotisAssur
+           end-if.
+
+       CalculCotisationAssure-Fin.
+           exec sql
+             close Cotisation-Cursor
+           end-exec.
+           accept OptionChoisie.
+           goback.
+
+       CalCotisAssur.
+           if A-Assur of Assure = NumAssure of CotisationAssure
+      **** Même assuré -> on cumule sur la même ligne
+               perform CalCotisVehicule
+           else
+      *----- Affichage de la cotisation de l'assure precedent, puis on repart a zero
+               perform EnrCotisation
+               move A-Assur of Assure to NumAssure of CotisationAssure
+               move A-Nom   of Assure to NomAssure  of CotisationAssure
+               move A-Prenom of Assure
+                   to PrenomAssure of CotisationAssure
+               move 0 to NbrVehicule of CotisationAssure
+               move 0 to MontantCotisation of CotisationAssure
+               perform CalCotisVehicule
+           end-if.
+
+      *---- Calcul de la cotisation d'un vehicule et cumul pour l'assure courant :
+      *---- tarif de base + tarif au cheval fiscal, majore selon la classe de
+      *---- risque du vehicule et l'option dommages.
+       CalCotisVehicule.
+           compute CotisationVehicule rounded =
+               TarifBase + (VPuiss of VehiculeDonne * TarifPuissance).
+           evaluate VRisq of VehiculeDonne
+               when 2
+                   add 100 to CotisationVehicule
+               when 3
+                   add 250 to CotisationVehicule
+           end-evaluate.
+           if VDom of VehiculeDonne = 1
+               add 50 to CotisationVehicule
+           end-if.
+      *---- Application du coefficient bonus-malus de l'assure
+           compute CotisationVehicule rounded =
+               CotisationVehicule * A-Coefficient of Assure.
+      *---- Indexation de la cotisation sur l'inflation
+           compute CotisationVehicule rounded =
+               CotisationVehicule * CoeffInflation.
+           add 1 to NbrVehicule of CotisationAssure.
+           add CotisationVehicule
+               to MontantCotisation of CotisationAssure.
+
+      *----- Fonction pour afficher la ligne de cotisation d'un assure, avec pagination :
+       EnrCotisation.
+           add 1 to NoLigne.
+           display T-AfficheCotis.
+           if NoLigne > 22
+               move "S" to OptSuite
+               display M-Cotis-Question
+               accept OptSuite line 2 col 29
+               display Ecran-Blanc
+               display T-EnteteCotis
+               move 4 to NoLigne
+               evaluate OptSuite
+                   when "M" when "m"
+                       move 1 to EoDB
+               end-evaluate
+           end-if.
+
+      *-------------------------------------------------------------------------------------
+      *----- Fin du calcul des cotisations de tous les assures
+      *-------------------------------------------------------------------------------------
+
+       end program CotisationParAssure.
