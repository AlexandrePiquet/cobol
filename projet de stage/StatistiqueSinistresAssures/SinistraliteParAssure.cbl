@@ -0,0 +1,306 @@
+       program-id. SinistraliteParAssure as
+           "StatistiqueSinistresAssures.SinistraliteParAssure".
+
+       environment division.
+       configuration section.
+       special-names. decimal-point is comma.
+       input-output section.
+       file-control.
+       COPY FICHASGN.
+
+       data division.
+       File Section.
+       COPY FICHFD.
+
+       working-storage section.
+
+       01 VehiculeDonne.
+            10 VAssur      sql char-varying(5).
+            10 VImma       sql char-varying(9).
+            10 VRisq       pic 9.
+            10 VDom        pic 9.
+            10 VPuiss      pic 99.
+
+       01 Assure.
+            10 A-Assur       sql char-varying(5).
+            10 A-Nom         sql char-varying(25).
+            10 A-Prenom      sql char-varying(20).
+            10 A-Coefficient pic 9V99.
+
+      *---- Cotisation et sinistres cumules d'un assure (toutes ses
+      *---- vehicules), et taux de sinistralite qui en resulte.
+       01 SinistraliteAssure.
+           05 NumAssure         sql char-varying(5).
+           05 NomAssure         sql char-varying(25).
+           05 PrenomAssure      sql char-varying(20).
+           05 NbrVehicule       pic 99.
+           05 MontantCotisation pic 9(8)V99.
+           05 NbrSinistres      pic 9(4).
+           05 MontantSinistres  pic 9(8)V99.
+           05 TauxSinistralite  pic 9(3)V99.
+
+       01 FichSinistralite pic x(80).
+
+      *---- Bareme de calcul de la cotisation par vehicule, identique a
+      *---- celui utilise pour la cotisation de chaque assure.
+       77 TarifBase        pic 9(4)V99 value 300,00.
+       77 TarifPuissance   pic 9(3)V99 value 8,50.
+       77 CotisationVehicule pic 9(6)V99.
+
+      *---- Indexation du tarif sur l'inflation : le bareme ci-dessus est
+      *---- exprime en euros de l'annee TarifAnneeReference : on le
+      *---- reevalue chaque annee du taux d'inflation annuel moyen pour
+      *---- obtenir la cotisation en euros courants.
+       77 TarifAnneeReference pic 9(4) value 2020.
+       77 TauxInflationAnnuel pic 9v9999 value 0,0200.
+       77 DateCourante        pic 9(8).
+       77 AnneeCourante       pic 9(4).
+       77 NbrAnneesInflation  pic 99.
+       77 IndiceAnneeInflation pic 99.
+       77 CoeffInflation      pic 9v9999.
+
+       77 EoDB pic 9.
+       77 NoLigne pic 99.
+       77 CouleurFond     pic 99 value 15.
+       77 CouleurTexte    pic 99 value 0.
+       77 OptionChoisie   pic 9.
+       77 OptSuite        pic x.
+
+       77  CNXDB STRING.
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+           EXEC SQL
+               INCLUDE SQLDA
+           END-EXEC.
+
+       screen section.
+
+       01 M-Sinistralite-Question
+           background-color is 1 foreground-color is 15.
+           10 line 2 col 1
+               value " Page [S]uivante - [M]enu :"
+               background-color is CouleurTexte
+               foreground-color is CouleurFond.
+
+      **** Ecran vide
+       01  Ecran-Blanc background-color is CouleurFond
+               foreground-color is CouleurTexte.
+           05 line  1 col  1 Blank Screen.
+
+      *---- Entete du tableau du taux de sinistralite
+       01  T-EnteteSinistralite foreground-color is CouleurTexte
+               background-color is CouleurFond.
+           10 line 1 col 17 value "Taux de sinistralite par assure".
+           10 line 3 col 2  value "Assure".
+           10 line 3 col 10 value "Nom".
+           10 line 3 col 36 value "Prenom".
+           10 line 3 col 58 value "Cotisation".
+           10 line 3 col 68 value "Sinistres".
+           10 line 3 col 78 value "Taux%".
+
+      *---- Tableau d'affichage : un assure par ligne
+       01  T-AfficheSinistralite foreground-color is CouleurTexte
+               background-color is CouleurFond.
+           10 line NoLigne col 2
+               from NumAssure of SinistraliteAssure.
+           10 line NoLigne col 10 from NomAssure
+               of SinistraliteAssure.
+           10 line NoLigne col 36 from PrenomAssure
+               of SinistraliteAssure.
+           10 line NoLigne col 58
+               from MontantCotisation of SinistraliteAssure
+               pic Z(5)9,99.
+           10 line NoLigne col 68
+               from MontantSinistres of SinistraliteAssure
+               pic Z(5)9,99.
+           10 line NoLigne col 78
+               from TauxSinistralite of SinistraliteAssure
+               pic ZZ9,99.
+
+       procedure division.
+
+      *-------------------------------------------------------------------------------------
+      *----- Taux de sinistralite de tous les assures : rapport du montant des sinistres
+      *----- sur le montant des cotisations, cumules par assure sur toutes ses vehicules.
+      *-------------------------------------------------------------------------------------
+       CalculTauxSinistraliteAssure.
+           perform CalculSinistralite-Init.
+           perform CalculSinistralite-Trt until EoDB=1.
+           perform CalculSinistralite-Fin.
+
+       CalculSinistralite-Init.
+           display Ecran-Blanc.
+           display T-EnteteSinistralite.
+           move 4 to NoLigne.
+           move 0 to EoDB.
+           initialize SinistraliteAssure.
+           open output FichierSinistralite.
+           string
+               "NAssur;Nom;Prenom;NbrVehicule;Cotisation;"
+               "NbrSinistres;MontantSinistres;TauxSinistralite"
+               into FichSinistralite
+           end-string.
+           write Enr-FichierSinistralite from FichSinistralite.
+      *---- Calcul du coefficient d'indexation sur l'inflation.
+           accept DateCourante from date yyyymmdd.
+           move DateCourante(1:4) to AnneeCourante.
+           compute NbrAnneesInflation =
+               AnneeCourante - TarifAnneeReference.
+           move 1,0000 to CoeffInflation.
+           perform varying IndiceAnneeInflation from 1 by 1
+                   until IndiceAnneeInflation > NbrAnneesInflation
+               compute CoeffInflation rounded =
+                   CoeffInflation * (1 + TauxInflationAnnuel)
+           end-perform.
+      **** Création du curseur
+           exec sql
+               Declare Sinistralite-Cursor cursor for
+                   select AAssur,ANom,APrenom,ACoefficient,
+                          VImma,VRisq,VDom,VPuiss
+                       from Vehicule
+                       inner join Assure on AAssur = VAssur
+                       order by AAssur
+           end-exec.
+           exec sql
+               open Sinistralite-Cursor
+           end-exec.
+      *--- Chercher le 1er vehicule
+           exec sql
+               fetch Sinistralite-Cursor into
+                   :Assure.A-Assur,:Assure.A-Nom,:Assure.A-Prenom,
+                   :Assure.A-Coefficient,:VehiculeDonne.VImma,
+                   :VehiculeDonne.VRisq,:VehiculeDonne.VDom,
+                   :VehiculeDonne.VPuiss
+           end-exec.
+           if SQLCODE=100 or SQLCODE=101
+               move 1 to EoDB
+               perform EnrSinistralite
+           else
+      *--- on enregistre le numéro d'assuré dans NumAssure pour comparer
+               move A-Assur  of Assure
+                   to NumAssure of SinistraliteAssure
+               move A-Nom    of Assure
+                   to NomAssure of SinistraliteAssure
+               move A-Prenom of Assure
+                   to PrenomAssure of SinistraliteAssure
+               perform CalCotisVehicule
+           end-if.
+
+       CalculSinistralite-Trt.
+           exec sql
+               fetch Sinistralite-Cursor into
+                   :Assure.A-Assur,:Assure.A-Nom,:Assure.A-Prenom,
+                   :Assure.A-Coefficient,:VehiculeDonne.VImma,
+                   :VehiculeDonne.VRisq,:VehiculeDonne.VDom,
+                   :VehiculeDonne.VPuiss
+           end-exec.
+           if SQLCODE=100 or SQLCODE=101
+               move 1 to EoDB
+      *---- Enregistrement du taux pour le dernier assuré trouvé :
+               perform EnrSinistralite
+           else perform CalSinistraliteAssur
+           end-if.
+
+       CalculSinistralite-Fin.
+           exec sql
+             close Sinistralite-Cursor
+           end-exec.
+           close FichierSinistralite.
+           accept OptionChoisie.
+           goback.
+
+       CalSinistraliteAssur.
+           if A-Assur of Assure = NumAssure of SinistraliteAssure
+      **** Même assuré -> on cumule sur la même ligne
+               perform CalCotisVehicule
+           else
+      *----- Calcul du taux pour l'assure precedent, puis on repart a zero
+               perform EnrSinistralite
+               move A-Assur of Assure to NumAssure of SinistraliteAssure
+               move A-Nom of Assure
+                   to NomAssure of SinistraliteAssure
+               move A-Prenom of Assure
+                   to PrenomAssure of SinistraliteAssure
+               move 0 to NbrVehicule of SinistraliteAssure
+               move 0 to MontantCotisation of SinistraliteAssure
+               perform CalCotisVehicule
+           end-if.
+
+      *---- Calcul de la cotisation d'un vehicule et cumul pour l'assure courant :
+      *---- tarif de base + tarif au cheval fiscal, majore selon la classe de
+      *---- risque du vehicule et l'option dommages.
+       CalCotisVehicule.
+           compute CotisationVehicule rounded =
+               TarifBase + (VPuiss of VehiculeDonne * TarifPuissance).
+           evaluate VRisq of VehiculeDonne
+               when 2
+                   add 100 to CotisationVehicule
+               when 3
+                   add 250 to CotisationVehicule
+           end-evaluate.
+           if VDom of VehiculeDonne = 1
+               add 50 to CotisationVehicule
+           end-if.
+      *---- Application du coefficient bonus-malus de l'assure
+           compute CotisationVehicule rounded =
+               CotisationVehicule * A-Coefficient of Assure.
+      *---- Indexation de la cotisation sur l'inflation
+           compute CotisationVehicule rounded =
+               CotisationVehicule * CoeffInflation.
+           add 1 to NbrVehicule of SinistraliteAssure.
+           add CotisationVehicule
+               to MontantCotisation of SinistraliteAssure.
+
+      *----- Recherche le montant total des sinistres de l'assure courant,
+      *----- calcule son taux de sinistralite (sinistres / cotisation),
+      *----- puis affiche et archive la ligne, avec pagination.
+       EnrSinistralite.
+           move 0 to NbrSinistres of SinistraliteAssure.
+           move 0 to MontantSinistres of SinistraliteAssure.
+           exec sql
+               select count(*),sum(SMontSin)
+                   into :SinistraliteAssure.NbrSinistres,
+                        :SinistraliteAssure.MontantSinistres
+                   from Sinistre
+                   where SNAssur = :SinistraliteAssure.NumAssure
+           end-exec.
+           if MontantCotisation of SinistraliteAssure = 0
+               move 0 to TauxSinistralite of SinistraliteAssure
+           else
+               compute TauxSinistralite of SinistraliteAssure rounded =
+                   (MontantSinistres of SinistraliteAssure * 100)
+                       / MontantCotisation of SinistraliteAssure
+           end-if.
+           add 1 to NoLigne.
+           display T-AfficheSinistralite.
+           string
+               NumAssure of SinistraliteAssure
+               ";" NomAssure of SinistraliteAssure
+               ";" PrenomAssure of SinistraliteAssure
+               ";" NbrVehicule of SinistraliteAssure
+               ";" MontantCotisation of SinistraliteAssure
+               ";" NbrSinistres of SinistraliteAssure
+               ";" MontantSinistres of SinistraliteAssure
+               ";" TauxSinistralite of SinistraliteAssure
+               into FichSinistralite
+           end-string.
+           write Enr-FichierSinistralite from FichSinistralite.
+           if NoLigne > 22
+               move "S" to OptSuite
+               display M-Sinistralite-Question
+               accept OptSuite line 2 col 29
+               display Ecran-Blanc
+               display T-EnteteSinistralite
+               move 4 to NoLigne
+               evaluate OptSuite
+                   when "M" when "m"
+                       move 1 to EoDB
+               end-evaluate
+           end-if.
+
+      *-------------------------------------------------------------------------------------
+      *----- Fin du calcul du taux de sinistralite de tous les assures
+      *-------------------------------------------------------------------------------------
+
+       end program SinistraliteParAssure.
