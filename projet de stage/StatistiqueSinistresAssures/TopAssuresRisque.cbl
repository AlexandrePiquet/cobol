@@ -0,0 +1,172 @@
+       program-id. TopAssuresRisque as
+           "StatistiqueSinistresAssures.TopAssuresRisque".
+
+       environment division.
+       configuration section.
+       special-names. decimal-point is comma.
+       input-output section.
+       file-control.
+       COPY FICHASGN.
+
+       data division.
+       File Section.
+       COPY FICHFD.
+
+       working-storage section.
+
+       01 Assure.
+            10 A-Assur     sql char-varying(5).
+            10 A-Nom       sql char-varying(25).
+            10 A-Prenom    sql char-varying(20).
+
+      *---- Cumul des sinistres d'un assure, tel que renvoye par le curseur
+      *---- (deja trie par la base, du plus a risque au moins a risque).
+       01 CumulAssure.
+           05 NbreSinAssure  pic 9(4).
+           05 MontantAssure  pic 9(8)V99.
+
+       77 RangAssure   pic 99.
+       77 NbrAssuresTop pic 99 value 10.
+
+       01 FichSinTop pic x(70).
+
+       77 EoDB pic 9.
+       77 NoLigne pic 99.
+       77 CouleurFond     pic 99 value 15.
+       77 CouleurTexte    pic 99 value 0.
+       77 OptionChoisie   pic 9.
+       77 OptSuite        pic x.
+
+       77  CNXDB STRING.
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+           EXEC SQL
+               INCLUDE SQLDA
+           END-EXEC.
+
+       screen section.
+
+       01 M-Top-Question
+           background-color is 1 foreground-color is 15.
+           10 line 2 col 1
+               value " Page [S]uivante - [M]enu :"
+               background-color is CouleurTexte
+               foreground-color is CouleurFond.
+
+      **** Ecran vide
+       01  Ecran-Blanc background-color is CouleurFond
+               foreground-color is CouleurTexte.
+           05 line  1 col  1 Blank Screen.
+
+      *---- Entete du tableau des assures a risque
+       01  T-EnteteTop foreground-color is CouleurTexte
+               background-color is CouleurFond.
+           10 line 1 col 20 value "Top assures a risque".
+           10 line 3 col 2  value "Rang".
+           10 line 3 col 10 value "Assure".
+           10 line 3 col 20 value "Nom".
+           10 line 3 col 46 value "Sinistres".
+           10 line 3 col 58 value "Montant".
+
+      *---- Tableau d'affichage : un assure a risque par ligne
+       01  T-AfficheTop foreground-color is CouleurTexte
+               background-color is CouleurFond.
+           10 line NoLigne col 2  from RangAssure pic Z9.
+           10 line NoLigne col 10 from A-Assur    of Assure.
+           10 line NoLigne col 20 from A-Nom      of Assure.
+           10 line NoLigne col 46 from NbreSinAssure of CumulAssure
+               pic Z(3)9.
+           10 line NoLigne col 58 from MontantAssure of CumulAssure
+               pic Z(6)9,99.
+
+       procedure division.
+
+      *-------------------------------------------------------------------------------------
+      *----- Classement des assures les plus a risque, par montant total de
+      *----- sinistres cumule, du plus eleve au moins eleve.
+      *-------------------------------------------------------------------------------------
+       CalculTopAssures.
+           perform CalculTopAssures-Init.
+           perform CalculTopAssures-Trt
+               until EoDB=1 or RangAssure > NbrAssuresTop.
+           perform CalculTopAssures-Fin.
+
+       CalculTopAssures-Init.
+           display Ecran-Blanc.
+           display T-EnteteTop.
+           move 4 to NoLigne.
+           move 0 to EoDB.
+           move 0 to RangAssure.
+           open output FichierSinistresTop.
+           string
+               "Rang;NAssur;Nom;NbrSinistres;Montant"
+               into FichSinTop
+           end-string.
+           write Enr-FichierSinistresTop from FichSinTop.
+      **** Création du curseur, deja trie par la base sur le montant cumule
+           exec sql
+               Declare Top-Cursor cursor for
+                   select AAssur,ANom,APrenom,
+                          count(*),sum(SMontSin)
+                       from Sinistre
+                       inner join Assure on AAssur = SNAssur
+                       group by AAssur,ANom,APrenom
+                       order by sum(SMontSin) desc
+           end-exec.
+           exec sql
+               open Top-Cursor
+           end-exec.
+
+       CalculTopAssures-Trt.
+           exec sql
+               fetch Top-Cursor into
+                   :Assure.A-Assur,:Assure.A-Nom,:Assure.A-Prenom,
+                   :CumulAssure.NbreSinAssure,:CumulAssure.MontantAssure
+           end-exec.
+           if SQLCODE=100 or SQLCODE=101
+               move 1 to EoDB
+           else
+               add 1 to RangAssure
+               perform EnrTopAssure
+           end-if.
+
+       CalculTopAssures-Fin.
+           exec sql
+               close Top-Cursor
+           end-exec.
+           close FichierSinistresTop.
+           accept OptionChoisie.
+           goback.
+
+      *----- Affichage et archivage d'un assure a risque, avec pagination.
+       EnrTopAssure.
+           add 1 to NoLigne.
+           display T-AfficheTop.
+           string
+               RangAssure
+               ";" A-Assur of Assure
+               ";" A-Nom of Assure
+               ";" NbreSinAssure of CumulAssure
+               ";" MontantAssure of CumulAssure
+               into FichSinTop
+           end-string.
+           write Enr-FichierSinistresTop from FichSinTop.
+           if NoLigne > 22
+               move "S" to OptSuite
+               display M-Top-Question
+               accept OptSuite line 2 col 29
+               display Ecran-Blanc
+               display T-EnteteTop
+               move 4 to NoLigne
+               evaluate OptSuite
+                   when "M" when "m"
+                       move 1 to EoDB
+               end-evaluate
+           end-if.
+
+      *-------------------------------------------------------------------------------------
+      *----- Fin du classement des assures a risque
+      *-------------------------------------------------------------------------------------
+
+       end program TopAssuresRisque.
