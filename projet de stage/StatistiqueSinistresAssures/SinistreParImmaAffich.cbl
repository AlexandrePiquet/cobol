@@ -0,0 +1,265 @@
+       program-id. SinistreParImmaAffich as
+           "StatistiqueSinistresAssures.SinistreParImmaAffich".
+
+       environment division.
+       configuration section.
+       special-names. decimal-point is comma.
+       input-output section.
+       file-control.
+       COPY FICHASGN.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY FICHFD.
+
+       working-storage section.
+
+       01 SinParImma.
+            10 NImma       SQL CHAR-VARYING(9).
+            10 NbrType1    pic 99.
+            10 Monttype1   pic 9(8)V99.
+            10 NbrType2    pic 99.
+            10 Monttype2   pic 9(8)V99.
+            10 NbrType3    pic 99.
+            10 Monttype3   pic 9(8)V99.
+            10 NbrType4    pic 99.
+            10 Monttype4   pic 9(8)V99.
+
+       77 EofAffich       pic 9.
+       77 CouleurFond     pic 99 value 15.
+       77 CouleurTexte    pic 99 value 0.
+       77 OptionChoisie   pic 9.
+       77 NoLigne1        pic 99.
+       77 NoLigne2        pic 99.
+       77 OptSuite        pic x.
+       77 NImmaRecherche  sql char-varying(9).
+       77 NImmaTrouve     pic 9.
+
+       77  CNXDB STRING.
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+           EXEC SQL
+               INCLUDE SQLDA
+           END-EXEC.
+
+        screen section.
+
+       01 M-ListeSin-Question
+           background-color is 1 foreground-color is 15.
+           10 line 2 col 1
+               value " Page [S]uivante - [R]echerche - [M]enu :"
+               background-color is CouleurTexte
+               foreground-color is CouleurFond.
+
+       01 M-Recherche-Question
+           background-color is 1 foreground-color is 15.
+           10 line 2 col 1
+               value " Immatriculation recherchee : "
+               background-color is CouleurTexte
+               foreground-color is CouleurFond.
+
+      **** Ecran vide
+       01  Ecran-Blanc background-color is CouleurFond
+               foreground-color is CouleurTexte.
+           05 line  1 col  1 Blank Screen.
+       01  blanc-Line.
+           10 line 1 col 1 blank line.
+
+      *---- Tableau d'affichage des sinistres par immatriculation.
+       01  T-AfficheSin foreground-color is CouleurTexte
+               background-color is CouleurFond.
+           10 line 1  col 22 value "Les sinistres par immatriculation".
+           10 line NoLigne1  col 2 value "Immatriculation: ".
+           10 line NoLigne1  col 20 from NImma of SinParImma.
+      *----- t(8)----n(19)--- M(34)
+           10 line NoLigne2  col 8 value "Type    Nombre    Montant".
+
+       01  T-AffichContent1 foreground-color is CouleurTexte
+               background-color is CouleurFond.
+           10 line noligne1  col 8  value "1".
+           10 line NoLigne1  col 19 from Nbrtype1 of SinParImma
+               pic Z9.
+           10 line NoLigne1  col 34 from Monttype1 of SinParImma
+               pic z(7)9,99.
+       01  T-AffichContent2 foreground-color is CouleurTexte
+               background-color is CouleurFond.
+           10 line noligne1  col 8  value "2".
+           10 line NoLigne1  col 19 from Nbrtype2 of SinParImma
+               pic Z9.
+           10 line NoLigne1  col 34 from Monttype2 of SinParImma
+               pic Z(7)9,99.
+       01  T-AffichContent3 foreground-color is CouleurTexte
+               background-color is CouleurFond.
+           10 line noligne1  col 8  value "3".
+           10 line NoLigne1  col 19 from Nbrtype3 of SinParImma
+               pic Z9.
+           10 line NoLigne1  col 34 from Monttype3 of SinParImma
+               pic Z(7)9,99.
+       01  T-AffichContent4 foreground-color is CouleurTexte
+               background-color is CouleurFond.
+           10 line noligne1  col 8  value "4".
+           10 line NoLigne1  col 19 from Nbrtype4 of SinParImma
+               pic Z9.
+           10 line NoLigne1  col 34 from Monttype4 of SinParImma
+               pic Z(7)9,99.
+
+       01 T-NonTrouve foreground-color is CouleurTexte
+               background-color is CouleurFond.
+           10 line 10 col 2
+               value "Aucun sinistre pour cette immatriculation.".
+
+       procedure division.
+
+      *-----------------------------------------------------------------------------
+      *----- Affichage des sinistres par immatriculation, avec pagination et recherche.
+      *-----------------------------------------------------------------------------
+       AffichageParImma.
+           perform AfficheImma-Init.
+           perform AfficheImma-Trt Until EofAffich = 1.
+           perform AfficheImma-Fin.
+
+           AfficheImma-Init.
+               display Ecran-Blanc.
+               move 3 to NoLigne1.
+               move 4 to NoLigne2.
+               Move 0 to EofAffich.
+               open input FichierSinistresParImma.
+               read FichierSinistresParImma.
+      * Entete de colonnes ecrit par EnrFichier : on passe a l'enregistrement suivant.
+               if Enr-FichierSinistresParImma(1:4) = "NImm"
+                   read FichierSinistresParImma
+               end-if.
+           AfficheImma-Trt.
+          read FichierSinistresParImma
+               at end move 1 to EofAffich
+                      display blanc-Line
+                      display " Fin de la liste" line 1 col 1
+                      accept OptionChoisie
+               not at end
+               if Enr-FichierSinistresParImma not = " "
+                   unstring Enr-FichierSinistresParImma
+                           delimited by ";" or " " into
+                       NImma     of SinParImma
+                       NbrType1  of SinParImma
+                       Monttype1 of SinParImma
+                       NbrType2  of SinParImma
+                       Monttype2 of SinParImma
+                       NbrType3  of SinParImma
+                       Monttype3 of SinParImma
+                       NbrType4  of SinParImma
+                       Monttype4 of SinParImma
+                   end-unstring
+                       divide Monttype1 by 100 giving Monttype1
+                       divide Monttype2 by 100 giving Monttype2
+                       divide Monttype3 by 100 giving Monttype3
+                       divide Monttype4 by 100 giving Monttype4
+                       perform Affich
+               end-if
+           end-read.
+
+           AfficheImma-Fin.
+               close FichierSinistresParImma.
+               goback.
+
+       Affich.
+               display T-AfficheSin.
+               add 2 to NoLigne1.
+           if NbrType1 not = 0
+               display T-AffichContent1
+               add 1 to NoLigne1
+           end-if.
+           if NbrType2 not = 0
+               display T-AffichContent2
+               add 1 to NoLigne1
+           end-if.
+           if NbrType3 not = 0
+               display T-AffichContent3
+               add 1 to NoLigne1.
+           if NbrType4 not = 0
+               display T-AffichContent4
+               add 1 to NoLigne1
+           end-if.
+
+           add 1 to NoLigne1.
+           add 1 to NoLigne1 giving NoLigne2.
+
+      * Si on est sur la derniere ligne, on demande si on passe a la page suivante
+           if  NoLigne1 > 22 then
+               move "S" to OptSuite
+               display M-ListeSin-Question
+               accept OptSuite line 2 col 46
+               display Ecran-Blanc
+               move 3 to NoLigne1
+               move 4 to NoLigne2
+               evaluate OptSuite
+                   when "M" when "m"
+                       move 1 to EofAffich
+                   when "R" when "r"
+                       perform RechercheParImma
+               end-evaluate
+           end-if.
+      *-----------------------------------------------------------------------------
+      *---- Fin de l'affichage des sinistres par immatriculation
+      *-----------------------------------------------------------------------------
+
+      *-----------------------------------------------------------------------------
+      * Recherche directe d'une immatriculation sans repasser par toutes les pages
+      * precedentes : on relance la lecture depuis le debut du fichier et on
+      * saute les enregistrements jusqu'a trouver la NImma demandee.
+      *-----------------------------------------------------------------------------
+       RechercheParImma.
+           display Ecran-Blanc.
+           display M-Recherche-Question.
+           accept NImmaRecherche line 2 col 32.
+           close FichierSinistresParImma.
+           open input FichierSinistresParImma.
+           read FichierSinistresParImma.
+           if Enr-FichierSinistresParImma(1:4) = "NImm"
+               read FichierSinistresParImma
+           end-if.
+           move 0 to NImmaTrouve.
+           perform RechercheParImma-Trt
+               until NImmaTrouve = 1 or EofAffich = 1.
+           if NImmaTrouve = 0
+               display Ecran-Blanc
+               display T-NonTrouve
+               accept OptionChoisie
+               move 1 to EofAffich
+           end-if.
+
+       RechercheParImma-Trt.
+           read FichierSinistresParImma
+               at end move 1 to EofAffich
+               not at end
+                   if Enr-FichierSinistresParImma not = " "
+                       unstring Enr-FichierSinistresParImma
+                               delimited by ";" or " " into
+                           NImma     of SinParImma
+                           NbrType1  of SinParImma
+                           Monttype1 of SinParImma
+                           NbrType2  of SinParImma
+                           Monttype2 of SinParImma
+                           NbrType3  of SinParImma
+                           Monttype3 of SinParImma
+                           NbrType4  of SinParImma
+                           Monttype4 of SinParImma
+                       end-unstring
+                       if NImma of SinParImma = NImmaRecherche
+                           move 1 to NImmaTrouve
+                           move 3 to NoLigne1
+                           move 4 to NoLigne2
+                           display Ecran-Blanc
+                           divide Monttype1 by 100 giving Monttype1
+                           divide Monttype2 by 100 giving Monttype2
+                           divide Monttype3 by 100 giving Monttype3
+                           divide Monttype4 by 100 giving Monttype4
+                           perform Affich
+                           move 0 to EofAffich
+                           accept OptionChoisie
+                           move 1 to EofAffich
+                       end-if
+                   end-if
+           end-read.
+
+       end program SinistreParImmaAffich.
