@@ -0,0 +1,213 @@
+       program-id. ArchivePurge as
+           "StatistiqueSinistresAssures.ArchivePurge".
+
+       environment division.
+       configuration section.
+       special-names. decimal-point is comma.
+       input-output section.
+       file-control.
+       COPY FICHASGN.
+
+       data division.
+       File Section.
+       COPY FICHFD.
+
+       working-storage section.
+
+       01 SinistreDonne.
+            10 NSin        sql char-varying(6).
+            10 NAssur      sql char-varying(5).
+            10 TypeSin     sql char(1).
+            10 NImma       sql char-varying(9).
+            10 DateSin     sql char-varying(8).
+            10 MontSin     pic 9(8)V99.
+
+       01 MouvementDonne.
+            10 NAssur      sql char-varying(5).
+            10 NImma       sql char-varying(9).
+            10 CodeMouv    pic x(1).
+            10 MouvDate    sql char-varying(8).
+
+       01 FichArchiveSin  pic x(80).
+       01 FichArchiveMouv pic x(60).
+
+      *---- Seuil de purge : on archive puis on supprime tout ce qui est
+      *---- date de plus de NbrAnneesConservees annees.
+       77 NbrAnneesConservees pic 9(2) value 5.
+       77 DateCourante        pic 9(8).
+       77 AnneeCourante       pic 9(4).
+       77 AnneeSeuil          pic 9(4).
+
+       01 BilanPurge.
+           05 NbrSinArchives   pic 9(5).
+           05 NbrMouvArchives  pic 9(5).
+
+       77 EoDB pic 9.
+       77 CouleurFond     pic 99 value 15.
+       77 CouleurTexte    pic 99 value 0.
+       77 OptionChoisie   pic 9.
+
+       77  CNXDB STRING.
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+           EXEC SQL
+               INCLUDE SQLDA
+           END-EXEC.
+
+       screen section.
+
+      **** Ecran vide
+       01  Ecran-Blanc background-color is CouleurFond
+               foreground-color is CouleurTexte.
+           05 line  1 col  1 Blank Screen.
+
+      *---- Bilan de l'archivage/purge
+       01  T-BilanPurge foreground-color is CouleurTexte
+               background-color is CouleurFond.
+           05 line 1 col 20 value "Archivage et purge des donnees".
+           05 line 3 col 2  value "Sinistres archives".
+           05 line 3 col 30 from NbrSinArchives of BilanPurge.
+           05 line 4 col 2  value "Mouvements archives".
+           05 line 4 col 30 from NbrMouvArchives of BilanPurge.
+           05 line 6 col 2  value "Appuyez sur Entree pour continuer".
+
+       procedure division.
+
+      *-------------------------------------------------------------------------------------
+      *----- Archivage puis purge des sinistres et mouvements de plus de
+      *----- NbrAnneesConservees ans : chaque ligne archivee est ecrite
+      *----- dans le fichier d'archive correspondant avant sa suppression
+      *----- de la base.
+      *-------------------------------------------------------------------------------------
+       CalculArchivePurge.
+           perform CalculArchivePurge-Init.
+           perform ArchiveSinistres.
+           perform ArchiveMouvements.
+           perform PurgeSinistres.
+           perform PurgeMouvements.
+           perform CalculArchivePurge-Fin.
+
+       CalculArchivePurge-Init.
+           initialize BilanPurge.
+           accept DateCourante from date yyyymmdd.
+           move DateCourante(1:4) to AnneeCourante.
+           compute AnneeSeuil = AnneeCourante - NbrAnneesConservees.
+
+      *---- Archivage des sinistres de plus de NbrAnneesConservees ans.
+       ArchiveSinistres.
+           move 0 to EoDB.
+           open output FichierArchiveSinistre.
+           string
+               "NSin;NAssur;TypeSin;NImma;DateSin;MontSin"
+               into FichArchiveSin
+           end-string.
+           write Enr-FichierArchiveSinistre from FichArchiveSin.
+           exec sql
+               Declare ArchiveSin-Cursor cursor for
+                   select SNSin,SNAssur,STypeSin,SNImma,SDateSin,SMontSin
+                       from Sinistre
+                       where left(SDateSin,4) < :AnneeSeuil
+           end-exec.
+           exec sql
+               open ArchiveSin-Cursor
+           end-exec.
+           perform ArchiveSinistres-Trt until EoDB=1.
+           exec sql
+               close ArchiveSin-Cursor
+           end-exec.
+           close FichierArchiveSinistre.
+
+       ArchiveSinistres-Trt.
+           exec sql
+               fetch ArchiveSin-Cursor into
+                   :SinistreDonne.NSin,:SinistreDonne.NAssur,
+                   :SinistreDonne.TypeSin,:SinistreDonne.NImma,
+                   :SinistreDonne.DateSin,:SinistreDonne.MontSin
+           end-exec.
+           if SQLCODE=100 or SQLCODE=101
+               move 1 to EoDB
+           else
+               add 1 to NbrSinArchives of BilanPurge
+               string
+                   NSin    of SinistreDonne
+                   ";" NAssur  of SinistreDonne
+                   ";" TypeSin of SinistreDonne
+                   ";" NImma   of SinistreDonne
+                   ";" DateSin of SinistreDonne
+                   ";" MontSin of SinistreDonne
+                   into FichArchiveSin
+               end-string
+               write Enr-FichierArchiveSinistre from FichArchiveSin
+           end-if.
+
+      *---- Archivage des mouvements de plus de NbrAnneesConservees ans.
+       ArchiveMouvements.
+           move 0 to EoDB.
+           open output FichierArchiveMouvement.
+           string
+               "NAssur;NImma;CodeMouv;MouvDate"
+               into FichArchiveMouv
+           end-string.
+           write Enr-FichierArchiveMouvement from FichArchiveMouv.
+           exec sql
+               Declare ArchiveMouv-Cursor cursor for
+                   select MAssur,MImma,MCodeMouv,MDate
+                       from Mouvement
+                       where left(MDate,4) < :AnneeSeuil
+           end-exec.
+           exec sql
+               open ArchiveMouv-Cursor
+           end-exec.
+           perform ArchiveMouvements-Trt until EoDB=1.
+           exec sql
+               close ArchiveMouv-Cursor
+           end-exec.
+           close FichierArchiveMouvement.
+
+       ArchiveMouvements-Trt.
+           exec sql
+               fetch ArchiveMouv-Cursor into
+                   :MouvementDonne.NAssur,:MouvementDonne.NImma,
+                   :MouvementDonne.CodeMouv,:MouvementDonne.MouvDate
+           end-exec.
+           if SQLCODE=100 or SQLCODE=101
+               move 1 to EoDB
+           else
+               add 1 to NbrMouvArchives of BilanPurge
+               string
+                   NAssur   of MouvementDonne
+                   ";" NImma of MouvementDonne
+                   ";" CodeMouv of MouvementDonne
+                   ";" MouvDate of MouvementDonne
+                   into FichArchiveMouv
+               end-string
+               write Enr-FichierArchiveMouvement from FichArchiveMouv
+           end-if.
+
+      *---- Suppression des sinistres deja archives.
+       PurgeSinistres.
+           exec sql
+               delete from Sinistre where left(SDateSin,4) < :AnneeSeuil
+           end-exec.
+
+      *---- Suppression des mouvements deja archives.
+       PurgeMouvements.
+           exec sql
+               delete from Mouvement where left(MDate,4) < :AnneeSeuil
+           end-exec.
+
+       CalculArchivePurge-Fin.
+           exec sql
+               commit
+           end-exec.
+           display Ecran-Blanc.
+           display T-BilanPurge.
+           accept OptionChoisie.
+           goback.
+
+      *-------------------------------------------------------------------------------------
+      *----- Fin de l'archivage/purge
+      *-------------------------------------------------------------------------------------
+
+       end program ArchivePurge.
