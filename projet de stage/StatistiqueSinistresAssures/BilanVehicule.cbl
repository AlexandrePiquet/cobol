@@ -0,0 +1,243 @@
+       program-id. BilanVehicule as
+           "StatistiqueSinistresAssures.BilanVehicule".
+
+       environment division.
+       configuration section.
+       special-names. decimal-point is comma.
+       input-output section.
+       file-control.
+       COPY FICHASGN.
+
+       data division.
+       File Section.
+       COPY FICHFD.
+
+       working-storage section.
+
+       01 VehiculeDonne.
+            10 VAssur      sql char-varying(5).
+            10 VImma       sql char-varying(9).
+            10 VRisq       pic 9.
+            10 VDom        pic 9.
+            10 VPuiss      pic 99.
+            10 VActifDonne pic 9.
+
+      *---- Bilan (controle-total) du parc de vehicules
+       01 BilanVehicule.
+           05 NbrVehiculeTotal    pic 9(5).
+           05 NbrVehiculeActif    pic 9(5).
+           05 NbrVehiculeInactif  pic 9(5).
+           05 NbrAvecDommages     pic 9(5).
+           05 NbrParRisque Occurs 3 times pic 9(5).
+           05 NbrParPuissance Occurs 3 times pic 9(5).
+
+       01 FichBilanVeh pic x(80).
+
+       77 EoDB pic 9.
+       77 NoLigne pic 99.
+       77 CouleurFond     pic 99 value 15.
+       77 CouleurTexte    pic 99 value 0.
+       77 OptionChoisie   pic 9.
+       77 OptSuite        pic x.
+
+       77  CNXDB STRING.
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+           EXEC SQL
+               INCLUDE SQLDA
+           END-EXEC.
+
+       screen section.
+
+      **** Ecran vide
+       01  Ecran-Blanc background-color is CouleurFond
+               foreground-color is CouleurTexte.
+           05 line  1 col  1 Blank Screen.
+
+       01 M-Vehicule-Question
+           background-color is 1 foreground-color is 15.
+           10 line 2 col 1
+               value " Page [S]uivante - [M]enu :"
+               background-color is CouleurTexte
+               foreground-color is CouleurFond.
+
+      *---- Entete du tableau des vehicules, liste par assure
+       01  T-EnteteVehicule foreground-color is CouleurTexte
+               background-color is CouleurFond.
+           10 line 1 col 15 value "Parc de vehicules par assure".
+           10 line 3 col 2  value "Assure".
+           10 line 3 col 10 value "Immat.".
+           10 line 3 col 22 value "Risque".
+           10 line 3 col 32 value "Dommages".
+           10 line 3 col 44 value "Puissance".
+
+      *---- Tableau d'affichage : une ligne par vehicule, triee par assure
+       01  T-AfficheVehicule foreground-color is CouleurTexte
+               background-color is CouleurFond.
+           10 line NoLigne col 2  from VAssur of VehiculeDonne.
+           10 line NoLigne col 10 from VImma  of VehiculeDonne.
+           10 line NoLigne col 22 from VRisq  of VehiculeDonne.
+           10 line NoLigne col 32 from VDom   of VehiculeDonne.
+           10 line NoLigne col 44 from VPuiss of VehiculeDonne.
+
+      *---- Bilan du parc de vehicules
+       01  T-BilanVehicule foreground-color is CouleurTexte
+               background-color is CouleurFond.
+           05 line 1  col 22 value "Bilan du parc de vehicules".
+           05 line 3  col 2  value "Vehicules au total".
+           05 line 3  col 30 from NbrVehiculeTotal   of BilanVehicule.
+           05 line 4  col 2  value "Vehicules actifs".
+           05 line 4  col 30 from NbrVehiculeActif   of BilanVehicule.
+           05 line 5  col 2  value "Vehicules resilies".
+           05 line 5  col 30 from NbrVehiculeInactif of BilanVehicule.
+           05 line 6  col 2  value "Avec option dommages".
+           05 line 6  col 30 from NbrAvecDommages    of BilanVehicule.
+           05 line 8  col 2  value "Risque 1".
+           05 line 8  col 30 from NbrParRisque of BilanVehicule (1).
+           05 line 9  col 2  value "Risque 2".
+           05 line 9  col 30 from NbrParRisque of BilanVehicule (2).
+           05 line 10 col 2  value "Risque 3".
+           05 line 10 col 30 from NbrParRisque of BilanVehicule (3).
+           05 line 12 col 2  value "Puissance 5 CV ou moins".
+           05 line 12 col 30
+               from NbrParPuissance of BilanVehicule (1).
+           05 line 13 col 2  value "Puissance de 6 a 9 CV".
+           05 line 13 col 30
+               from NbrParPuissance of BilanVehicule (2).
+           05 line 14 col 2  value "Puissance 10 CV et plus".
+           05 line 14 col 30
+               from NbrParPuissance of BilanVehicule (3).
+           05 line 16 col 2  value "Appuyez sur Entree pour continuer".
+
+       procedure division.
+
+      *-------------------------------------------------------------------------------------
+      *----- Bilan (controle-total) du parc de vehicules, par etat et par classe de risque
+      *-------------------------------------------------------------------------------------
+       CalculBilanVehicule.
+           perform CalculBilanVehicule-Init.
+           perform CalculBilanVehicule-Trt until EoDB=1.
+           perform CalculBilanVehicule-Fin.
+
+       CalculBilanVehicule-Init.
+           move 0 to EoDB.
+           move 4 to NoLigne.
+           initialize BilanVehicule.
+           display Ecran-Blanc.
+           display T-EnteteVehicule.
+      **** Création du curseur : trie par assure pour obtenir la liste
+      **** du parc vehicule par assure.
+           exec sql
+               Declare BilanVehicule-Cursor cursor for
+                   select VAssur, VImma, VRisq, VDom, VPuiss, VActif
+                       from Vehicule
+                       order by VAssur
+           end-exec.
+      **** Ouverture du curseur
+           exec sql
+               open BilanVehicule-Cursor
+           end-exec.
+
+       CalculBilanVehicule-Trt.
+           exec sql
+               fetch BilanVehicule-Cursor into
+                   :VehiculeDonne.VAssur, :VehiculeDonne.VImma,
+                   :VehiculeDonne.VRisq, :VehiculeDonne.VDom,
+                   :VehiculeDonne.VPuiss, :VehiculeDonne.VActifDonne
+           end-exec.
+           if SQLCODE=100 or SQLCODE=101
+               move 1 to EoDB
+           else
+               perform AfficheVehicule
+               perform CumuleBilanVehicule
+           end-if.
+
+      *---- Affiche la ligne du vehicule courant, avec pagination.
+       AfficheVehicule.
+           add 1 to NoLigne.
+           display T-AfficheVehicule.
+           if NoLigne > 22
+               move "S" to OptSuite
+               display M-Vehicule-Question
+               accept OptSuite line 2 col 29
+               display Ecran-Blanc
+               display T-EnteteVehicule
+               move 4 to NoLigne
+               evaluate OptSuite
+                   when "M" when "m"
+                       move 1 to EoDB
+               end-evaluate
+           end-if.
+
+      *---- Cumule un vehicule dans les totaux du bilan.
+       CumuleBilanVehicule.
+           add 1 to NbrVehiculeTotal of BilanVehicule.
+           if VActifDonne of VehiculeDonne = 1
+               add 1 to NbrVehiculeActif of BilanVehicule
+           else
+               add 1 to NbrVehiculeInactif of BilanVehicule
+           end-if.
+           if VDom of VehiculeDonne = 1
+               add 1 to NbrAvecDommages of BilanVehicule
+           end-if.
+           evaluate VRisq of VehiculeDonne
+               when 1
+                   add 1 to NbrParRisque of BilanVehicule (1)
+               when 2
+                   add 1 to NbrParRisque of BilanVehicule (2)
+               when 3
+                   add 1 to NbrParRisque of BilanVehicule (3)
+           end-evaluate.
+      *---- Repartition par puissance fiscale (chevaux) du vehicule.
+           if VPuiss of VehiculeDonne <= 5
+               add 1 to NbrParPuissance of BilanVehicule (1)
+           else
+               if VPuiss of VehiculeDonne <= 9
+                   add 1 to NbrParPuissance of BilanVehicule (2)
+               else
+                   add 1 to NbrParPuissance of BilanVehicule (3)
+               end-if
+           end-if.
+
+       CalculBilanVehicule-Fin.
+           exec sql
+               close BilanVehicule-Cursor
+           end-exec.
+           perform EnrBilanVehicule.
+           display Ecran-Blanc.
+           display T-BilanVehicule.
+           accept OptionChoisie.
+           goback.
+
+      *---- Archivage du bilan dans le fichier BilanVehicule.csv
+       EnrBilanVehicule.
+           open output FichierBilanVehicule.
+           string
+               "Total;Actifs;Inactifs;AvecDommages;"
+               "Risque1;Risque2;Risque3;"
+               "Puissance5Moins;Puissance6a9;Puissance10Plus"
+               into FichBilanVeh
+           end-string.
+           write Enr-FichierBilanVehicule from FichBilanVeh.
+           string
+               NbrVehiculeTotal   of BilanVehicule
+               ";" NbrVehiculeActif   of BilanVehicule
+               ";" NbrVehiculeInactif of BilanVehicule
+               ";" NbrAvecDommages    of BilanVehicule
+               ";" NbrParRisque of BilanVehicule (1)
+               ";" NbrParRisque of BilanVehicule (2)
+               ";" NbrParRisque of BilanVehicule (3)
+               ";" NbrParPuissance of BilanVehicule (1)
+               ";" NbrParPuissance of BilanVehicule (2)
+               ";" NbrParPuissance of BilanVehicule (3)
+               into FichBilanVeh
+           end-string.
+           write Enr-FichierBilanVehicule from FichBilanVeh.
+           close FichierBilanVehicule.
+
+      *-------------------------------------------------------------------------------------
+      *----- Fin du bilan du parc de vehicules
+      *-------------------------------------------------------------------------------------
+
+       end program BilanVehicule.
