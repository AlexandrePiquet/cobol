@@ -0,0 +1,138 @@
+       program-id. SinistreEnCours as
+           "StatistiqueSinistresAssures.SinistreEnCours".
+
+       environment division.
+       configuration section.
+       special-names. decimal-point is comma.
+       input-output section.
+       file-control.
+       COPY FICHASGN.
+
+       data division.
+       File Section.
+       COPY FICHFD.
+
+       working-storage section.
+
+       01 SinistreDonne.
+            10 StatutSin     pic 9.
+            10 MontProvision pic 9(8)V99.
+
+      *---- Bilan des sinistres ouverts/clos et de la provision restant due
+       01 BilanEnCours.
+           05 NbrSinistresOuverts pic 9(5).
+           05 NbrSinistresClos    pic 9(5).
+           05 MontantProvision    pic 9(8)V99.
+
+       01 FichBilanCours pic x(60).
+
+       77 EoDB pic 9.
+       77 CouleurFond     pic 99 value 15.
+       77 CouleurTexte    pic 99 value 0.
+       77 OptionChoisie   pic 9.
+
+       77  CNXDB STRING.
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+           EXEC SQL
+               INCLUDE SQLDA
+           END-EXEC.
+
+       screen section.
+
+      **** Ecran vide
+       01  Ecran-Blanc background-color is CouleurFond
+               foreground-color is CouleurTexte.
+           05 line  1 col  1 Blank Screen.
+
+      *---- Bilan des sinistres en cours et de la provision restant due
+       01  T-BilanEnCours foreground-color is CouleurTexte
+               background-color is CouleurFond.
+           05 line 1 col 24 value "Sinistres ouverts et provision".
+           05 line 3 col 2  value "Sinistres ouverts".
+           05 line 3 col 30 from NbrSinistresOuverts of BilanEnCours.
+           05 line 4 col 2  value "Sinistres clos".
+           05 line 4 col 30 from NbrSinistresClos    of BilanEnCours.
+           05 line 5 col 2  value "Provision restant due".
+           05 line 5 col 30 from MontantProvision of BilanEnCours
+               pic Z(6)9,99.
+           05 line 7 col 2  value "Appuyez sur Entree pour continuer".
+
+       procedure division.
+
+      *-------------------------------------------------------------------------------------
+      *----- Bilan des sinistres ouverts/clos et de la provision restant due sur les
+      *----- sinistres non encore clotures.
+      *-------------------------------------------------------------------------------------
+       CalculEnCours.
+           perform CalculEnCours-Init.
+           perform CalculEnCours-Trt until EoDB=1.
+           perform CalculEnCours-Fin.
+
+       CalculEnCours-Init.
+           move 0 to EoDB.
+           initialize BilanEnCours.
+      **** Création du curseur
+           exec sql
+               Declare EnCours-Cursor cursor for
+                   select SStatut,SProvision from Sinistre
+           end-exec.
+      **** Ouverture du curseur
+           exec sql
+               open EnCours-Cursor
+           end-exec.
+
+       CalculEnCours-Trt.
+           exec sql
+               fetch EnCours-Cursor into
+                   :SinistreDonne.StatutSin,:SinistreDonne.MontProvision
+           end-exec.
+           if SQLCODE=100 or SQLCODE=101
+               move 1 to EoDB
+           else
+               perform CumuleEnCours
+           end-if.
+
+      *---- Cumule un sinistre dans le bilan ouverts/clos/provision.
+       CumuleEnCours.
+           if StatutSin of SinistreDonne = 0
+               add 1 to NbrSinistresOuverts of BilanEnCours
+               add MontProvision of SinistreDonne
+                   to MontantProvision of BilanEnCours
+           else
+               add 1 to NbrSinistresClos of BilanEnCours
+           end-if.
+
+       CalculEnCours-Fin.
+           exec sql
+               close EnCours-Cursor
+           end-exec.
+           perform EnrBilanEnCours.
+           display Ecran-Blanc.
+           display T-BilanEnCours.
+           accept OptionChoisie.
+           goback.
+
+      *---- Archivage du bilan dans le fichier SinistresEnCours.csv
+       EnrBilanEnCours.
+           open output FichierSinistresEnCours.
+           string
+               "Ouverts;Clos;Provision"
+               into FichBilanCours
+           end-string.
+           write Enr-FichierSinistresEnCours from FichBilanCours.
+           string
+               NbrSinistresOuverts of BilanEnCours
+               ";" NbrSinistresClos of BilanEnCours
+               ";" MontantProvision of BilanEnCours
+               into FichBilanCours
+           end-string.
+           write Enr-FichierSinistresEnCours from FichBilanCours.
+           close FichierSinistresEnCours.
+
+      *-------------------------------------------------------------------------------------
+      *----- Fin du bilan des sinistres en cours
+      *-------------------------------------------------------------------------------------
+
+       end program SinistreEnCours.
