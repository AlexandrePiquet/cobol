@@ -0,0 +1,158 @@
+       program-id. DistributionParcVehicule as
+           "StatistiqueSinistresAssures.DistributionParcVehicule".
+
+       environment division.
+       configuration section.
+       special-names. decimal-point is comma.
+       input-output section.
+       file-control.
+       COPY FICHASGN.
+
+       data division.
+       File Section.
+       COPY FICHFD.
+
+       working-storage section.
+
+       01 FlotteAssure.
+            10 NbrVehiculeAssure pic 9(3).
+
+      *---- Distribution des assures par taille de flotte (nombre de
+      *---- vehicules qu'ils assurent)
+       01 DistributionFlotte.
+           05 NbrAssuresParTranche Occurs 4 times pic 9(5).
+
+       01 FichDistribFlotte pic x(60).
+
+       77 NbrAssuresTotal pic 9(5).
+       77 EoDB pic 9.
+       77 CouleurFond     pic 99 value 15.
+       77 CouleurTexte    pic 99 value 0.
+       77 OptionChoisie   pic 9.
+
+       77  CNXDB STRING.
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+           EXEC SQL
+               INCLUDE SQLDA
+           END-EXEC.
+
+       screen section.
+
+      **** Ecran vide
+       01  Ecran-Blanc background-color is CouleurFond
+               foreground-color is CouleurTexte.
+           05 line  1 col  1 Blank Screen.
+
+      *---- Distribution des assures par taille de flotte
+       01  T-DistribFlotte foreground-color is CouleurTexte
+               background-color is CouleurFond.
+           05 line 1  col 12
+               value "Distribution des assures par taille de flotte".
+           05 line 3  col 2  value "Assures avec 1 vehicule".
+           05 line 3  col 40
+               from NbrAssuresParTranche of DistributionFlotte (1).
+           05 line 4  col 2  value "Assures avec 2 vehicules".
+           05 line 4  col 40
+               from NbrAssuresParTranche of DistributionFlotte (2).
+           05 line 5  col 2  value "Assures avec 3 vehicules".
+           05 line 5  col 40
+               from NbrAssuresParTranche of DistributionFlotte (3).
+           05 line 6  col 2  value "Assures avec 4 vehicules ou plus".
+           05 line 6  col 40
+               from NbrAssuresParTranche of DistributionFlotte (4).
+           05 line 8  col 2  value "Total assures avec un vehicule".
+           05 line 8  col 40 from NbrAssuresTotal.
+           05 line 10 col 2  value "Appuyez sur Entree pour continuer".
+
+       procedure division.
+
+      *-------------------------------------------------------------------------------------
+      *----- Distribution des assures par taille de flotte (nombre de vehicules assures
+      *----- par chaque assure), pour reperer les gros parcs professionnels.
+      *-------------------------------------------------------------------------------------
+       CalculDistributionFlotte.
+           perform CalculDistributionFlotte-Init.
+           perform CalculDistributionFlotte-Trt until EoDB=1.
+           perform CalculDistributionFlotte-Fin.
+
+       CalculDistributionFlotte-Init.
+           move 0 to EoDB.
+           move 0 to NbrAssuresTotal.
+           initialize DistributionFlotte.
+      **** Création du curseur : nombre de vehicules assures par assure
+           exec sql
+               Declare Flotte-Cursor cursor for
+                   select count(*) from Vehicule
+                       group by VAssur
+           end-exec.
+           exec sql
+               open Flotte-Cursor
+           end-exec.
+
+       CalculDistributionFlotte-Trt.
+           exec sql
+               fetch Flotte-Cursor into :FlotteAssure.NbrVehiculeAssure
+           end-exec.
+           if SQLCODE=100 or SQLCODE=101
+               move 1 to EoDB
+           else
+               add 1 to NbrAssuresTotal
+               perform CumuleDistributionFlotte
+           end-if.
+
+      *---- Range un assure dans la tranche de flotte correspondant au
+      *---- nombre de vehicules qu'il assure.
+       CumuleDistributionFlotte.
+           if NbrVehiculeAssure of FlotteAssure = 1
+               add 1 to NbrAssuresParTranche of DistributionFlotte (1)
+           else
+               if NbrVehiculeAssure of FlotteAssure = 2
+                   add 1
+                       to NbrAssuresParTranche of DistributionFlotte (2)
+               else
+                   if NbrVehiculeAssure of FlotteAssure = 3
+                       add 1 to NbrAssuresParTranche
+                           of DistributionFlotte (3)
+                   else
+                       add 1 to NbrAssuresParTranche
+                           of DistributionFlotte (4)
+                   end-if
+               end-if
+           end-if.
+
+       CalculDistributionFlotte-Fin.
+           exec sql
+               close Flotte-Cursor
+           end-exec.
+           perform EnrDistributionFlotte.
+           display Ecran-Blanc.
+           display T-DistribFlotte.
+           accept OptionChoisie.
+           goback.
+
+      *---- Archivage de la distribution dans un fichier CSV
+       EnrDistributionFlotte.
+           open output FichierDistribFlotte.
+           string
+               "1Vehicule;2Vehicules;3Vehicules;4VehiculesOuPlus;Total"
+               into FichDistribFlotte
+           end-string.
+           write Enr-FichierDistribFlotte from FichDistribFlotte.
+           string
+               NbrAssuresParTranche of DistributionFlotte (1)
+               ";" NbrAssuresParTranche of DistributionFlotte (2)
+               ";" NbrAssuresParTranche of DistributionFlotte (3)
+               ";" NbrAssuresParTranche of DistributionFlotte (4)
+               ";" NbrAssuresTotal
+               into FichDistribFlotte
+           end-string.
+           write Enr-FichierDistribFlotte from FichDistribFlotte.
+           close FichierDistribFlotte.
+
+      *-------------------------------------------------------------------------------------
+      *----- Fin de la distribution des assures par taille de flotte
+      *-------------------------------------------------------------------------------------
+
+       end program DistributionParcVehicule.
