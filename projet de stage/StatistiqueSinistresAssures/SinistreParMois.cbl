@@ -0,0 +1,202 @@
+       program-id. SinistreParMois as
+           "StatistiqueSinistresAssures.SinistreParMois".
+
+       environment division.
+       configuration section.
+       special-names. decimal-point is comma.
+       input-output section.
+       file-control.
+       COPY FICHASGN.
+
+       data division.
+       File Section.
+       COPY FICHFD.
+
+       working-storage section.
+
+       01 SinistreDonne.
+            10 DateSin     sql char-varying(8).
+            10 DateSinRed  redefines DateSin.
+               15 AnneeSin pic 9(4).
+               15 MoisSin  pic 9(2).
+               15 JourSin  pic 9(2).
+            10 MontSin     Pic 9(8)V99.
+
+      *---- Sinistres par mois (annee+mois de survenance)
+       01 TotalSinistresMois.
+           05 CleMois      pic x(6).
+           05 NbreSinMois  pic 9(5).
+           05 MontSinMois  pic 9(8)V99.
+       01 FichSinParMois pic x(60).
+
+       77 EoDB pic 9.
+       77 NoLigne pic 99.
+       77 CouleurFond     pic 99 value 15.
+       77 CouleurTexte    pic 99 value 0.
+       77 OptionChoisie   pic 9.
+       77 OptSuite        pic x.
+
+       77  CNXDB STRING.
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+           EXEC SQL
+               INCLUDE SQLDA
+           END-EXEC.
+
+       screen section.
+
+      **** Ecran vide
+       01  Ecran-Blanc background-color is CouleurFond
+               foreground-color is CouleurTexte.
+           05 line  1 col  1 Blank Screen.
+
+       01 M-Mois-Question
+           background-color is 1 foreground-color is 15.
+           10 line 2 col 1
+               value " Page [S]uivante - [M]enu :"
+               background-color is CouleurTexte
+               foreground-color is CouleurFond.
+
+      *---- Entete du tableau des sinistres par mois
+       01  T-EnteteMois foreground-color is CouleurTexte
+               background-color is CouleurFond.
+           10 line 1 col 20 value "Sinistres par mois de survenance".
+           10 line 3 col 2  value "Mois".
+           10 line 3 col 14 value "Nombre".
+           10 line 3 col 24 value "Montant".
+
+      *---- Tableau d'affichage : une ligne par mois
+       01  T-AfficheMois foreground-color is CouleurTexte
+               background-color is CouleurFond.
+           10 line NoLigne col 2
+               from CleMois of TotalSinistresMois.
+           10 line NoLigne col 14 from NbreSinMois of TotalSinistresMois
+               pic Z(4)9.
+           10 line NoLigne col 24
+               from MontSinMois of TotalSinistresMois
+               pic Z(6)9,99.
+
+       procedure division.
+
+      *-------------------------------------------------------------------------------------
+      *----- Sinistres par mois : nombre et montant cumules, par mois de survenance.
+      *-------------------------------------------------------------------------------------
+       CalculParMois.
+           perform CalculParMois-Init.
+           perform CalculParMois-Trt until EoDB=1.
+           perform CalculParMois-Fin.
+
+       CalculParMois-Init.
+           open output FichierSinistresParMois.
+           move 4 to NoLigne.
+           move 0 to EoDB.
+           initialize TotalSinistresMois.
+      *--- Entete de colonnes : lue et sautee par les programmes d'affichage.
+           string
+               "Mois;Nombre;Montant"
+               into FichSinParMois
+           end-string.
+           write Enr-FichierSinistresParMois from FichSinParMois.
+           display Ecran-Blanc.
+           display T-EnteteMois.
+      **** Création du curseur
+           exec sql
+               Declare TotalMois-Cursor cursor for
+                   select SDateSin,SMontSin from Sinistre order by SDateSin
+           end-exec.
+      **** Ouverture du curseur
+           exec sql
+               open TotalMois-Cursor
+           end-exec.
+      *--- Chercher le 1er sinistre
+           exec sql
+               fetch TotalMois-Cursor into
+                   :SinistreDonne.DateSin,:SinistreDonne.MontSin
+           end-exec.
+           if SQLCODE=100 or SQLCODE=101
+               move 1 to EoDB
+               perform EnrMois
+           else
+      *--- on enregistre le mois du 1er sinistre pour comparer
+               string AnneeSin of DateSinRed MoisSin of DateSinRed
+                   into CleMois of TotalSinistresMois
+               end-string
+               perform CumuleMois
+           end-if.
+
+       CalculParMois-Trt.
+           exec sql
+               fetch TotalMois-Cursor into
+                   :SinistreDonne.DateSin,:SinistreDonne.MontSin
+           end-exec.
+           if SQLCODE=100 or SQLCODE=101
+               move 1 to EoDB
+      *---- Enregistrement des donnees pour le dernier mois trouve :
+               perform EnrMois
+           else perform CalParMois
+           end-if.
+
+       CalculParMois-Fin.
+           exec sql
+             close TotalMois-Cursor
+           end-exec.
+           close FichierSinistresParMois.
+           accept OptionChoisie.
+           goback.
+
+      *---- Determine si le sinistre courant appartient au meme mois que
+      *---- le mois en cours de cumul, sinon on ferme le mois precedent.
+       CalParMois.
+           move spaces to FichSinParMois.
+           if AnneeSin of DateSinRed
+                   = CleMois of TotalSinistresMois (1:4)
+              and MoisSin of DateSinRed
+                   = CleMois of TotalSinistresMois (5:2)
+               perform CumuleMois
+           else
+      *----- Enregistrement des donnees pour le mois precedent
+               perform EnrMois
+               string AnneeSin of DateSinRed MoisSin of DateSinRed
+                   into CleMois of TotalSinistresMois
+               end-string
+               move 0 to NbreSinMois of TotalSinistresMois
+               move 0 to MontSinMois of TotalSinistresMois
+               perform CumuleMois
+           end-if.
+
+      *---- Cumule le sinistre courant dans le mois en cours de traitement
+       CumuleMois.
+           add 1 to NbreSinMois of TotalSinistresMois.
+           add MontSin of SinistreDonne
+               to MontSinMois of TotalSinistresMois.
+
+      *----- Archivage et affichage, avec pagination, du mois cumule :
+       EnrMois.
+           string
+               CleMois     of TotalSinistresMois
+               ";" NbreSinMois of TotalSinistresMois
+               ";" MontSinMois of TotalSinistresMois
+               into FichSinParMois
+           end-string.
+           write Enr-FichierSinistresParMois from FichSinParMois.
+           add 1 to NoLigne.
+           display T-AfficheMois.
+           if NoLigne > 22
+               move "S" to OptSuite
+               display M-Mois-Question
+               accept OptSuite line 2 col 29
+               display Ecran-Blanc
+               display T-EnteteMois
+               move 4 to NoLigne
+               evaluate OptSuite
+                   when "M" when "m"
+                       move 1 to EoDB
+               end-evaluate
+           end-if.
+
+      *-------------------------------------------------------------------------------------
+      *----- Fin du calcul des sinistres par mois
+      *-------------------------------------------------------------------------------------
+
+       end program SinistreParMois.
