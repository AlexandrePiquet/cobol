@@ -0,0 +1,80 @@
+      *-----------------------------------------------------------------
+      * FICHFD - Descriptions FD associees aux fichiers de FICHASGN.
+      *-----------------------------------------------------------------
+       FD FichierSinistre record varying from 0 to 255.
+       01 EnrFichierSinistre pic X(255).
+
+       FD FichierMouvement record varying from 0 to 255.
+       01 EnrFichierMouvement pic X(255).
+
+       FD FichierTranches record varying from 0 to 255.
+       01 Enr-FichierTranches  pic x(255).
+
+       FD FichierTranchesAge record varying from 0 to 255.
+       01 Enr-FichierTranchesAge  pic x(255).
+
+       FD FichierSinistresParTranche record varying from 0 to 255.
+       01 Enr-FichierSinistresParTranche  pic x(255).
+
+       FD FichierSinistresParAssure record varying from 0 to 255.
+       01 Enr-FichierSinistresParAssure  pic x(255).
+
+       FD FichierMajMouvement record varying from 0 to 255.
+       01 Enr-FichierMajMouvement pic x(255).
+
+       FD FichierRejetsImport record varying from 0 to 255.
+       01 Enr-FichierRejetsImport pic x(255).
+
+       FD FichierExceptionsMouv record varying from 0 to 255.
+       01 Enr-FichierExceptionsMouv pic x(255).
+
+       FD FichierSinistresParMois record varying from 0 to 255.
+       01 Enr-FichierSinistresParMois pic x(255).
+
+       FD FichierSinistresParImma record varying from 0 to 255.
+       01 Enr-FichierSinistresParImma pic x(255).
+
+       FD FichierSinistresTop record varying from 0 to 255.
+       01 Enr-FichierSinistresTop pic x(255).
+
+       FD FichierBilanVehicule record varying from 0 to 255.
+       01 Enr-FichierBilanVehicule pic x(255).
+
+       FD FichierImpressionAge record varying from 0 to 255.
+       01 Enr-FichierImpressionAge pic x(255).
+
+       FD FichierInterchangeActu record varying from 0 to 255.
+       01 Enr-FichierInterchangeActu pic x(255).
+
+       FD FichierAuditMenu record varying from 0 to 255.
+       01 Enr-FichierAuditMenu pic x(255).
+
+       FD FichierBilanAnnuel record varying from 0 to 255.
+       01 Enr-FichierBilanAnnuel pic x(255).
+
+       FD FichierMajAssureVehic record varying from 0 to 255.
+       01 Enr-FichierMajAssureVehic pic x(255).
+
+       FD FichierSinistresEnCours record varying from 0 to 255.
+       01 Enr-FichierSinistresEnCours pic x(255).
+
+       FD FichierArchiveSinistre record varying from 0 to 255.
+       01 Enr-FichierArchiveSinistre pic x(255).
+
+       FD FichierArchiveMouvement record varying from 0 to 255.
+       01 Enr-FichierArchiveMouvement pic x(255).
+
+       FD FichierPointRepriseSin record varying from 0 to 255.
+       01 Enr-FichierPointRepriseSin pic x(255).
+
+       FD FichierPointRepriseMouv record varying from 0 to 255.
+       01 Enr-FichierPointRepriseMouv pic x(255).
+
+       FD FichierDistribFlotte record varying from 0 to 255.
+       01 Enr-FichierDistribFlotte pic x(255).
+
+       FD FichierSinistralite record varying from 0 to 255.
+       01 Enr-FichierSinistralite pic x(255).
+
+       FD FichierTauxChange record varying from 0 to 255.
+       01 Enr-FichierTauxChange pic x(255).
