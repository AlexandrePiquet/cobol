@@ -0,0 +1,110 @@
+      *-----------------------------------------------------------------
+      * FICHASGN - Affectations des fichiers du sous-systeme Sinistres.
+      * Source unique des chemins de fichiers : tout programme qui a
+      * besoin d'un de ces fichiers le recupere par COPY FICHASGN afin
+      * d'eviter que deux programmes ne pointent vers deux fichiers
+      * physiques differents sous le meme nom logique.
+      *-----------------------------------------------------------------
+       select FichierSinistre
+           assign to "fichiers/Sinistre.csv"
+           organization is line sequential access sequential.
+
+       select FichierMouvement
+           assign to "fichiers/Mouvement.csv"
+           organization is line sequential access sequential.
+
+       select FichierTranches
+           assign to "fichiers/tranches.csv"
+           organization is line sequential access sequential.
+
+       select FichierTranchesAge
+           assign to "fichiers/TranchesAge.csv"
+           organization is line sequential access sequential.
+
+       select FichierSinistresParTranche
+           assign to "fichiers/SinistresParTranche.csv"
+           organization is line sequential access sequential.
+
+       select FichierSinistresParAssure
+           assign to "fichiers/SinistresParAssure.csv"
+           organization is line sequential access sequential.
+
+       select FichierMajMouvement
+           assign to "fichiers/FichierMajMouvement.csv"
+           organization is line sequential access sequential.
+
+       select FichierRejetsImport
+           assign to "fichiers/RejetsImport.csv"
+           organization is line sequential access sequential.
+
+       select FichierExceptionsMouv
+           assign to "fichiers/ExceptionsMouvement.csv"
+           organization is line sequential access sequential.
+
+       select FichierSinistresParMois
+           assign to "fichiers/SinistresParMois.csv"
+           organization is line sequential access sequential.
+
+       select FichierSinistresParImma
+           assign to "fichiers/SinistresParImmatriculation.csv"
+           organization is line sequential access sequential.
+
+       select FichierSinistresTop
+           assign to "fichiers/TopAssuresRisque.csv"
+           organization is line sequential access sequential.
+
+       select FichierBilanVehicule
+           assign to "fichiers/BilanVehicule.csv"
+           organization is line sequential access sequential.
+
+       select FichierImpressionAge
+           assign to "fichiers/EditionSinistresParAge.txt"
+           organization is line sequential access sequential.
+
+       select FichierInterchangeActu
+           assign to "fichiers/InterchangeActuariat.txt"
+           organization is line sequential access sequential.
+
+       select FichierAuditMenu
+           assign to "fichiers/AuditMenu.csv"
+           organization is line sequential access sequential.
+
+       select FichierBilanAnnuel
+           assign to "fichiers/BilanAnnuel.txt"
+           organization is line sequential access sequential.
+
+       select FichierMajAssureVehic
+           assign to "fichiers/MajAssureVehicule.csv"
+           organization is line sequential access sequential.
+
+       select FichierSinistresEnCours
+           assign to "fichiers/SinistresEnCours.csv"
+           organization is line sequential access sequential.
+
+       select FichierArchiveSinistre
+           assign to "fichiers/ArchiveSinistre.csv"
+           organization is line sequential access sequential.
+
+       select FichierArchiveMouvement
+           assign to "fichiers/ArchiveMouvement.csv"
+           organization is line sequential access sequential.
+
+       select FichierPointRepriseSin
+           assign to "fichiers/PointRepriseSinistre.txt"
+           organization is line sequential access sequential.
+
+       select FichierPointRepriseMouv
+           assign to "fichiers/PointRepriseMouvement.txt"
+           organization is line sequential access sequential.
+
+       select FichierDistribFlotte
+           assign to "fichiers/DistributionFlotte.csv"
+           organization is line sequential access sequential.
+
+       select FichierSinistralite
+           assign to "fichiers/SinistraliteParAssure.csv"
+           organization is line sequential access sequential.
+
+       select FichierTauxChange
+           assign to "fichiers/TauxChange.csv"
+           organization is line sequential access sequential.
