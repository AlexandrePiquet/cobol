@@ -0,0 +1,156 @@
+       program-id. BonusMalus as
+           "StatistiqueSinistresAssures.BonusMalus".
+
+       environment division.
+       configuration section.
+       special-names. decimal-point is comma.
+       input-output section.
+       file-control.
+       COPY FICHASGN.
+
+       data division.
+       File Section.
+       COPY FICHFD.
+
+       working-storage section.
+
+       01 Assure.
+            10 A-Assur       sql char-varying(5).
+            10 A-Coefficient pic 9V99.
+
+       77 NbrSinAnnee    pic 9(4).
+       77 AnneeCourante  pic 9(4).
+       77 DateCourante   pic 9(8).
+
+      *---- Bareme du bonus-malus : bonus annuel sans sinistre, malus par
+      *---- sinistre dans l'annee, et bornes hautes/basses du coefficient.
+       77 TauxBonus      pic 9V99 value 0,05.
+       77 TauxMalus      pic 9V99 value 0,25.
+       77 CoefficientMin pic 9V99 value 0,50.
+       77 CoefficientMax pic 9V99 value 3,50.
+
+       01 BilanBonusMalus.
+           05 NbrAssuresBonus   pic 9(5).
+           05 NbrAssuresMalus   pic 9(5).
+
+       77 EoDB pic 9.
+       77 CouleurFond     pic 99 value 15.
+       77 CouleurTexte    pic 99 value 0.
+       77 OptionChoisie   pic 9.
+
+       77  CNXDB STRING.
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+           EXEC SQL
+               INCLUDE SQLDA
+           END-EXEC.
+
+       screen section.
+
+      **** Ecran vide
+       01  Ecran-Blanc background-color is CouleurFond
+               foreground-color is CouleurTexte.
+           05 line  1 col  1 Blank Screen.
+
+      *---- Bilan du recalcul bonus-malus
+       01  T-BonusMalus foreground-color is CouleurTexte
+               background-color is CouleurFond.
+           05 line 1 col 20 value "Recalcul du bonus-malus".
+           05 line 3 col 2  value "Assures en bonus".
+           05 line 3 col 30 from NbrAssuresBonus of BilanBonusMalus.
+           05 line 4 col 2  value "Assures en malus".
+           05 line 4 col 30 from NbrAssuresMalus of BilanBonusMalus.
+           05 line 6 col 2  value "Appuyez sur Entree pour continuer".
+
+       procedure division.
+
+      *-------------------------------------------------------------------------------------
+      *----- Recalcul annuel du coefficient bonus-malus de chaque assure :
+      *----- -5% par annee sans sinistre (plancher 0,50), +25% par sinistre
+      *----- constate dans l'annee en cours (plafond 3,50).
+      *-------------------------------------------------------------------------------------
+       CalculBonusMalus.
+           perform CalculBonusMalus-Init.
+           perform CalculBonusMalus-Trt until EoDB=1.
+           perform CalculBonusMalus-Fin.
+
+       CalculBonusMalus-Init.
+           move 0 to EoDB.
+           initialize BilanBonusMalus.
+           accept DateCourante from date yyyymmdd.
+           move DateCourante(1:4) to AnneeCourante.
+      **** Création du curseur des assures
+           exec sql
+               Declare Assure-Cursor cursor for
+                   select AAssur,ACoefficient from Assure
+           end-exec.
+           exec sql
+               open Assure-Cursor
+           end-exec.
+
+       CalculBonusMalus-Trt.
+           exec sql
+               fetch Assure-Cursor into
+                   :Assure.A-Assur,:Assure.A-Coefficient
+           end-exec.
+           if SQLCODE=100 or SQLCODE=101
+               move 1 to EoDB
+           else
+               perform CompteSinAnnee
+               perform AppliqueBonusMalus
+           end-if.
+
+      *---- Compte les sinistres de l'assure courant dans l'annee en cours.
+       CompteSinAnnee.
+           move 0 to NbrSinAnnee.
+           exec sql
+               select count(*)
+                   into :NbrSinAnnee
+                   from Sinistre
+                   where SNAssur = :Assure.A-Assur
+                     and SDateSin(1:4) = :AnneeCourante
+           end-exec.
+
+      *---- Applique le bareme au coefficient courant et le met a jour.
+       AppliqueBonusMalus.
+           if NbrSinAnnee = 0
+               compute A-Coefficient of Assure rounded =
+                   A-Coefficient of Assure -
+                       (A-Coefficient of Assure * TauxBonus)
+               if A-Coefficient of Assure < CoefficientMin
+                   move CoefficientMin to A-Coefficient of Assure
+               end-if
+               add 1 to NbrAssuresBonus of BilanBonusMalus
+           else
+               compute A-Coefficient of Assure rounded =
+                   A-Coefficient of Assure +
+                       (A-Coefficient of Assure * TauxMalus
+                           * NbrSinAnnee)
+               if A-Coefficient of Assure > CoefficientMax
+                   move CoefficientMax to A-Coefficient of Assure
+               end-if
+               add 1 to NbrAssuresMalus of BilanBonusMalus
+           end-if.
+           exec sql
+               update Assure set ACoefficient = :Assure.A-Coefficient
+                   where AAssur = :Assure.A-Assur
+           end-exec.
+
+       CalculBonusMalus-Fin.
+           exec sql
+               close Assure-Cursor
+           end-exec.
+           exec sql
+               commit
+           end-exec.
+           display Ecran-Blanc.
+           display T-BonusMalus.
+           accept OptionChoisie.
+           goback.
+
+      *-------------------------------------------------------------------------------------
+      *----- Fin du recalcul bonus-malus
+      *-------------------------------------------------------------------------------------
+
+       end program BonusMalus.
