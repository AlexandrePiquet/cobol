@@ -0,0 +1,220 @@
+       program-id. InterchangeActuariat as
+           "StatistiqueSinistresAssures.InterchangeActuariat".
+
+       environment division.
+       configuration section.
+       special-names. decimal-point is comma.
+       input-output section.
+       file-control.
+       COPY FICHASGN.
+
+       data division.
+       File Section.
+       COPY FICHFD.
+
+       working-storage section.
+
+       77 EoDBTranche pic 9.
+       77 EoDBAssure  pic 9.
+       77 NbrLignesInterchange pic 9(5).
+       77 DateExportJour pic 9(8).
+
+      *---- Format d'echange positionnel a destination du systeme
+      *---- actuariel : chaque zone occupe une position fixe, sans
+      *---- separateur, pour permettre une relecture par un systeme
+      *---- externe qui ne sait pas parser du CSV. L'entete et la fin
+      *---- de fichier encadrent les lignes de detail et portent le
+      *---- nombre de lignes exportees.
+       01 LigneInterchange.
+           05 LI-TypeEnr    pic x(3).
+           05 LI-DateExport pic 9(8).
+           05 LI-Libelle    pic x(30).
+           05 LI-Nombre     pic 9(5).
+           05 LI-Montant1   pic 9(8)v99.
+           05 LI-Montant2   pic 9(8)v99.
+
+      *---- Ligne lue dans le resultat de SinistreParAge (tranches d'age).
+       01 LigneTranche.
+           05 LT-Libelle   pic x(30).
+           05 LT-Nombre    pic 9(5).
+           05 LT-Montant   pic 9(8)v99.
+
+      *---- Ligne lue dans le resultat de SinistreParAssure (par assure).
+       01 LigneAssureInterch.
+           05 LA-NAssur    sql char-varying(5).
+           05 LA-Nbr1      pic 999.
+           05 LA-Mont1     pic 9(8)v99.
+           05 LA-Nbr2      pic 999.
+           05 LA-Mont2     pic 9(8)v99.
+           05 LA-Nbr3      pic 999.
+           05 LA-Mont3     pic 9(8)v99.
+           05 LA-Nbr4      pic 999.
+           05 LA-Mont4     pic 9(8)v99.
+
+       77 CouleurFond     pic 99 value 15.
+       77 CouleurTexte    pic 99 value 0.
+       77 OptionChoisie   pic 9.
+
+       77  CNXDB STRING.
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+           EXEC SQL
+               INCLUDE SQLDA
+           END-EXEC.
+
+       screen section.
+
+       01  Ecran-Blanc background-color is CouleurFond
+               foreground-color is CouleurTexte.
+           05 line  1 col  1 Blank Screen.
+
+       01  T-BilanInterchange foreground-color is CouleurTexte
+               background-color is CouleurFond.
+           05 line 1 col 15
+               value "Export au format d'echange actuariel".
+           05 line 3 col 2  value "Lignes exportees".
+           05 line 3 col 25 from NbrLignesInterchange pic z(4)9.
+           05 line 5 col 2  value "Appuyez sur Entree pour continuer".
+
+       procedure division.
+
+      *-------------------------------------------------------------------------------------
+      *----- Export au format d'echange fixe attendu par le systeme actuariel
+      *----- (une zone par position, pas de separateur), construit a partir
+      *----- des resultats deja produits par SinistreParAge (par tranche
+      *----- d'age) et SinistreParAssure (par assure).
+      *-------------------------------------------------------------------------------------
+       CalculInterchangeActu.
+           perform CalculInterchangeActu-Init.
+           perform TraiteTranches-Trt until EoDBTranche=1.
+           perform TraiteAssures-Trt until EoDBAssure=1.
+           perform CalculInterchangeActu-Fin.
+
+       CalculInterchangeActu-Init.
+           move 0 to EoDBTranche.
+           move 0 to EoDBAssure.
+           move 0 to NbrLignesInterchange.
+           accept DateExportJour from date yyyymmdd.
+           open output FichierInterchangeActu.
+           perform EnrEnteteInterchange.
+      **** Ouverture du resultat de SinistreParAge
+           open input FichierSinistresParTranche.
+           read FichierSinistresParTranche
+               at end move 1 to EoDBTranche
+           end-read.
+      *--- Entete de colonnes ecrite par EnrFichierTranche : on la saute.
+           if EoDBTranche = 0
+                   and Enr-FichierSinistresParTranche(1:6) = "Tranch"
+               read FichierSinistresParTranche
+                   at end move 1 to EoDBTranche
+               end-read
+           end-if.
+      **** Ouverture du resultat de SinistreParAssure
+           open input FichierSinistresParAssure.
+           read FichierSinistresParAssure
+               at end move 1 to EoDBAssure
+           end-read.
+      *--- Entete de colonnes ecrite par EnrFichier : on la saute.
+           if EoDBAssure = 0
+                   and Enr-FichierSinistresParAssure(1:4) = "NAss"
+               read FichierSinistresParAssure
+                   at end move 1 to EoDBAssure
+               end-read
+           end-if.
+
+      *---- Une ligne "AGE" par tranche d'age deja calculee par SinistreParAge.
+       TraiteTranches-Trt.
+           if EoDBTranche = 0
+               move spaces to LigneTranche
+               unstring Enr-FichierSinistresParTranche
+                       delimited by ";" into
+                   LT-Libelle
+                   LT-Nombre
+                   LT-Montant
+               end-unstring
+               perform EnrLigneTrancheInterch
+               read FichierSinistresParTranche
+                   at end move 1 to EoDBTranche
+               end-read
+           end-if.
+
+      *---- Une ligne "ASS" par assure deja calculee par SinistreParAssure.
+       TraiteAssures-Trt.
+           if EoDBAssure = 0
+               move spaces to LigneAssureInterch
+               unstring Enr-FichierSinistresParAssure
+                       delimited by ";" into
+                   LA-NAssur
+                   LA-Nbr1 LA-Mont1
+                   LA-Nbr2 LA-Mont2
+                   LA-Nbr3 LA-Mont3
+                   LA-Nbr4 LA-Mont4
+               end-unstring
+               perform EnrLigneAssureInterch
+               read FichierSinistresParAssure
+                   at end move 1 to EoDBAssure
+               end-read
+           end-if.
+
+      *---- Ligne d'entete du fichier d'echange, avec la date d'export.
+       EnrEnteteInterchange.
+           move spaces to LigneInterchange.
+           move "ENT" to LI-TypeEnr.
+           move DateExportJour to LI-DateExport.
+           move "EXPORT ACTUARIEL" to LI-Libelle.
+           move 0 to LI-Nombre.
+           move 0 to LI-Montant1.
+           move 0 to LI-Montant2.
+           write Enr-FichierInterchangeActu from LigneInterchange.
+
+       EnrLigneTrancheInterch.
+           move spaces to LigneInterchange.
+           move "AGE" to LI-TypeEnr.
+           move 0 to LI-DateExport.
+           move LT-Libelle of LigneTranche to LI-Libelle.
+           move LT-Nombre  of LigneTranche to LI-Nombre.
+           move LT-Montant of LigneTranche to LI-Montant1.
+           move 0 to LI-Montant2.
+           write Enr-FichierInterchangeActu from LigneInterchange.
+           add 1 to NbrLignesInterchange.
+
+       EnrLigneAssureInterch.
+           divide LA-Mont1 by 100 giving LA-Mont1.
+           divide LA-Mont2 by 100 giving LA-Mont2.
+           divide LA-Mont3 by 100 giving LA-Mont3.
+           divide LA-Mont4 by 100 giving LA-Mont4.
+           move spaces to LigneInterchange.
+           move "ASS" to LI-TypeEnr.
+           move 0 to LI-DateExport.
+           move LA-NAssur of LigneAssureInterch to LI-Libelle.
+           compute LI-Nombre = LA-Nbr1 + LA-Nbr2 + LA-Nbr3 + LA-Nbr4.
+           compute LI-Montant1 =
+               LA-Mont1 + LA-Mont2 + LA-Mont3 + LA-Mont4.
+           move 0 to LI-Montant2.
+           write Enr-FichierInterchangeActu from LigneInterchange.
+           add 1 to NbrLignesInterchange.
+
+      *---- Ligne de fin de fichier, avec le nombre total de lignes exportees.
+       CalculInterchangeActu-Fin.
+           move spaces to LigneInterchange.
+           move "FIN" to LI-TypeEnr.
+           move 0 to LI-DateExport.
+           move "FIN D'EXPORT" to LI-Libelle.
+           move NbrLignesInterchange to LI-Nombre.
+           move 0 to LI-Montant1.
+           move 0 to LI-Montant2.
+           write Enr-FichierInterchangeActu from LigneInterchange.
+           close FichierInterchangeActu.
+           close FichierSinistresParTranche.
+           close FichierSinistresParAssure.
+           display Ecran-Blanc.
+           display T-BilanInterchange.
+           accept OptionChoisie.
+           goback.
+
+      *-------------------------------------------------------------------------------------
+      *----- Fin de l'export au format d'echange actuariel
+      *-------------------------------------------------------------------------------------
+
+       end program InterchangeActuariat.
