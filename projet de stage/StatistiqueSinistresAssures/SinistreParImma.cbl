@@ -0,0 +1,166 @@
+       program-id. SinistreParImma as
+           "StatistiqueSinistresAssures.SinistreParImma".
+       environment division.
+       input-output section.
+       file-control.
+       COPY FICHASGN.
+
+       data division.
+       File Section.
+       COPY FICHFD.
+
+       working-storage section.
+
+       01 SinistreDonne.
+            10 NImma       sql char-varying(9).
+            10 TypeSin     Sql char(1).
+            10 MontSin     Pic 9(8)V99.
+
+      *---- Sinistres par immatriculation
+       01 TotalSinistresImma.
+           05 NumImma      sql char-varying(9).
+           05 TypeSin Occurs 4 times.
+                   10 NbreParSin   pic 9(3).
+                   10 MontParSin   pic 9(6)V99.
+       01 FichSinParImma pic x(55).
+
+       77 EoDB pic 9.
+       77 NoLigne pic 99.
+
+       77  CNXDB STRING.
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+           EXEC SQL
+               INCLUDE SQLDA
+           END-EXEC.
+
+       procedure division.
+
+      *--------------------------------------------------------------------------
+      *          Sinistres par immatriculation, meme decoupage par type que
+      *          le calcul par assure [Annexe 2]
+      *--------------------------------------------------------------------------
+       CalculParImma.
+           perform CalculParImma-Init.
+           perform CalculParImma-Trt until EoDB=1.
+           perform CalculParImma-Fin.
+
+       CalculParImma-Init.
+           open output FichierSinistresParImma.
+           move 0 to NoLigne.
+           move 0 to EoDB.
+           initialize TotalSinistresImma.
+      *--- Entete de colonnes : lue et sautee par les programmes d'affichage.
+           add 1 to NoLigne.
+           string
+               "NImma;NbrType1;MontType1;NbrType2;MontType2;"
+               "NbrType3;MontType3;NbrType4;MontType4;"
+               into FichSinParImma
+           end-string.
+           write Enr-FichierSinistresParImma from FichSinParImma
+                   after NoLigne.
+
+      **** Création du curseur
+           exec sql
+               Declare TotalSinImma-Cursor cursor for
+                   select SNImma,STypeSin,SMontSin from Sinistre
+                       order by SNImma
+           end-exec.
+      **** Ouverture du curseur
+           exec sql
+               open TotalSinImma-Cursor
+           end-exec.
+      *--- Chercher le 1er sinistre
+           exec sql
+               fetch TotalSinImma-Cursor into
+                   :SinistreDonne.NImma,:SinistreDonne.TypeSin,
+                   :SinistreDonne.MontSin
+           end-exec.
+           if SQLCODE=100 or SQLCODE=101
+               move 1 to EoDB
+               perform EnrFichier
+           else
+      *--- on enregistre l'immatriculation dans NumImma pour comparer
+               move NImma of SinistreDonne
+                   to NumImma of TotalSinistresImma
+               perform EnrParTypeSin
+           end-if.
+
+       CalculParImma-Trt.
+           exec sql
+               fetch TotalSinImma-Cursor into
+                   :SinistreDonne.NImma,:SinistreDonne.TypeSin,
+                   :SinistreDonne.MontSin
+           end-exec.
+           if SQLCODE=100 or SQLCODE=101
+               move 1 to EoDB
+      *---- Enregistrement des donnees pour la derniere immatriculation trouvee :
+               perform EnrFichier
+           else perform CalParImma
+           end-if.
+
+       CalculParImma-Fin.
+           exec sql
+             close TotalSinImma-Cursor
+           end-exec.
+           close FichierSinistresParImma.
+           goback.
+
+       CalParImma.
+           if NImma of SinistreDonne = NumImma of TotalSinistresImma
+      **** Même immatriculation -> on remplit le tableau
+               perform EnrParTypeSin
+           else
+      *----- Enregistrement des donnees pour chaque immatriculation
+               perform EnrFichier
+               initialize TotalSinistresImma
+               move "  " to FichSinParImma
+               move NImma of SinistreDonne
+                   to NumImma of TotalSinistresImma
+               perform EnrParTypeSin
+           end-if.
+      *---- Calcule Nombre de sinistres pour chaque immatriculation par type :
+       EnrParTypeSin.
+           evaluate TypeSin of SinistreDonne
+               when 1
+                   add 1 to NbreParSin of TypeSin(1)
+                   add MontSin of SinistreDonne
+                       to MontParSin of TypeSin(1)
+               when 2
+                   add 1 to NbreParsin of TypeSin(2)
+                   add MontSin of SinistreDonne
+                       to MontParsin of TypeSin(2)
+               when 3
+                   add 1 to NbreParsin of TypeSin(3)
+                   add MontSin of SinistreDonne
+                       to MontParsin of TypeSin(3)
+               when 4
+                   add 1 to NbreParsin of TypeSin(4)
+                   add MontSin of SinistreDonne
+                       to MontParsin of TypeSin(4)
+           end-evaluate.
+
+      *----- Fonction pour Enregistrer les donnees dans un fichier CSV:
+       EnrFichier.
+           add 1 to NoLigne.
+           string
+               NumImma         of TotalSinistresImma
+               ";"  NbreParSin of TypeSin(1)
+               ";"  MontParSin of TypeSin(1)
+               ";"  NbreParSin of TypeSin(2)
+               ";"  MontParSin of TypeSin(2)
+               ";"  NbreParSin of TypeSin(3)
+               ";"  MontParSin of TypeSin(3)
+               ";"  NbreParSin of TypeSin(4)
+               ";"  MontParSin of TypeSin(4)
+               ";"   into FichSinParImma
+           end-string.
+           write Enr-FichierSinistresParImma from FichSinParImma
+                   after NoLigne.
+
+      *-------------------------------------------------------------------------------------
+      *----- Fin de calcul des sinistres par immatriculation
+      *-------------------------------------------------------------------------------------
+
+       end program SinistreParImma.
