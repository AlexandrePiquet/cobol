@@ -1,296 +1,574 @@
-       program-id. SinistreParAge.
-      *as "StatistiqueSinistresAssures.SinistreParAge".
-
-       environment division.
-       input-output section.
-       file-control.
-       
-       select FichierSinistre assign to "\home\utilisateur\Documents\emploi\book\cobol\projet de stage\fichiers\Sinistre.csv"
-                organization is line sequential access sequential.
-
-       select FichierMouvement assign to "\home\utilisateur\Documents\emploi\book\cobol\projet de stage\fichiers\Mouvement.csv"
-                organization is line sequential access sequential.
-
-        select FichierTranches assign to "\home\utilisateur\Documents\emploi\book\cobol\projet de stage\fichiers\tranches.csv"
-                organization is line sequential access sequential.
-
-       select FichierSinistresParTranche assign to "\home\utilisateur\Documents\emploi\book\cobol\projet de stage\fichiers\SinistresParTranche.csv"
-                organization is line sequential access sequential.
-
-       select FichierSinistresParAssure assign to "\home\utilisateur\Documents\emploi\book\cobol\projet de stage\fichiers\SinistresParAssure.csv"
-                organization is line sequential access sequential.
-
-       select FichierMajMouvement assign to "\home\utilisateur\Documents\emploi\book\cobol\projet de stage\fichiers\FichierMajMouvement.csv"
-                organization is line sequential access sequential.
-
-       DATA DIVISION.
-
-       FILE SECTION.
-       FD FichierSinistre record varying from 0 to 255.
-       01 EnrFichierSinistre pic X(255).
-
-       FD FichierMouvement record varying from 0 to 255.
-       01 EnrFichierMouvement pic X(255).
-
-       FD FichierTranches record varying from 0 to 255.
-       01 Enr-FichierTranches  pic x(255).
-
-       FD FichierSinistresParTranche record varying from 0 to 255.
-       01 Enr-FichierSinistresParTranche  pic x(255).
-
-       FD FichierSinistresParAssure record varying from 0 to 255.
-       01 Enr-FichierSinistresParAssure  pic x(255).
-
-       FD FichierMajMouvement record varying from 0 to 255.
-       01 Enr-FichierMajMouvement pic x(255).
-
-       working-storage section.
-
-      ******************** Sinistre *********************
-       01 SinistreDonne.
-            10 NSin        sql char-varying(2).
-            10 NAssur      SQL CHAR-VARYING(5).
-            10 DAteNai pic 9(8).
-            10 DateNaiRed Redefines DAteNai.
-               15 DateATester-Annee pic 9(4).
-               15 DateATester-Mois pic 9(2).
-               15 DateATester-Jour pic 9(2).
-            10 TypeSin     Sql char(1).
-            10 NImma       sql char-varying(9).
-            10 DateSin     sql char-varying(8).
-            10 MontSin     Pic 9(8)V99.
-       01 Assure.
-            10 A-Assur     sql char-varying(5).
-            10 A-Nom       sql char-varying(25).
-            10 A-Prenom    sql char-varying(20).
-       
-      **** Sinistres par âge et par montant
-       01 TableauSinistres.
-           05 TrancheaAge Occurs 2 times.
-               10 TrancheMontant Occurs 5 Times.
-                   15 Nombre pic 9(3).
-                   15 Montant pic 9(8)V99.
-       01 DateActuelle.
-           05 DateActuelle-Annee pic 9(4).
-           05 DateActuelle-Mois pic 9(2).
-           05 DateActuelle-Jour pic 9(2).
-
-      *---- Sinistres par assuré
-       01 TotalSinistresAssure.
-           05 NumAssure    sql char-varying(5).
-           05 TypeSin Occurs 3 times.
-                   10 NbreParSin   pic 9(3).
-                   10 MontParSin   pic 9(6)V99.
-       01 FichSinParAssure pic x(55).
-
-      *---- Fichier Maj Mouvement
-      *01 FichMajMouv pic x(255).
-
-      *******************  Varibles
-       77 TrancheAgeSup pic 99.
-       
-      **** FichierTranches de montant
-       77 NbrFichierTranches pic 9.
-       77 Tranche1 pic 9(7).
-       77 Tranche2 pic 9(7).
-       77 Tranche3 pic 9(7).
-       77 Tranche4 pic 9(7).
-       77 IndexTranches pic 9.
-       77 FinDeCalculs pic 9.
-       77 EoDB pic 9.
-       77 EofImport       pic 9.
-       77 DerniereZone    pic x(8).  
-       77 CouleurFond     pic 99 value 15.
-       77 CouleurTexte    pic 99 value 0.
-       77 MessageErreur   pic X(20).
-       77 OptionChoisie   pic 9.
-       77 Option          pic 9.
-       77 NoLigne         pic 99.
-
-      **** Var anexe 1:
-       77 NombreTotalAgeInf pic 9(3).
-       77 MontantTotalAgeInf pic 9(8)V99.
-
-       77 NombreTotalAgeSup pic 9(3).
-       77 MontantTotalAgeSup pic 9(8)V99.
-       
-       77  CNXDB STRING.
-           EXEC SQL 
-               INCLUDE SQLCA
-           END-EXEC.
-           EXEC SQL 
-               INCLUDE SQLDA
-           END-EXEC.
-
-       screen section.
-      *------------- Ecran vide
-       01  Ecran-Blanc background-color is CouleurFond foreground-color is CouleurTexte.
-           05 line  1 col  1 Blank Screen.
-      *----------- Affichage Resultats Annexe1:
-       01 SinistreMoins25 background-color is CouleurFond foreground-color is CouleurTexte.
-          10 line 1   col 12 value "Nombre de sinistres par age et par tranche de montants".
-          10 line 3   col 2  value "Moins de 25 ans".
-          10 line 4   col 7  value "Nombre d'accidents: ".
-          10 line 4   col 27 from  NombreTotalAgeInf pic z(2)9.
-          10 line 5   col 7  value "Montat total des sinistres: ".
-          10 line 5   col 35 from  MontantTotalAgeInf pic z(5)9V,99.
-          10 line 7   col 7  value "Tranche            Nombre d'accidents".
-          10 line 8   col 2  value "De 0 a      <10 000".
-          10 line 8   col 25 from  Nombre(1,1) pic z(2)9.
-          10 line 9   col 2  value "De 10 000 a <25 000".
-          10 line 9   col 25 from  Nombre(1,2) pic z(2)9.
-          10 line 10  col 2  value "De 25 000 a <40 000".
-          10 line 10  col 25 from  Nombre(1,3) pic z(2)9.
-          10 line 11  col 2  value "De 40 000 a <50 000".
-          10 line 11  col 25 from  Nombre(1,4) pic z(2)9.
-          10 line 12  col 2  value "            >50 000".
-          10 line 12  col 25 from  Nombre(1,5) pic z(2)9.
-      
-       01 SinistrePlus25 background-color is CouleurFond foreground-color is CouleurTexte.
-          10 line 14  col 2  value "Plus de 25 ans".
-          10 line 15  col 7  value "Nombre d'accidents: ".
-          10 line 15  col 27 from  NombreTotalAgeSup pic z(2)9.
-          10 line 16  col 7  value "Montat total des sinistres: ".
-          10 line 16  col 35 from  MontantTotalAgeSup pic z(5)9V,99.
-          10 line 18  col 7  value "Tranche            Nombre d'accidents".
-          10 line 19  col 2  value "De 0 a      <10 000".
-          10 line 19  col 25 from  Nombre(2,1) pic z(2)9.
-          10 line 20  col 2  value "De 10 000 a <25 000".
-          10 line 20  col 25 from  Nombre(2,2) pic z(2)9.
-          10 line 21  col 2  value "De 25 000 a <40 000".
-          10 line 21  col 25 from  Nombre(2,3) pic z(2)9.
-          10 line 22  col 2  value "De 40 000 a <50 000".
-          10 line 22  col 25 from  Nombre(2,4) pic z(2)9.
-          10 line 23  col 2  value "            >50 000".
-          10 line 23  col 25 from  Nombre(2,5) pic z(2)9.
-          10 line 24  col 55 value "Menu: Cliquer Sur Enree".
-
-       procedure division.
-           perform age-init.
-           perform age-trt until eodb=1.
-           perform age-fin.
-
-       age-init.
-               move 0 to NoLigne.
-               move 0 to EoDB.
-               initialize NombreTotalAgeInf, MontantTotalAgeInf, MontantTotalAgeSup, NombreTotalAgeSup.
-               Initialize TableauSinistres.
-*---------------- Récupération de la valeur des limites de tranches ------------
-           open input FichierTranches.
-           read FichierTranches.
-           unstring Enr-FichierTranches delimited by ";" or " " into
-               NbrFichierTranches
-               Tranche1
-               Tranche2
-               Tranche3
-               Tranche4
-           end-unstring.
-           close FichierTranches.
-*--------------- Récuperer La date Actuelle:----------------------
-               STRING FUNCTION  CURRENT-DATE (1:4)                   
-                      FUNCTION  CURRENT-DATE (5:2)                   
-                      FUNCTION  CURRENT-DATE (7:2) DELIMITED BY '\' 
-               INTO DateActuelle.
-      **** Création du curseur
-           exec sql
-               Declare S-Cursor cursor for
-                   select AAssur,ADateNai,SMontSin from Sinistre INNER JOIN Assure ON Sinistre.SNAssur = Assure.AAssur  order by AAssur
-           end-exec.
-      **** Ouverture du curseur
-           exec sql
-               open S-Cursor
-           end-exec.
-
-       age-trt.
-           move 0 to TrancheAgeSup.
-      **** Détermination de l'âge de l'assuré (-25) ou (25 et +25)
-      **** On utilise le curseur pour récupérer un sinistre
-           exec sql
-               fetch S-Cursor into :SinistreDonne.NAssur,:SinistreDonne.DAteNai,:SinistreDonne.MontSin
-           end-exec.
-           if sqlcode = 100 or SQLCODE = 101 then
-               move 1 to EoDB
-           else
-               perform Age_TrtLigne
-               perform Calcule_Montants.
-
-       Age-fin.
-               exec sql
-                   close S-Cursor
-               end-exec.
-      *** Calcule le nombre total des sinistres:
-           add Nombre(2,1) Nombre(2,2) Nombre(2,3) Nombre(2,4) Nombre(2,5) to NombreTotalAgeSup.
-           add Nombre(1,1) Nombre(1,2) Nombre(1,3) Nombre(1,4) Nombre(1,5) to NombreTotalAgeInf.
-           add Montant(2,1) Montant(2,2) Montant(2,3) Montant(2,4) Montant(2,5) to MontantTotalAgeSup.
-           add Montant(1,1) Montant(1,2) Montant(1,3) Montant(1,4) Montant(1,5) to MontantTotalAgeInf.
-      ******************************************************
-      * Ecran blanc
-      ******************************************************
-           perform varying NoLigne from 1 by 1 until NoLigne = 24 display Ecran-Blanc.
-           display SinistreMoins25.
-           display SinistrePlus25.
-           accept OptionChoisie.
-           goback.
-               
-       Age_TrtLigne.
-           if  DateActuelle-Annee - DateATester-Annee > 25
-               move 1 to TrancheAgeSup
-           else
-                if DateActuelle-Annee -  DateATester-Annee = 25
-                   if DateActuelle-Mois > DateATester-Mois
-                       move 1 to TrancheAgeSup
-                   else
-                       if DateActuelle-Mois = DateATester-Mois
-                           if DateActuelle-Jour >= DateATester-Jour
-                               move 1 to TrancheAgeSup
-                           end-if
-                       end-if
-                   end-if
-                end-if
-           end-if.
-      *------ Calculs Montants:
-           Calcule_Montants.
-               Evaluate true
-                   when MontSin < Tranche1
-                       if TrancheAgeSup=1 
-                           add 1 to Nombre(2,1)
-                           add MontSin to Montant (2,1)
-                       else
-                           add 1 to Nombre (1,1)
-                           add MontSin to Montant (1,1)
-                       end-if
-                   when MontSin < Tranche2
-                       if TrancheAgeSup=1
-                           add 1 to Nombre(2,2)
-                           add MontSin to Montant(2,2)
-                       else
-                           add 1 to Nombre(1,2)
-                           add MontSin to Montant(1,2)
-                       end-if
-                   when MontSin < Tranche3
-                       if TrancheAgeSup=1
-                           add 1 to Nombre(2,3)
-                           add MontSin to Montant(2,3)
-                       else
-                           add 1 to Nombre(1,3)
-                           add MontSin to Montant(1,3)
-                       end-if
-                   when MontSin < Tranche4
-                       if TrancheAgeSup=1
-                           add 1 to Nombre(2,4)
-                           add MontSin to Montant(2,4)
-                       else
-                           add 1 to Nombre(1,4)
-                           add MontSin to Montant(1,4)
-                       end-if
-                   when other
-                       if TrancheAgeSup=1
-                           add 1 to Nombre(2,5)
-                           add MontSin to Montant(2,5)
-                       else
-                           add 1 to Nombre(1,5)
-                           add MontSin to Montant(1,5)
-                       end-if
-               end-evaluate.
-
-       end program SinistreParAge.
+       program-id. SinistreParAge.
+      *as "StatistiqueSinistresAssures.SinistreParAge".
+
+       environment division.
+       configuration section.
+       special-names. decimal-point is comma.
+       input-output section.
+       file-control.
+       COPY FICHASGN.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       COPY FICHFD.
+
+       working-storage section.
+
+      ******************** Sinistre *********************
+       01 SinistreDonne.
+            10 NSin        sql char-varying(6).
+            10 NAssur      SQL CHAR-VARYING(5).
+            10 DAteNai pic 9(8).
+            10 DateNaiRed Redefines DAteNai.
+               15 DateATester-Annee pic 9(4).
+               15 DateATester-Mois pic 9(2).
+               15 DateATester-Jour pic 9(2).
+            10 TypeSin     Sql char(1).
+            10 NImma       sql char-varying(9).
+            10 DateSin     sql char-varying(8).
+            10 MontSin     Pic 9(8)V99.
+       01 Assure.
+            10 A-Assur     sql char-varying(5).
+            10 A-Nom       sql char-varying(25).
+            10 A-Prenom    sql char-varying(20).
+
+      **** Sinistres par âge et par montant : 10 tranches d'age au plus
+      **** (bornes lues dans TranchesAge.csv), 10 tranches de montant au
+      **** plus (bornes lues dans tranches.csv).
+       01 TableauSinistres.
+           05 TrancheaAge Occurs 10 times.
+               10 TrancheMontant Occurs 10 Times.
+                   15 Nombre pic 9(3).
+                   15 Montant pic 9(8)V99.
+       01 DateActuelle.
+           05 DateActuelle-Annee pic 9(4).
+           05 DateActuelle-Mois pic 9(2).
+           05 DateActuelle-Jour pic 9(2).
+       01 DateActuelleNum redefines DateActuelle pic 9(8).
+
+      *---- Totaux par tranche d'age (cumul des 5 tranches)
+       01 TotalParBandeAge.
+           05 TotalBandeAge Occurs 10 times.
+               10 NombreTotalBande pic 9(3).
+               10 MontantTotalBande pic 9(8)V99.
+
+      *---- Sinistres par assuré
+       01 TotalSinistresAssure.
+           05 NumAssure    sql char-varying(5).
+           05 TypeSin Occurs 3 times.
+                   10 NbreParSin   pic 9(3).
+                   10 MontParSin   pic 9(6)V99.
+       01 FichSinParAssure pic x(55).
+
+      *---- Fichier Maj Mouvement
+      *01 FichMajMouv pic x(255).
+
+      *******************  Varibles
+       77 AgeAssure pic 999.
+
+      **** FichierTranches de montant : NbrFichierTranches seuils lus,
+      **** d'ou NbrBandesMontant = NbrFichierTranches + 1 tranches.
+       77 NbrFichierTranches pic 9.
+       01 SeuilsMontant.
+           05 SeuilMontant Occurs 9 times pic 9(7).
+       77 NbrBandesMontant    pic 99.
+       77 IndiceMontant       pic 99.
+       77 IndiceSeuilMontant  pic 9.
+       77 IndiceBandeMontant  pic 99.
+       77 IndexTranches pic 9.
+       77 FinDeCalculs pic 9.
+       77 EoDB pic 9.
+       77 EofImport       pic 9.
+       77 DerniereZone    pic x(8).
+       77 CouleurFond     pic 99 value 15.
+       77 CouleurTexte    pic 99 value 0.
+       77 MessageErreur   pic X(20).
+       77 OptionChoisie   pic 9.
+       77 Option          pic 9.
+       77 NoLigne         pic 99.
+
+      **** Bornes d'age configurables (fichier TranchesAge.csv) :
+      **** NbrTranchesAge = nb de seuils lus ; NbrTranchesAge + 1
+      **** tranches d'age (la derniere est au-dela du dernier seuil).
+       77 NbrTranchesAge pic 9.
+       77 NbrBandesAge   pic 99.
+       01 SeuilsAge.
+           05 SeuilAge Occurs 9 times pic 99.
+       77 IndiceAge       pic 99.
+       77 IndiceSeuil     pic 9.
+       77 IndiceBandeAge  pic 99.
+
+      **** Seuils a effet date : chaque ligne des fichiers TranchesAge.csv
+      **** et tranches.csv debute par sa date d'effet
+      **** (AAAAMMJJ) ; les lignes sont lues dans l'ordre et la derniere
+      **** dont la date d'effet n'est pas dans le futur est appliquee,
+      **** ce qui permet de faire evoluer le bareme dans le temps sans
+      **** perdre l'historique des seuils deja utilises.
+       01 SeuilAgeLigneLue.
+           05 SLA-EffDate     pic 9(8).
+           05 SLA-NbrTranches pic 9.
+           05 SLA-Seuil Occurs 9 times pic 99.
+       01 SeuilMontantLigneLue.
+           05 SLM-EffDate     pic 9(8).
+           05 SLM-NbrTranches pic 9.
+           05 SLM-Seuil Occurs 9 times pic 9(7).
+       77 EofSeuilAge     pic 9.
+       77 EofSeuilMontant pic 9.
+       77 IndiceCopieSeuil pic 9.
+
+      *---- Construction du libelle affiche/archive d'une tranche d'age
+       77 LibelleBandeAge     pic x(30).
+       77 SeuilAgeEditBas     pic zz9.
+       77 SeuilAgeEditHaut    pic zz9.
+
+      *---- Construction du libelle affiche/archive d'une tranche de
+      *---- montant
+       77 LibelleBandeMontant    pic x(20).
+       77 SeuilMontantEditBas    pic z(6)9.
+       77 SeuilMontantEditHaut   pic z(6)9.
+
+      *---- Persistance du detail age/tranche (SinistresParTranche.csv)
+       77 FichSinParTranche pic x(150).
+
+      *---- Ligne du fichier d'impression du tableau age/tranche
+       77 LigneImpression pic x(80).
+       77 NbrAccidentsTranche pic 9(3).
+       77 MontantAccidentsTranche pic 9(8)V99.
+
+       77  CNXDB STRING.
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+           EXEC SQL
+               INCLUDE SQLDA
+           END-EXEC.
+
+       screen section.
+      *------------- Ecran vide
+       01  Ecran-Blanc background-color is CouleurFond
+               foreground-color is CouleurTexte.
+           05 line  1 col  1 Blank Screen.
+
+       01  T-TitreAge background-color is CouleurFond
+               foreground-color is CouleurTexte.
+           10 line 1 col 12
+               value "Nombre de sinistres par age et par tranche".
+
+      *----------- Affichage d'une tranche d'age
+       01 T-EnteteBandeAge background-color is CouleurFond
+               foreground-color is CouleurTexte.
+          10 line NoLigne col 2  from LibelleBandeAge.
+
+       01 T-NombreAccidents background-color is CouleurFond
+               foreground-color is CouleurTexte.
+          10 line NoLigne col 7  value "Nombre d'accidents: ".
+          10 line NoLigne col 27 from  NombreTotalBande(IndiceAge)
+              pic z(2)9.
+
+       01 T-MontantAccidents background-color is CouleurFond
+               foreground-color is CouleurTexte.
+          10 line NoLigne col 7  value "Montant total des sinistres: ".
+          10 line NoLigne col 35 from  MontantTotalBande(IndiceAge)
+              pic z(5)9,99.
+
+       01 T-EnteteTranche background-color is CouleurFond
+               foreground-color is CouleurTexte.
+          10 line NoLigne col 7
+              value "Tranche            Nombre d'accidents".
+
+       01 T-AffichTrancheMontant background-color is CouleurFond
+               foreground-color is CouleurTexte.
+          10 line NoLigne col 2  from LibelleBandeMontant.
+          10 line NoLigne col 25 from  Nombre(IndiceAge,IndiceMontant)
+              pic z(2)9.
+
+       01 M-SuiteAge-Question background-color is 1
+               foreground-color is 15.
+          10 line 24 col 1
+              value " Page [S]uivante - Entree pour terminer :"
+              background-color is CouleurTexte
+              foreground-color is CouleurFond.
+
+       procedure division.
+           perform age-init.
+           perform age-trt until eodb=1.
+           perform age-fin.
+
+       age-init.
+               move 0 to NoLigne.
+               move 0 to EoDB.
+               Initialize TableauSinistres.
+               Initialize TotalParBandeAge.
+      *--------------- Récuperer La date Actuelle:----------------------
+               STRING FUNCTION  CURRENT-DATE (1:4)
+                      FUNCTION  CURRENT-DATE (5:2)
+                      FUNCTION  CURRENT-DATE (7:2) DELIMITED BY '\'
+               INTO DateActuelle.
+      *---- Recuperation des seuils d'age configurables, a effet date.
+           perform Age-ChargeSeuilsAge.
+      *---- Recuperation des seuils de montant configurables, a effet date.
+           perform Age-ChargeSeuilsMontant.
+      **** Création du curseur
+           exec sql
+               Declare S-Cursor cursor for
+                   select AAssur,ADateNai,SMontSin from Sinistre INNER JOIN Assure ON Sinistre.SNAssur = Assure.AAssur  order by AAssur
+           end-exec.
+      **** Ouverture du curseur
+           exec sql
+               open S-Cursor
+           end-exec.
+
+      *---- Chargement des seuils d'age a effet date : le fichier peut
+      *---- contenir plusieurs baremes successifs, chacun precede de sa
+      *---- date d'effet ; on ne conserve que le dernier applicable a
+      *---- la date du jour.
+       Age-ChargeSeuilsAge.
+           move 0 to EofSeuilAge.
+           open input FichierTranchesAge.
+           perform Age-ChargeSeuilsAge-Trt until EofSeuilAge = 1.
+           close FichierTranchesAge.
+           compute NbrBandesAge = NbrTranchesAge + 1.
+
+       Age-ChargeSeuilsAge-Trt.
+           read FichierTranchesAge
+               at end
+                   move 1 to EofSeuilAge
+               not at end
+                   unstring Enr-FichierTranchesAge
+                           delimited by ";" or " " into
+                       SLA-EffDate
+                       SLA-NbrTranches
+                       SLA-Seuil(1)
+                       SLA-Seuil(2)
+                       SLA-Seuil(3)
+                       SLA-Seuil(4)
+                       SLA-Seuil(5)
+                       SLA-Seuil(6)
+                       SLA-Seuil(7)
+                       SLA-Seuil(8)
+                       SLA-Seuil(9)
+                   end-unstring
+                   if SLA-EffDate <= DateActuelleNum
+                       move SLA-NbrTranches to NbrTranchesAge
+                       perform varying IndiceCopieSeuil from 1 by 1
+                               until IndiceCopieSeuil > 9
+                           move SLA-Seuil(IndiceCopieSeuil)
+                               to SeuilAge(IndiceCopieSeuil)
+                       end-perform
+                   end-if
+           end-read.
+
+      *---- Chargement des seuils de montant a effet date, sur le meme
+      *---- principe que les seuils d'age.
+       Age-ChargeSeuilsMontant.
+           move 0 to EofSeuilMontant.
+           open input FichierTranches.
+           perform Age-ChargeSeuilsMontant-Trt
+               until EofSeuilMontant = 1.
+           close FichierTranches.
+           compute NbrBandesMontant = NbrFichierTranches + 1.
+
+       Age-ChargeSeuilsMontant-Trt.
+           read FichierTranches
+               at end
+                   move 1 to EofSeuilMontant
+               not at end
+                   unstring Enr-FichierTranches
+                           delimited by ";" or " " into
+                       SLM-EffDate
+                       SLM-NbrTranches
+                       SLM-Seuil(1)
+                       SLM-Seuil(2)
+                       SLM-Seuil(3)
+                       SLM-Seuil(4)
+                       SLM-Seuil(5)
+                       SLM-Seuil(6)
+                       SLM-Seuil(7)
+                       SLM-Seuil(8)
+                       SLM-Seuil(9)
+                   end-unstring
+                   if SLM-EffDate <= DateActuelleNum
+                       move SLM-NbrTranches to NbrFichierTranches
+                       perform varying IndiceCopieSeuil from 1 by 1
+                               until IndiceCopieSeuil > 9
+                           move SLM-Seuil(IndiceCopieSeuil)
+                               to SeuilMontant(IndiceCopieSeuil)
+                       end-perform
+                   end-if
+           end-read.
+
+       age-trt.
+      **** On utilise le curseur pour récupérer un sinistre
+           exec sql
+               fetch S-Cursor into :SinistreDonne.NAssur,:SinistreDonne.DAteNai,:SinistreDonne.MontSin
+           end-exec.
+           if sqlcode = 100 or SQLCODE = 101 then
+               move 1 to EoDB
+           else
+               perform Calcule_AgeAssure
+               perform Determine_BandeAge
+               perform Calcule_Montants.
+
+       Age-fin.
+               exec sql
+                   close S-Cursor
+               end-exec.
+      *** Calcule le nombre et le montant total par tranche d'age:
+           perform varying IndiceAge from 1 by 1
+                   until IndiceAge > NbrBandesAge
+               perform varying IndiceMontant from 1 by 1
+                       until IndiceMontant > NbrBandesMontant
+                   add Nombre(IndiceAge,IndiceMontant)
+                       to NombreTotalBande(IndiceAge)
+                   add Montant(IndiceAge,IndiceMontant)
+                       to MontantTotalBande(IndiceAge)
+               end-perform
+           end-perform.
+      *---- Archivage du detail age/tranche pour rechargement ulterieur
+           perform EnrFichierTranche.
+      *---- Copie imprimable du tableau age/tranche
+           perform ImprimeTableauAge.
+      ******************************************************
+      * Ecran blanc puis affichage de chaque tranche d'age
+      ******************************************************
+           perform varying NoLigne from 1 by 1 until NoLigne = 24
+               display Ecran-Blanc
+           end-perform.
+           display T-TitreAge.
+           move 3 to NoLigne.
+           perform Affiche-BandeAge varying IndiceAge from 1 by 1
+               until IndiceAge > NbrBandesAge.
+           display M-SuiteAge-Question.
+           accept OptionChoisie line 24 col 44.
+           goback.
+
+      *---- Affichage d'une tranche d'age, avec pagination.
+       Affiche-BandeAge.
+           perform Construit-LibelleBandeAge.
+           display T-EnteteBandeAge.
+           add 2 to NoLigne.
+           display T-NombreAccidents.
+           add 1 to NoLigne.
+           display T-MontantAccidents.
+           add 2 to NoLigne.
+           display T-EnteteTranche.
+           perform varying IndiceMontant from 1 by 1
+                   until IndiceMontant > NbrBandesMontant
+               add 1 to NoLigne
+               perform Construit-LibelleBandeMontant
+               display T-AffichTrancheMontant
+           end-perform.
+           add 1 to NoLigne.
+           if NoLigne > 18 and IndiceAge < NbrBandesAge
+               display M-SuiteAge-Question
+               accept OptionChoisie line 24 col 44
+               perform varying NoLigne from 1 by 1 until NoLigne = 24
+                   display Ecran-Blanc
+               end-perform
+               display T-TitreAge
+               move 3 to NoLigne
+           end-if.
+
+      *---- Construit le libelle d'une tranche d'age, selon les seuils.
+       Construit-LibelleBandeAge.
+           move spaces to LibelleBandeAge.
+           if IndiceAge = 1
+               move SeuilAge(1) to SeuilAgeEditHaut
+               string "Moins de " SeuilAgeEditHaut " ans"
+                   delimited by size into LibelleBandeAge
+           else
+               if IndiceAge > NbrTranchesAge
+                   move SeuilAge(NbrTranchesAge) to SeuilAgeEditHaut
+                   string "Plus de " SeuilAgeEditHaut " ans"
+                       delimited by size into LibelleBandeAge
+               else
+                   move SeuilAge(IndiceAge - 1) to SeuilAgeEditBas
+                   move SeuilAge(IndiceAge) to SeuilAgeEditHaut
+                   string "De " SeuilAgeEditBas " a <" SeuilAgeEditHaut
+                       " ans" delimited by size into LibelleBandeAge
+               end-if
+           end-if.
+
+      *---- Construit le libelle d'une tranche de montant, selon les
+      *---- seuils.
+       Construit-LibelleBandeMontant.
+           move spaces to LibelleBandeMontant.
+           if IndiceMontant = 1
+               move SeuilMontant(1) to SeuilMontantEditHaut
+               string "De 0 a <" SeuilMontantEditHaut
+                   delimited by size into LibelleBandeMontant
+           else
+               if IndiceMontant > NbrFichierTranches
+                   move SeuilMontant(NbrFichierTranches)
+                       to SeuilMontantEditHaut
+                   string ">" SeuilMontantEditHaut
+                       delimited by size into LibelleBandeMontant
+               else
+                   move SeuilMontant(IndiceMontant - 1)
+                       to SeuilMontantEditBas
+                   move SeuilMontant(IndiceMontant)
+                       to SeuilMontantEditHaut
+                   string "De " SeuilMontantEditBas " a <"
+                       SeuilMontantEditHaut
+                       delimited by size into LibelleBandeMontant
+               end-if
+           end-if.
+
+      *---- Persistance du detail age/tranche (SinistresParTranche.csv)
+       EnrFichierTranche.
+           open output FichierSinistresParTranche.
+           move 0 to NoLigne.
+      *--- Entete de colonnes : lue et sautee au rechargement.
+           add 1 to NoLigne.
+           string
+               "TrancheAge;NbrAccidents;MontantTotal;"
+               into FichSinParTranche
+           end-string.
+           perform varying IndiceMontant from 1 by 1
+                   until IndiceMontant > NbrBandesMontant
+               perform EnrEnteteColonneTranche
+           end-perform.
+           write Enr-FichierSinistresParTranche from FichSinParTranche
+                   after NoLigne.
+
+           perform varying IndiceAge from 1 by 1
+                   until IndiceAge > NbrBandesAge
+               perform Construit-LibelleBandeAge
+               move NombreTotalBande(IndiceAge) to NbrAccidentsTranche
+               move MontantTotalBande(IndiceAge)
+                   to MontantAccidentsTranche
+               perform EnrLigneTranche
+           end-perform.
+
+           close FichierSinistresParTranche.
+
+      *---- Ajoute "Nbn;Mtn;" au titre de colonnes deja construit.
+       EnrEnteteColonneTranche.
+           string
+               FichSinParTranche delimited by space
+               "Nb" IndiceMontant ";Mt" IndiceMontant ";"
+               into FichSinParTranche
+           end-string.
+
+      *---- Ecriture d'une ligne (une tranche d'age) du fichier CSV
+       EnrLigneTranche.
+           add 1 to NoLigne.
+           string
+               LibelleBandeAge
+               ";" NbrAccidentsTranche
+               ";" MontantAccidentsTranche
+               ";" into FichSinParTranche
+           end-string.
+           perform varying IndiceMontant from 1 by 1
+                   until IndiceMontant > NbrBandesMontant
+               perform EnrColonneTranche
+           end-perform.
+           write Enr-FichierSinistresParTranche from FichSinParTranche
+                   after NoLigne.
+
+      *---- Ajoute "nombre;montant;" de la tranche de montant courante.
+       EnrColonneTranche.
+           string
+               FichSinParTranche delimited by space
+               Nombre(IndiceAge,IndiceMontant) ";"
+               Montant(IndiceAge,IndiceMontant) ";"
+               into FichSinParTranche
+           end-string.
+
+      *---- Copie imprimable (texte) du tableau age/tranche affiche a
+      *---- l'ecran, pour tirage papier ou envoi par courrier.
+       ImprimeTableauAge.
+           open output FichierImpressionAge.
+           move spaces to LigneImpression.
+           string "Sinistres par tranche d'age et de montant"
+               delimited by size into LigneImpression
+           end-string.
+           write Enr-FichierImpressionAge from LigneImpression.
+           move spaces to LigneImpression.
+           write Enr-FichierImpressionAge from LigneImpression.
+           perform ImprimeBandeAge varying IndiceAge from 1 by 1
+               until IndiceAge > NbrBandesAge.
+           close FichierImpressionAge.
+
+      *---- Impression d'une tranche d'age et de son detail par tranche
+      *---- de montant.
+       ImprimeBandeAge.
+           perform Construit-LibelleBandeAge.
+           move spaces to LigneImpression.
+           string LibelleBandeAge delimited by size
+               into LigneImpression
+           end-string.
+           write Enr-FichierImpressionAge from LigneImpression.
+           move spaces to LigneImpression.
+           string "  Nombre : " NombreTotalBande(IndiceAge)
+               "   Montant : " MontantTotalBande(IndiceAge)
+               delimited by size into LigneImpression
+           end-string.
+           write Enr-FichierImpressionAge from LigneImpression.
+           perform ImprimeColonneMontant varying IndiceMontant
+               from 1 by 1 until IndiceMontant > NbrBandesMontant.
+           move spaces to LigneImpression.
+           write Enr-FichierImpressionAge from LigneImpression.
+
+      *---- Impression d'une tranche de montant pour la tranche d'age
+      *---- courante.
+       ImprimeColonneMontant.
+           perform Construit-LibelleBandeMontant.
+           move spaces to LigneImpression.
+           string "    " LibelleBandeMontant " : "
+               Nombre(IndiceAge,IndiceMontant) " / "
+               Montant(IndiceAge,IndiceMontant)
+               delimited by size into LigneImpression
+           end-string.
+           write Enr-FichierImpressionAge from LigneImpression.
+
+      *------ Calcul de l'age (en annees completes) au sinistre :
+       Calcule_AgeAssure.
+           compute AgeAssure = DateActuelle-Annee - DateATester-Annee.
+           if DateActuelle-Mois < DateATester-Mois
+               subtract 1 from AgeAssure
+           else
+               if DateActuelle-Mois = DateATester-Mois
+                   and DateActuelle-Jour < DateATester-Jour
+                   subtract 1 from AgeAssure
+               end-if
+           end-if.
+
+      *------ Recherche de la tranche d'age correspondant a AgeAssure,
+      *------ d'apres les seuils lus dans TranchesAge.csv :
+       Determine_BandeAge.
+           move 0 to IndiceBandeAge.
+           perform varying IndiceSeuil from 1 by 1
+                   until IndiceSeuil > NbrTranchesAge
+                      or IndiceBandeAge not = 0
+               if AgeAssure < SeuilAge(IndiceSeuil)
+                   move IndiceSeuil to IndiceBandeAge
+               end-if
+           end-perform.
+           if IndiceBandeAge = 0
+               compute IndiceBandeAge = NbrTranchesAge + 1
+           end-if.
+
+      *------ Recherche de la tranche de montant correspondant a
+      *------ MontSin, d'apres les seuils lus dans tranches.csv :
+       Determine_BandeMontant.
+           move 0 to IndiceBandeMontant.
+           perform varying IndiceSeuilMontant from 1 by 1
+                   until IndiceSeuilMontant > NbrFichierTranches
+                      or IndiceBandeMontant not = 0
+               if MontSin < SeuilMontant(IndiceSeuilMontant)
+                   move IndiceSeuilMontant to IndiceBandeMontant
+               end-if
+           end-perform.
+           if IndiceBandeMontant = 0
+               compute IndiceBandeMontant = NbrFichierTranches + 1
+           end-if.
+
+      *------ Calculs Montants:
+       Calcule_Montants.
+           perform Determine_BandeMontant.
+           add 1 to Nombre(IndiceBandeAge,IndiceBandeMontant).
+           add MontSin to Montant(IndiceBandeAge,IndiceBandeMontant).
+
+       end program SinistreParAge.
