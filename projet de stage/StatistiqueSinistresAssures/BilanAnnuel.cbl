@@ -0,0 +1,349 @@
+       program-id. BilanAnnuel as
+           "StatistiqueSinistresAssures.BilanAnnuel".
+
+       environment division.
+       configuration section.
+       special-names. decimal-point is comma.
+       input-output section.
+       file-control.
+       COPY FICHASGN.
+
+       data division.
+       File Section.
+       COPY FICHFD.
+
+       working-storage section.
+
+       01 VehiculeDonne.
+            10 VRisq       pic 9.
+            10 VDom        pic 9.
+            10 VPuiss      pic 99.
+
+       01 Assure.
+            10 A-Coefficient pic 9V99.
+
+       01 SinistreDonne.
+            10 TypeSin       sql char(1).
+            10 MontSin       pic 9(8)V99.
+            10 MontProvision pic 9(8)V99.
+
+      *---- Bilan annuel consolide : chiffres cles du portefeuille pour
+      *---- l'annee en cours, servant de synthese pour la direction et
+      *---- les actuaires.
+       01 BilanAnnuel.
+           05 AnneeBilan           pic 9(4).
+           05 NbrAssures           pic 9(5).
+           05 NbrVehicules         pic 9(5).
+           05 NbrSinistres         pic 9(5).
+           05 MontantSinistres     pic 9(9)V99.
+           05 MontantProvisions    pic 9(9)V99.
+           05 MontantCotisations   pic 9(9)V99.
+           05 TauxSinistraliteGlobal pic 9(3)V99.
+           05 RepartitionType Occurs 4 times.
+               10 NbreParType   pic 9(5).
+               10 MontantParType pic 9(9)V99.
+
+       01 LigneBilan pic x(80).
+
+      *---- Bareme de calcul de la cotisation par vehicule, identique a
+      *---- celui utilise pour la cotisation de chaque assure.
+       77 TarifBase        pic 9(4)V99 value 300,00.
+       77 TarifPuissance   pic 9(3)V99 value 8,50.
+       77 CotisationVehicule pic 9(6)V99.
+
+      *---- Indexation du tarif sur l'inflation, comme dans les autres
+      *---- calculs de cotisation.
+       77 TarifAnneeReference pic 9(4) value 2020.
+       77 TauxInflationAnnuel pic 9v9999 value 0,0200.
+       77 DateCourante        pic 9(8).
+       77 NbrAnneesInflation  pic 99.
+       77 IndiceAnneeInflation pic 99.
+       77 CoeffInflation      pic 9v9999.
+
+       77 IndiceType pic 9.
+       77 EoDB pic 9.
+       77 CouleurFond     pic 99 value 15.
+       77 CouleurTexte    pic 99 value 0.
+       77 OptionChoisie   pic 9.
+
+       77  CNXDB STRING.
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+           EXEC SQL
+               INCLUDE SQLDA
+           END-EXEC.
+
+       screen section.
+
+      **** Ecran vide
+       01  Ecran-Blanc background-color is CouleurFond
+               foreground-color is CouleurTexte.
+           05 line  1 col  1 Blank Screen.
+
+      *---- Synthese du bilan annuel
+       01  T-BilanAnnuel foreground-color is CouleurTexte
+               background-color is CouleurFond.
+           05 line 1  col 22 value "Bilan annuel du portefeuille".
+           05 line 3  col 2  value "Annee".
+           05 line 3  col 30 from AnneeBilan of BilanAnnuel.
+           05 line 4  col 2  value "Nombre d'assures".
+           05 line 4  col 30 from NbrAssures of BilanAnnuel pic Z(4)9.
+           05 line 5  col 2  value "Nombre de vehicules".
+           05 line 5  col 30 from NbrVehicules of BilanAnnuel pic Z(4)9.
+           05 line 6  col 2  value "Nombre de sinistres".
+           05 line 6  col 30 from NbrSinistres of BilanAnnuel pic Z(4)9.
+           05 line 7  col 2  value "Montant des sinistres".
+           05 line 7  col 30 from MontantSinistres of BilanAnnuel
+               pic Z(7)9,99.
+           05 line 8  col 2  value "Montant des provisions".
+           05 line 8  col 30 from MontantProvisions of BilanAnnuel
+               pic Z(7)9,99.
+           05 line 9  col 2  value "Montant des cotisations".
+           05 line 9  col 30 from MontantCotisations of BilanAnnuel
+               pic Z(7)9,99.
+           05 line 10 col 2  value "Taux de sinistralite global (%)".
+           05 line 10 col 30 from TauxSinistraliteGlobal of BilanAnnuel
+               pic ZZ9,99.
+           05 line 12 col 2  value "Appuyez sur Entree pour continuer".
+
+       procedure division.
+
+      *-------------------------------------------------------------------------------------
+      *----- Bilan annuel : consolide en une seule synthese les chiffres cles du
+      *----- portefeuille (assures, vehicules, sinistres, cotisations, sinistralite).
+      *-------------------------------------------------------------------------------------
+       CalculBilanAnnuel.
+           perform CalculBilanAnnuel-Init.
+           perform CalculNbrAssures.
+           perform CalculNbrVehicules.
+           perform CalculCotisationsGlobales.
+           perform CalculSinistresGlobaux.
+           perform CalculBilanAnnuel-Fin.
+
+       CalculBilanAnnuel-Init.
+           initialize BilanAnnuel.
+           accept DateCourante from date yyyymmdd.
+           move DateCourante(1:4) to AnneeBilan of BilanAnnuel.
+      *---- Calcul du coefficient d'indexation sur l'inflation.
+           compute NbrAnneesInflation =
+               AnneeBilan of BilanAnnuel - TarifAnneeReference.
+           move 1,0000 to CoeffInflation.
+           perform varying IndiceAnneeInflation from 1 by 1
+                   until IndiceAnneeInflation > NbrAnneesInflation
+               compute CoeffInflation rounded =
+                   CoeffInflation * (1 + TauxInflationAnnuel)
+           end-perform.
+
+      *---- Nombre total d'assures du portefeuille.
+       CalculNbrAssures.
+           exec sql
+               select count(*)
+                   into :BilanAnnuel.NbrAssures
+                   from Assure
+           end-exec.
+
+      *---- Nombre total de vehicules assures.
+       CalculNbrVehicules.
+           exec sql
+               select count(*)
+                   into :BilanAnnuel.NbrVehicules
+                   from Vehicule
+           end-exec.
+
+      *---- Cumul, vehicule par vehicule, de la cotisation indexee sur
+      *---- l'inflation, pour obtenir le montant total des cotisations.
+       CalculCotisationsGlobales.
+           move 0 to EoDB.
+           exec sql
+               Declare Bilan-Cotisation-Cursor cursor for
+                   select ACoefficient,VRisq,VDom,VPuiss
+                       from Vehicule
+                       inner join Assure on AAssur = VAssur
+           end-exec.
+           exec sql
+               open Bilan-Cotisation-Cursor
+           end-exec.
+           perform CalculCotisationsGlobales-Trt until EoDB=1.
+           exec sql
+               close Bilan-Cotisation-Cursor
+           end-exec.
+
+       CalculCotisationsGlobales-Trt.
+           exec sql
+               fetch Bilan-Cotisation-Cursor into
+                   :Assure.A-Coefficient,:VehiculeDonne.VRisq,
+                   :VehiculeDonne.VDom,:VehiculeDonne.VPuiss
+           end-exec.
+           if SQLCODE=100 or SQLCODE=101
+               move 1 to EoDB
+           else
+               perform CalCotisVehiculeGlobal
+           end-if.
+
+      *---- Calcul de la cotisation d'un vehicule (meme bareme que
+      *---- CotisationParAssure) et cumul dans le total du portefeuille.
+       CalCotisVehiculeGlobal.
+           compute CotisationVehicule rounded =
+               TarifBase + (VPuiss of VehiculeDonne * TarifPuissance).
+           evaluate VRisq of VehiculeDonne
+               when 2
+                   add 100 to CotisationVehicule
+               when 3
+                   add 250 to CotisationVehicule
+           end-evaluate.
+           if VDom of VehiculeDonne = 1
+               add 50 to CotisationVehicule
+           end-if.
+           compute CotisationVehicule rounded =
+               CotisationVehicule * A-Coefficient of Assure.
+           compute CotisationVehicule rounded =
+               CotisationVehicule * CoeffInflation.
+           add CotisationVehicule
+               to MontantCotisations of BilanAnnuel.
+
+      *---- Cumul des sinistres de l'annee, globalement et par type de
+      *---- sinistre.
+       CalculSinistresGlobaux.
+           move 0 to EoDB.
+           exec sql
+               Declare Bilan-Sinistre-Cursor cursor for
+                   select STypeSin,SMontSin,SProvision from Sinistre
+           end-exec.
+           exec sql
+               open Bilan-Sinistre-Cursor
+           end-exec.
+           perform CalculSinistresGlobaux-Trt until EoDB=1.
+           exec sql
+               close Bilan-Sinistre-Cursor
+           end-exec.
+
+       CalculSinistresGlobaux-Trt.
+           exec sql
+               fetch Bilan-Sinistre-Cursor into
+                   :SinistreDonne.TypeSin,:SinistreDonne.MontSin,
+                   :SinistreDonne.MontProvision
+           end-exec.
+           if SQLCODE=100 or SQLCODE=101
+               move 1 to EoDB
+           else
+               add 1 to NbrSinistres of BilanAnnuel
+               add MontSin of SinistreDonne
+                   to MontantSinistres of BilanAnnuel
+               add MontProvision of SinistreDonne
+                   to MontantProvisions of BilanAnnuel
+               perform CumuleRepartitionType
+           end-if.
+
+       CumuleRepartitionType.
+           evaluate TypeSin of SinistreDonne
+               when 1
+                   add 1 to NbreParType of RepartitionType(1)
+                   add MontSin of SinistreDonne
+                       to MontantParType of RepartitionType(1)
+               when 2
+                   add 1 to NbreParType of RepartitionType(2)
+                   add MontSin of SinistreDonne
+                       to MontantParType of RepartitionType(2)
+               when 3
+                   add 1 to NbreParType of RepartitionType(3)
+                   add MontSin of SinistreDonne
+                       to MontantParType of RepartitionType(3)
+               when 4
+                   add 1 to NbreParType of RepartitionType(4)
+                   add MontSin of SinistreDonne
+                       to MontantParType of RepartitionType(4)
+           end-evaluate.
+
+       CalculBilanAnnuel-Fin.
+           if MontantCotisations of BilanAnnuel = 0
+               move 0 to TauxSinistraliteGlobal of BilanAnnuel
+           else
+               compute TauxSinistraliteGlobal of BilanAnnuel rounded =
+                   (MontantSinistres of BilanAnnuel * 100)
+                       / MontantCotisations of BilanAnnuel
+           end-if.
+           perform EcritBilanAnnuel.
+           display Ecran-Blanc.
+           display T-BilanAnnuel.
+           accept OptionChoisie.
+           goback.
+
+      *---- Copie imprimable (texte) du bilan annuel, pour archivage et
+      *---- diffusion, avec le detail par type de sinistre.
+       EcritBilanAnnuel.
+           open output FichierBilanAnnuel.
+           move spaces to LigneBilan.
+           string "Bilan annuel du portefeuille - annee "
+               AnneeBilan of BilanAnnuel
+               delimited by size into LigneBilan
+           end-string.
+           write Enr-FichierBilanAnnuel from LigneBilan.
+           move spaces to LigneBilan.
+           write Enr-FichierBilanAnnuel from LigneBilan.
+           move spaces to LigneBilan.
+           string "Nombre d'assures : " NbrAssures of BilanAnnuel
+               delimited by size into LigneBilan
+           end-string.
+           write Enr-FichierBilanAnnuel from LigneBilan.
+           move spaces to LigneBilan.
+           string "Nombre de vehicules : " NbrVehicules of BilanAnnuel
+               delimited by size into LigneBilan
+           end-string.
+           write Enr-FichierBilanAnnuel from LigneBilan.
+           move spaces to LigneBilan.
+           string "Nombre de sinistres : " NbrSinistres of BilanAnnuel
+               delimited by size into LigneBilan
+           end-string.
+           write Enr-FichierBilanAnnuel from LigneBilan.
+           move spaces to LigneBilan.
+           string "Montant des sinistres : "
+               MontantSinistres of BilanAnnuel
+               delimited by size into LigneBilan
+           end-string.
+           write Enr-FichierBilanAnnuel from LigneBilan.
+           move spaces to LigneBilan.
+           string "Montant des provisions : "
+               MontantProvisions of BilanAnnuel
+               delimited by size into LigneBilan
+           end-string.
+           write Enr-FichierBilanAnnuel from LigneBilan.
+           move spaces to LigneBilan.
+           string "Montant des cotisations : "
+               MontantCotisations of BilanAnnuel
+               delimited by size into LigneBilan
+           end-string.
+           write Enr-FichierBilanAnnuel from LigneBilan.
+           move spaces to LigneBilan.
+           string "Taux de sinistralite global (%) : "
+               TauxSinistraliteGlobal of BilanAnnuel
+               delimited by size into LigneBilan
+           end-string.
+           write Enr-FichierBilanAnnuel from LigneBilan.
+           move spaces to LigneBilan.
+           write Enr-FichierBilanAnnuel from LigneBilan.
+           move spaces to LigneBilan.
+           string "Repartition par type de sinistre :"
+               delimited by size into LigneBilan
+           end-string.
+           write Enr-FichierBilanAnnuel from LigneBilan.
+           perform EcritRepartitionType varying IndiceType from 1 by 1
+               until IndiceType > 4.
+           close FichierBilanAnnuel.
+
+      *---- Ligne de detail (nombre et montant) d'un type de sinistre.
+       EcritRepartitionType.
+           move spaces to LigneBilan.
+           string "  Type " IndiceType " : "
+               NbreParType of RepartitionType(IndiceType)
+               " sinistre(s), "
+               MontantParType of RepartitionType(IndiceType)
+               delimited by size into LigneBilan
+           end-string.
+           write Enr-FichierBilanAnnuel from LigneBilan.
+
+      *-------------------------------------------------------------------------------------
+      *----- Fin du bilan annuel consolide
+      *-------------------------------------------------------------------------------------
+
+       end program BilanAnnuel.
